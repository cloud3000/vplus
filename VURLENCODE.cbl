@@ -1,4 +1,4 @@
->>source format free.
+>>source format free
 *>******************************************************************
 *>*                       V U R L E N C O D E                      *
 *>******************************************************************
@@ -26,11 +26,19 @@
     COPY "vplus/COMAREA".
  01 VURL    PIC X(160).
  01 EncUrl  PIC X(160).
+*>-----------------------------------------------------------
+*> ENC-MODE selects the encoding:
+*>   "A" or SPACE (default) - the original EncodeAuth token mode.
+*>   "P"                    - general percent-encoding of arbitrary
+*>                            text (query parameters, search terms),
+*>                            via the Tcl proc PercentEncode.
+ 01 ENC-MODE PIC X.
+    88 ENC-MODE-PERCENT VALUE "P".
 
     COPY "vplus/VPLUSMEM".
  01 My-Tcl             USAGE POINTER.
 *>*########################################################
- PROCEDURE DIVISION USING COMAREA VURL EncUrl.
+ PROCEDURE DIVISION USING COMAREA VURL EncUrl ENC-MODE.
  0000-BEGIN-VURLENCODE.
      CALL "GetPtrVplusBlock1" USING GLOBAL-ADDRESS1.
      SET ADDRESS OF VPLUSMEM TO GLOBAL-ADDRESS1.
@@ -45,9 +53,15 @@
      MOVE LOW-VALUES TO TCL-VARNAME
      Move 0 To TCL-RESULT.
      Move VURL TO TheURL-String.
-     String "set URLAUTH [EncodeAuth " Delimited By Size
-             TheURL-String     Delimited By " "
-            "]"                Delimited by size into TCL-BUFFER.
+
+     IF ENC-MODE-PERCENT
+        String "set URLAUTH [PercentEncode " Delimited By Size
+                TheURL-String     Delimited By " "
+               "]"                Delimited by size into TCL-BUFFER
+     ELSE
+        String "set URLAUTH [EncodeAuth " Delimited By Size
+                TheURL-String     Delimited By " "
+               "]"                Delimited by size into TCL-BUFFER.
 
      CALL "TCLEVAL" USING My-Tcl TCL-BUFFER TCL-RESULT.
 
