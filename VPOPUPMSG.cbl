@@ -1,4 +1,4 @@
->>source format free.
+>>source format free
 *>******************************************************************
 *>*                          V P O P U P                           *
 *>******************************************************************
@@ -177,6 +177,28 @@
 *>******** BTN-FD-HELP-KEYWORD ****
     COPY "vplus/SP250".
 
+ 01  Secdb-Database.
+     10  Sec-IMAGE-WORD           PIC X(02) VALUE SPACES.
+     10  Sec-DBNAME               PIC X(26) VALUE SPACES.
+     COPY "comlib/SECDBS".
+ 01  DB-PASSWORD          Pic X(8)  Value spaces.
+ 01  DUMMY                Pic X(8)  Value spaces.
+ 01  DS-POPUP-LOG         Pic X(16) Value "POPUPLOG".
+ 01  STATUS-AREA.
+     03  CONDITION-WORD    PIC S9(4) COMP.
+         88  NO-IMAGE-ERRORS         VALUE 0.
+         88  IMAGE-ERRORS  VALUES ARE -9999 THRU -1, 1 THRU  9999.
+         88  NO-ENTRY                VALUE 17.
+     03  RECORD-LENGTH     PIC S9(4) COMP.
+     03  RECORD-NUMBER     PIC S9(9) COMP.
+     03  ENTRIES-IN-CHAIN  PIC S9(9) COMP.
+     03  PREV-RECORD-NO    PIC S9(9) COMP.
+     03  NEXT-RECORD-NO    PIC S9(9) COMP.
+ 01  MODE-1               PIC S9(4) COMP SYNC VALUE 1.
+ 01  ALL-ITEMS            PIC XX VALUE "@;".
+
+    COPY "comlib/USERAREA".
+    COPY "comlib/DRIVAREA".
 
  01 GLOBAL-ADDRESS1       USAGE POINTER.
 *>*########################################################
@@ -211,12 +233,15 @@
  PROCEDURE DIVISION USING COMAREA VPOPUP.
  BEGIN-VPOPUP.
 
+     CALL "GETXDS-HEADER" USING DRIVER-AREA, USER-AREA.
      Perform ParmCheck-MetaData.
      Perform Open-VPOPUP-Window.
      Perform Create-VPOPUP-Panel.
      Perform Add-VPOPUP-Message.
      Perform Add-VPOPUP-Buttons.
      Perform VPOPUP-Conversation.
+     Perform Set-VPOPUP-Reply.
+     Perform LOG-POPUP.
      CALL "SP2" USING SP2-CLOSE-WINDOW SP2-NULL-PARM.
 
  END-VPOPUP.
@@ -419,6 +444,61 @@
         END-EVALUATE
         Move 1 To Valid-Response-Sw
      End-Perform.
+*>----------------------------------------------------
+*> Translate the raw LASTKEY the operator actually pressed back into
+*> the button that produced it, so the caller (and the audit trail
+*> written by LOG-POPUP below) gets a real VP-Reply instead of having
+*> to decode LASTKEY itself.
+ Set-VPOPUP-Reply.
+     MOVE SPACES TO VP-Reply.
+     IF LASTKEY = 9
+        SET vpr-canc TO TRUE
+     ELSE
+        PERFORM VARYING BTNIDX FROM 1 BY 1 UNTIL BTNIDX > MD-BtnCount
+           IF BtnNum(BTNIDX) = LASTKEY
+              EVALUATE BtnLabel(BTNIDX)
+                 WHEN "OK"     SET vpr-ok   TO TRUE
+                 WHEN "YES"    SET vpr-yes  TO TRUE
+                 WHEN "NO"     SET vpr-no   TO TRUE
+                 WHEN "RETRY"  SET vpr-rtry TO TRUE
+                 WHEN "CANCEL" SET vpr-canc TO TRUE
+              END-EVALUATE
+           END-IF
+        END-PERFORM
+     END-IF.
+*>----------------------------------------------------
+*> Append one entry to the POPUPLOG dataset recording which popup was
+*> shown, to whom, and how the operator responded - so a supervisor
+*> can audit popup traffic after the fact instead of it vanishing the
+*> moment the window closes.
+ LOG-POPUP.
+     MOVE "  SECDB.SECURE.SYS;" TO Secdb-Database.
+     CALL "DBOPEN" USING Secdb-Database DB-PASSWORD Mode-1 Status-Area.
+     IF NOT NO-IMAGE-ERRORS
+        GO TO LOG-POPUP-EXIT.
+
+     INITIALIZE DB-POPUP-LOG.
+     MOVE Session-Username     TO POPLOG-USERNAME.
+     MOVE Session-Workstation  TO POPLOG-WORKSTATION.
+     MOVE FUNCTION CURRENT-DATE TO POPLOG-TIME.
+     MOVE VP-Name              TO POPLOG-NAME.
+     MOVE VP-Type              TO POPLOG-TYPE.
+     MOVE VP-Button            TO POPLOG-BUTTON.
+     MOVE VP-Reply             TO POPLOG-REPLY.
+     MOVE VPM-Text(1)          TO POPLOG-MESSAGE.
+     ADD 1 TO POPUP-LOG-SEQ-CTR.
+     MOVE POPUP-LOG-SEQ-CTR    TO POPLOG-SEQ.
+
+     CALL "DBPUT" USING Secdb-Database DS-POPUP-LOG
+         MODE-1 STATUS-AREA ALL-ITEMS DB-POPUP-LOG.
+     IF IMAGE-ERRORS Perform Database-Error.
+
+     CALL "DBCLOSE" USING Secdb-Database DUMMY MODE-1 STATUS-AREA.
+ LOG-POPUP-EXIT.
+     EXIT.
+*>----------------------------------------------------
+ Database-Error.
+     CALL "DBEXPLAIN" USING Status-Area.
 *>---------------------------------------------------------
  Viewsub-Style.
      MOVE LOW-VALUES TO SP2-WD-DATA.
