@@ -0,0 +1,47 @@
+>>source format free
+*>*****************************************************************
+*>                          V G O B A C K                          *
+*>*****************************************************************
+*>* Standard "back" step over the navigation chain VINITFORM is
+*>* already tracking in NAV-BACK-STACK - pops the most recent entry
+*>* and hands back the exact previous form and field so the caller
+*>* doesn't have to hand-roll its own "where did I come from"
+*>* bookkeeping. Sets NFNAME in COMAREA to the previous form so the
+*>* caller can turn around and CALL "VGETNEXTFORM" USING COMAREA
+*>* directly, then CALL "VPLACECURSOR" with PREV-FIELDNUM to land the
+*>* cursor back where the operator left off. CSTATUS 151 if there is
+*>* no prior form to go back to.
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. VGOBACK.
+ AUTHOR.     MICHAEL ANDERSON.
+ ENVIRONMENT DIVISION.
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01 GLOBAL-ADDRESS1   USAGE POINTER.
+*>########################################################
+ LINKAGE SECTION.
+    COPY "vplus/COMAREA".
+ 01  PREV-FIELDNUM     PIC S9(4) COMP-5.
+    COPY "vplus/VPLUSMEM".
+*>########################################################
+ PROCEDURE DIVISION USING COMAREA PREV-FIELDNUM.
+ 0000-BEGIN-VGOBACK.
+     CALL "GetPtrVplusBlock1" USING GLOBAL-ADDRESS1.
+     SET ADDRESS OF VPLUSMEM TO GLOBAL-ADDRESS1.
+     move LOW-VALUES TO INTR-CALLNAME
+     string "VGOBACK "
+      delimited by "  " into INTR-CALLNAME.
+
+     MOVE 0 TO CSTATUS.
+     MOVE 0 TO PREV-FIELDNUM.
+     IF NAV-BACK-CNT < 1
+        MOVE 151 TO CSTATUS
+        GO TO VGOBACK-RETURN.
+
+     MOVE NAV-BACK-CFNAME(NAV-BACK-CNT)   TO NFNAME
+     MOVE NAV-BACK-FIELDNUM(NAV-BACK-CNT) TO PREV-FIELDNUM.
+     SUBTRACT 1 FROM NAV-BACK-CNT.
+     MOVE NAV-BACK-CNT TO BACK-STACK-DEPTH.
+*>---------------------------------------------------------------
+ VGOBACK-RETURN.
+     Goback.
