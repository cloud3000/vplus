@@ -0,0 +1,285 @@
+>>source format free
+*>*****************************************************************
+*>*                  V F O R M C A T A L O G                       *
+*>*****************************************************************
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. VFORMCATALOG.
+ AUTHOR.     MICHAEL ANDERSON.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+
+     SELECT CATALOG-FILE
+        ASSIGN TO CATALOG-FILE-NAME-WRK
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CAT-STATUS1.
+
+ DATA DIVISION.
+ FILE SECTION.
+*>
+*>--------- F I L E   D A T A   R E C O R D
+ FD  CATALOG-FILE.
+ 01  CATALOG-RECORD                PIC X(132).
+ WORKING-STORAGE SECTION.
+ 01 CAT-STATUS1             PIC XX.
+ 01 CAT-SW                  PIC X VALUE "0".
+    88 CAT-FILE-NEW              VALUE "0".
+    88 CAT-FILE-EXISTS           VALUE "1".
+ 01 CATALOG-FILE-NAME-WRK   PIC X(64) VALUE SPACES.
+ 01 GLOBAL-ADDRESS1         USAGE POINTER.
+ 01 DebugBUF                PIC X(256) VALUE SPACES.
+ 01 disp-n1                 PIC ----9.
+ 01 disp-n2                 PIC ----9.
+ 01 disp-n3                 PIC ----9.
+ 01 disp-n4                 PIC ----9.
+
+*>---------------------------------------------------------------
+*> Linkage buffers matching VGETFILEINFO's FILE-linkage, used the
+*> same way any other caller of VGETFILEINFO would use them.
+ 01  CAT-FILEINFO.
+     05  CFI-BUFFENTRIES    PIC S9(4)  COMP-5.
+     05  CFI-ENTRYLEN       PIC S9(4)  COMP-5.
+     05  CFI-ENTRYTABLE OCCURS 1 TIMES.
+         10  CFI-VERSION        PIC S9(8)  COMP-5.
+         10  CFI-NUM-OF-FORMS   PIC S9(4)  COMP-5.
+         10  CFI-MAX-FIELDS     PIC S9(4)  COMP-5.
+         10  CFI-MAX-BUFFSIZE   PIC S9(4)  COMP-5.
+         10  CFI-SAVE-FIELDS    PIC S9(4)  COMP-5.
+         10  CFI-HEAD-FORM      PIC X(15).
+         10  FILLER             PIC X.
+         10  CFI-ERROR-ENH      PIC X(4).
+         10  CFI-WINDOW-ENH     PIC X(4).
+         10  CFI-WINDOW-POSITION PIC S9(4) COMP-5.
+ 01  CAT-FILEINFO-LEN       PIC S9(4) COMP-5.
+
+*>---------------------------------------------------------------
+*> Linkage buffers matching VGETFILEINFO's SAVEFLD-linkage, used the
+*> same way any other caller of VGETFILEINFO would use them.
+ 01  CAT-SAVEFLDS.
+     05  CSF-BUFFENTRIES    PIC S9(4)  COMP-5.
+     05  CSF-ENTRYLEN       PIC S9(4)  COMP-5.
+     05  CSF-ENTRYTABLE OCCURS 64 TIMES.
+         10  CSF-NAME           PIC X(15).
+         10  CSF-VALUE          PIC X(64).
+ 01  CAT-SAVEFLDS-LEN       PIC S9(4) COMP-5.
+ 01  CSF-IDX                PIC S9(4) COMP-5.
+
+*>---------------------------------------------------------------
+*> Linkage buffer matching VGETFORMINFO's FORM-linkage, sized for
+*> the full 512-panel directory the repo already caps that call at.
+ 01  CAT-FORMINFO.
+     05  CMI-BUFFENTRIES    PIC S9(4)  COMP-5.
+     05  CMI-ENTRYLEN       PIC S9(4)  COMP-5.
+     05  CMI-ENTRYTABLE.
+         10  CMI-ENTRY OCCURS 512 TIMES.
+             15  CMI-NAME          PIC X(15).
+             15  FILLER            PIC X.
+             15  CMI-NUMBER        PIC S9(4)  COMP-5.
+             15  CMI-NUM-OF-FIELDS PIC S9(4)  COMP-5.
+             15  CMI-BUF-LENGTH    PIC S9(4)  COMP-5.
+             15  CMI-NEXT-FORM     PIC X(15).
+             15  FILLER            PIC X.
+             15  CMI-REPEAT-OPTION PIC X.
+             15  CMI-NFORM-OPTION  PIC X.
+ 01  CAT-FORMINFO-LEN       PIC S9(4) COMP-5.
+ 01  CMI-IDX                PIC S9(4) COMP-5 VALUE 0.
+
+*>---------------------------------------------------------------
+*> Linkage buffer matching VGETFIELDINFO's FLDLINK, used to pick up
+*> field-level detail for whichever panel the session has currently
+*> loaded. VGETFIELDINFO only ever has access to the fields of the
+*> panel last reached by VGETNEXTFORM, so this program's field-level
+*> section only ever covers that one panel per call - walking every
+*> panel's fields requires running this program once per panel as the
+*> calling application steps through the forms file with VGETNEXTFORM,
+*> appending a section onto the same catalog each time.
+ 01  CAT-FLDINFO.
+     05  CFD-NUMOFENTRIES   PIC S9(4) COMP-5.
+     05  CFD-ENTRYLENGTH    PIC S9(4) COMP-5.
+     05  CFD-FORM           PIC X(16).
+     05  CFD-TABLE.
+         10  CFD-ENTRY OCCURS 1 TO 256 DEPENDING ON CFD-NUMOFENTRIES.
+             15  CFD-FIELDNAME PIC X(16).
+             15  CFD-FIELD     PIC S9(4) COMP-5.
+             15  CFD-ORDER     PIC S9(4) COMP-5.
+             15  CFD-FIELD-LEN PIC S9(4) COMP-5.
+             15  CFD-OFFSET    PIC S9(4) COMP-5.
+             15  CFD-ENH       PIC X(4).
+             15  CFD-DATA-TYPE PIC X(4).
+             15  CFD-TYPE      PIC XX.
+ 01  CFD-LEN                PIC S9(4) COMP-5.
+ 01  CFD-IDX                PIC S9(4) COMP-5 VALUE 0.
+*> Blank - the catalog always wants the whole panel's field table,
+*> never just one field by name.
+ 01  CFD-LOOKUP             PIC X(16) VALUE SPACES.
+*>########################################################
+ LINKAGE SECTION.
+    COPY "vplus/COMAREA".
+    COPY "vplus/VPLUSMEM".
+*>########################################################
+ PROCEDURE DIVISION USING COMAREA.
+*>*---------------------------------------------------------*
+ 0000-BEGIN-VFORMCATALOG.
+     CALL "GetPtrVplusBlock1" USING GLOBAL-ADDRESS1.
+     SET ADDRESS OF VPLUSMEM TO GLOBAL-ADDRESS1.
+     MOVE 0 TO CSTATUS.
+
+     move LOW-VALUES TO INTR-CALLNAME
+     string "VFORMCATALOG "
+      delimited by "  " into INTR-CALLNAME.
+
+     If VOPENFORMF-SW NOT = "Y"
+      MOVE "VFORMCATALOG" TO INTR-ERRNAME
+      Move 45             to INTR-ERRNUM
+      Move 45 to CSTATUS
+      GO TO VFORMCATALOG-RETURN.
+
+*>*-------------- DEFAULT THE TARGET FILENAME WHEN NOT SUPPLIED.
+     MOVE "FORMCATALOG.RPT" TO CATALOG-FILE-NAME-WRK.
+     IF CATALOG-FILE-NAME NOT = SPACES
+      MOVE CATALOG-FILE-NAME TO CATALOG-FILE-NAME-WRK.
+
+     OPEN EXTEND CATALOG-FILE.
+     IF CAT-STATUS1 = "35"
+      OPEN OUTPUT CATALOG-FILE
+      SET CAT-FILE-NEW TO TRUE
+     ELSE
+      SET CAT-FILE-EXISTS TO TRUE.
+
+     IF CAT-STATUS1 NOT = "00"
+      MOVE "VFORMCATALOG" TO INTR-ERRNAME
+      MOVE 35             TO INTR-ERRNUM
+      MOVE 35             TO CSTATUS
+      GO TO VFORMCATALOG-RETURN.
+
+     IF CAT-FILE-NEW
+      PERFORM WRITE-FILE-HEADER
+      PERFORM WRITE-PANEL-DIRECTORY.
+
+     IF GETNEXTFORM-CALLED
+      PERFORM WRITE-FIELD-DETAIL.
+
+     CLOSE CATALOG-FILE.
+
+ VFORMCATALOG-RETURN.
+     Goback.
+*>-----------------------------------------------------------------
+ WRITE-FILE-HEADER.
+     MOVE SPACES TO CFI-ENTRYTABLE(1).
+     MOVE 1      TO CFI-BUFFENTRIES.
+     MOVE 20     TO CFI-ENTRYLEN.
+     MOVE 20     TO CAT-FILEINFO-LEN.
+     INITIALIZE CAT-SAVEFLDS.
+     MOVE 64     TO CSF-BUFFENTRIES.
+     MOVE 79     TO CSF-ENTRYLEN.
+     MOVE 79     TO CAT-SAVEFLDS-LEN.
+     CALL "VGETFILEINFO" USING COMAREA CAT-FILEINFO CAT-FILEINFO-LEN
+      CAT-SAVEFLDS CAT-SAVEFLDS-LEN.
+
+     MOVE SPACES TO CATALOG-RECORD.
+     STRING "FORMS FILE CATALOG: " MPE-FORMS-FILE
+      DELIMITED BY SIZE INTO CATALOG-RECORD.
+     WRITE CATALOG-RECORD.
+
+     MOVE SPACES TO CATALOG-RECORD.
+     MOVE CFI-VERSION(1) TO disp-n1.
+     MOVE CFI-NUM-OF-FORMS(1) TO disp-n2.
+     STRING "VERSION: " disp-n1 "   NBR-OF-FORMS: " disp-n2
+      DELIMITED BY SIZE INTO CATALOG-RECORD.
+     WRITE CATALOG-RECORD.
+
+     MOVE SPACES TO CATALOG-RECORD.
+     MOVE CFI-MAX-FIELDS(1) TO disp-n1.
+     MOVE CFI-MAX-BUFFSIZE(1) TO disp-n2.
+     STRING "MAX-FLDS: " disp-n1 "   MAX-BUF: " disp-n2
+      DELIMITED BY SIZE INTO CATALOG-RECORD.
+     WRITE CATALOG-RECORD.
+
+     MOVE SPACES TO CATALOG-RECORD.
+     MOVE CFI-SAVE-FIELDS(1) TO disp-n1.
+     STRING "SAVE-FLDS: " disp-n1 "   HEAD-FORM: " CFI-HEAD-FORM(1)
+      DELIMITED BY SIZE INTO CATALOG-RECORD.
+     WRITE CATALOG-RECORD.
+
+     IF CSF-BUFFENTRIES > 0
+      MOVE SPACES TO CATALOG-RECORD
+      STRING "SAVE FIELDS" DELIMITED BY SIZE INTO CATALOG-RECORD
+      WRITE CATALOG-RECORD
+      PERFORM VARYING CSF-IDX FROM 1 BY 1
+              UNTIL CSF-IDX > CSF-BUFFENTRIES
+       MOVE SPACES TO CATALOG-RECORD
+       STRING CSF-NAME(CSF-IDX) " = " CSF-VALUE(CSF-IDX)
+        DELIMITED BY SIZE INTO CATALOG-RECORD
+       WRITE CATALOG-RECORD
+      END-PERFORM
+      MOVE SPACES TO CATALOG-RECORD
+      WRITE CATALOG-RECORD
+     END-IF.
+
+     MOVE SPACES TO CATALOG-RECORD.
+     WRITE CATALOG-RECORD.
+*>-----------------------------------------------------------------
+ WRITE-PANEL-DIRECTORY.
+     MOVE SPACES TO CATALOG-RECORD.
+     STRING "PANEL DIRECTORY" DELIMITED BY SIZE INTO CATALOG-RECORD.
+     WRITE CATALOG-RECORD.
+     MOVE SPACES TO CATALOG-RECORD.
+     STRING "NAME            NUMBER FIELDS BUFLEN NEXT-FORM       "
+            "REP NFM"
+      DELIMITED BY SIZE INTO CATALOG-RECORD.
+     WRITE CATALOG-RECORD.
+
+     INITIALIZE CAT-FORMINFO.
+     MOVE 512 TO CMI-BUFFENTRIES.
+     MOVE 20  TO CMI-ENTRYLEN.
+     MOVE 20  TO CAT-FORMINFO-LEN.
+     CALL "VGETFORMINFO" USING COMAREA CAT-FORMINFO CAT-FORMINFO-LEN.
+
+     PERFORM VARYING CMI-IDX FROM 1 BY 1 UNTIL CMI-IDX > IPAN-CNT
+      MOVE SPACES TO CATALOG-RECORD
+      MOVE CMI-NUMBER(CMI-IDX) TO disp-n1
+      MOVE CMI-NUM-OF-FIELDS(CMI-IDX) TO disp-n2
+      MOVE CMI-BUF-LENGTH(CMI-IDX) TO disp-n3
+      STRING CMI-NAME(CMI-IDX) " " disp-n1 " " disp-n2 " "
+             disp-n3 " " CMI-NEXT-FORM(CMI-IDX) " "
+             CMI-REPEAT-OPTION(CMI-IDX) "   " CMI-NFORM-OPTION(CMI-IDX)
+       DELIMITED BY SIZE INTO CATALOG-RECORD
+      WRITE CATALOG-RECORD
+     END-PERFORM.
+
+     MOVE SPACES TO CATALOG-RECORD.
+     WRITE CATALOG-RECORD.
+*>-----------------------------------------------------------------
+ WRITE-FIELD-DETAIL.
+     MOVE SPACES TO CATALOG-RECORD.
+     STRING "FIELD DETAIL FOR PANEL: " CFNAME
+      DELIMITED BY SIZE INTO CATALOG-RECORD.
+     WRITE CATALOG-RECORD.
+     MOVE SPACES TO CATALOG-RECORD.
+     STRING "FIELDNAME       NUMBER ORDER  OFFSET LENGTH ENH  "
+            "DTYPE TYPE"
+      DELIMITED BY SIZE INTO CATALOG-RECORD.
+     WRITE CATALOG-RECORD.
+
+     MOVE 256 TO CFD-NUMOFENTRIES.
+     MOVE 17  TO CFD-ENTRYLENGTH.
+     MOVE CFNAME TO CFD-FORM.
+     COMPUTE CFD-LEN = FUNCTION LENGTH(CAT-FLDINFO) / 2.
+     CALL "VGETFIELDINFO" USING COMAREA CAT-FLDINFO CFD-LEN CFD-LOOKUP.
+
+     PERFORM VARYING CFD-IDX FROM 1 BY 1 UNTIL CFD-IDX > AF-AppFld-Cnt
+      MOVE SPACES TO CATALOG-RECORD
+      MOVE CFD-FIELD(CFD-IDX) TO disp-n1
+      MOVE CFD-ORDER(CFD-IDX) TO disp-n2
+      MOVE CFD-OFFSET(CFD-IDX) TO disp-n3
+      MOVE CFD-FIELD-LEN(CFD-IDX) TO disp-n4
+      STRING CFD-FIELDNAME(CFD-IDX) " " disp-n1 " "
+             disp-n2 " " disp-n3 " "
+             disp-n4 " " CFD-ENH(CFD-IDX) " "
+             CFD-DATA-TYPE(CFD-IDX) " " CFD-TYPE(CFD-IDX)
+       DELIMITED BY SIZE INTO CATALOG-RECORD
+      WRITE CATALOG-RECORD
+     END-PERFORM.
+
+     MOVE SPACES TO CATALOG-RECORD.
+     WRITE CATALOG-RECORD.
