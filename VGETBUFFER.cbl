@@ -1,4 +1,4 @@
->>source format free.
+>>source format free
 *>*****************************************************************
 *>                       V G E T B U F F E R                      *
 *>*****************************************************************
@@ -20,7 +20,7 @@
  01  FORM-FILE PIC X(36).
     COPY "vplus/VPLUSMEM".
  01  BUFFER.
-     02 BUFSIZ PIC X OCCURS 1 TO 2000 DEPENDING ON BUFFER-LEN.
+     02 BUFSIZ PIC X OCCURS 1 TO 3000 DEPENDING ON BUFFER-LEN.
  01  BUFFER-LEN PIC S9(4) COMP-5.
 *>########################################################
  PROCEDURE DIVISION USING COMAREA BUFFER, BUFFER-LEN.
@@ -37,7 +37,7 @@
      If  Dbuflen < 1
       Go To VGETBUFFER-RETURN.
 
-     If Dbuflen > 2000
+     If Dbuflen > GLOBAL-BUFFER-DATA-MAX
       Move -2 To cstatus
       Go To VGETBUFFER-RETURN.
 
