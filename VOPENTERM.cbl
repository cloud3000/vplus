@@ -1,4 +1,4 @@
->>source format free.
+>>source format free
 *>******************************************************************
 *>*                        V O P E N T E R M                       *
 *>******************************************************************
@@ -20,6 +20,39 @@
  01 GLOBAL-ADDRESS2   USAGE POINTER.
  01 DebugBUF     pic x(256)  VALUE SPACES.
 
+ 01 SLDEV         PIC 9(4)  value 0.
+ 01 CONNTYPE      PIC X     value space.
+ 01 RETURN-ERROR  PIC S9(4) COMP value 0.
+
+ 01  Secdb-Database.
+     10  Sec-IMAGE-WORD           PIC X(02) VALUE SPACES.
+     10  Sec-DBNAME               PIC X(26) VALUE SPACES.
+     COPY "comlib/SECDBS".
+ 01  DB-PASSWORD          Pic X(8)  Value spaces.
+ 01  DUMMY                Pic X(8)  Value spaces.
+ 01  DS-DEVICES           Pic X(16) Value "DEVICES".
+ 01  STATUS-AREA.
+     03  CONDITION-WORD    PIC S9(4) COMP.
+         88  NO-IMAGE-ERRORS         VALUE 0.
+         88  IMAGE-ERRORS  VALUES ARE -9999 THRU -1, 1 THRU  9999.
+         88  NO-ENTRY                VALUE 17.
+     03  RECORD-LENGTH     PIC S9(4) COMP.
+     03  RECORD-NUMBER     PIC S9(9) COMP.
+     03  ENTRIES-IN-CHAIN  PIC S9(9) COMP.
+     03  PREV-RECORD-NO    PIC S9(9) COMP.
+     03  NEXT-RECORD-NO    PIC S9(9) COMP.
+ 01  MODE-1               PIC S9(4) COMP SYNC VALUE 1.
+ 01  KEYED                PIC S9(4) COMP SYNC VALUE 7.
+ 01  ALL-ITEMS            PIC XX VALUE "@;".
+ 01  SEARCH-KEY           PIC X(32).
+
+ 01 SAVED-WIN-ROW    PIC S9(8) COMP-5 VALUE -9999.
+ 01 SAVED-WIN-COL    PIC S9(8) COMP-5 VALUE -9999.
+ 01 SAVED-WIN-WIDTH  PIC S9(8) COMP-5.
+ 01 SAVED-WIN-HEIGHT PIC S9(8) COMP-5.
+ 01 SAVED-WIN-BORDER PIC X(08) VALUE "m".
+ 01 ENV-BORDER       PIC X(08) VALUE SPACES.
+
 *>########################################################
  LINKAGE SECTION.
     COPY "vplus/COMAREA".
@@ -64,16 +97,18 @@
       MOVE 46 TO CSTATUS
       GO TO END-OF-PROG.
 
+     Perform Load-Window-Geometry.
+
      MOVE LOW-VALUES TO SP2-WD-DATA.
      MOVE "HPTERM"              TO SP2-WD-NAME.
      MOVE HPAN-COMMENT          TO SP2-WD-TITLE.
-     MOVE "m"                   TO SP2-WD-BOR-TYPE.
-     COMPUTE  SP2-WD-WIDTH = 92 * 8  END-COMPUTE.
-     COMPUTE SP2-WD-HEIGHT = 40 * 8  END-COMPUTE.
+     MOVE SAVED-WIN-BORDER      TO SP2-WD-BOR-TYPE.
+     MOVE SAVED-WIN-WIDTH       TO SP2-WD-WIDTH.
+     MOVE SAVED-WIN-HEIGHT      TO SP2-WD-HEIGHT.
      MOVE 1                     TO SP2-WD-CELL-WIDTH.
      MOVE 2                     TO SP2-WD-CELL-HEIGHT.
-     MOVE -9999                 TO SP2-WD-ROW.
-     MOVE -9999                 TO SP2-WD-COL.
+     MOVE SAVED-WIN-ROW         TO SP2-WD-ROW.
+     MOVE SAVED-WIN-COL         TO SP2-WD-COL.
      MOVE X"01"                 TO SP2-WD-MORE-OPTIONS.
      CALL "SP2" USING SP2-OPEN-WINDOW SP2-WINDOW-DEF.
      IF SP2-WD-RET-CODE NOT = 0
@@ -83,7 +118,8 @@
      ELSE
       MOVE 0 TO CSTATUS
       MOVE 2 TO FILEN
-      MOVE "Y" TO VOPENTERM-SW.
+      MOVE "Y" TO VOPENTERM-SW
+      Perform Save-Window-Geometry.
 
      MOVE LOW-VALUES TO JCW-NAME.
      Move 0 To RETURN-STATUS.
@@ -94,3 +130,83 @@
  END-OF-PROG.
      MOVE CSTATUS TO INTR-ERRNUM.
      Goback.
+*>----------------------------------------------------
+*> Look up this workstation's DEVICES record and, if it has a saved
+*> window size/position on file, reapply it instead of the long-
+*> standing hardcoded 92x8/40x8 geometry at -9999,-9999. Also reapply
+*> its saved border/theme instead of the old fixed style "m", unless
+*> the user has set one for this session via the environment.
+ Load-Window-Geometry.
+     COMPUTE SAVED-WIN-WIDTH  = 92 * 8 END-COMPUTE.
+     COMPUTE SAVED-WIN-HEIGHT = 40 * 8 END-COMPUTE.
+     MOVE -9999 TO SAVED-WIN-ROW SAVED-WIN-COL.
+     MOVE "m" TO SAVED-WIN-BORDER.
+
+     CALL "VPLUSSDEV" USING SLDEV CONNTYPE RETURN-ERROR.
+
+     MOVE "  SECDB.SECURE.SYS;" TO Secdb-Database.
+     CALL "DBOPEN" USING Secdb-Database DB-PASSWORD Mode-1 Status-Area.
+     IF NOT NO-IMAGE-ERRORS
+        GO TO LOAD-WINDOW-GEOMETRY-EXIT.
+
+     Move SLDEV To Search-Key.
+     CALL "DBGET" USING Secdb-Database DS-DEVICES KEYED
+         STATUS-AREA ALL-ITEMS DB-DEVICES SEARCH-KEY.
+
+     IF Not No-Entry
+        IF DEV-WIN-WIDTH > 0 AND DEV-WIN-HEIGHT > 0
+           MOVE DEV-WIN-ROW    TO SAVED-WIN-ROW
+           MOVE DEV-WIN-COL    TO SAVED-WIN-COL
+           MOVE DEV-WIN-WIDTH  TO SAVED-WIN-WIDTH
+           MOVE DEV-WIN-HEIGHT TO SAVED-WIN-HEIGHT
+        END-IF
+        IF DEV-WIN-BORDER NOT = SPACES
+           MOVE DEV-WIN-BORDER TO SAVED-WIN-BORDER.
+
+     CALL "DBCLOSE" USING Secdb-Database DUMMY MODE-1 STATUS-AREA.
+
+*> A per-session border/theme choice in the environment wins over
+*> whatever is on file for this workstation - lets a single user pick
+*> a higher-contrast theme without changing it for everyone else who
+*> shares the device.
+     MOVE SPACES TO ENV-BORDER.
+     ACCEPT ENV-BORDER FROM ENVIRONMENT "VOPENTERM_BORDER".
+     IF ENV-BORDER NOT = SPACES
+        MOVE ENV-BORDER TO SAVED-WIN-BORDER.
+ LOAD-WINDOW-GEOMETRY-EXIT.
+     EXIT.
+*>----------------------------------------------------
+*> Remember the geometry this terminal window was just opened with,
+*> so the next VOPENTERM for this workstation reapplies it.
+ Save-Window-Geometry.
+     MOVE "  SECDB.SECURE.SYS;" TO Secdb-Database.
+     CALL "DBOPEN" USING Secdb-Database DB-PASSWORD Mode-1 Status-Area.
+     IF NOT NO-IMAGE-ERRORS
+        GO TO SAVE-WINDOW-GEOMETRY-EXIT.
+
+     Move SLDEV To Search-Key.
+     CALL "DBGET" USING Secdb-Database DS-DEVICES KEYED
+         STATUS-AREA ALL-ITEMS DB-DEVICES SEARCH-KEY.
+
+     MOVE SAVED-WIN-ROW    TO DEV-WIN-ROW.
+     MOVE SAVED-WIN-COL    TO DEV-WIN-COL.
+     MOVE SAVED-WIN-WIDTH  TO DEV-WIN-WIDTH.
+     MOVE SAVED-WIN-HEIGHT TO DEV-WIN-HEIGHT.
+     MOVE SAVED-WIN-BORDER TO DEV-WIN-BORDER.
+
+     IF No-Entry
+        Move SLDEV To DBD-SLDEV
+        CALL "DBPUT" USING Secdb-Database DS-DEVICES
+            MODE-1 STATUS-AREA ALL-ITEMS DB-DEVICES
+        IF IMAGE-ERRORS Perform Database-Error
+     ELSE
+        CALL "DBUPDATE" USING Secdb-Database DS-DEVICES
+            MODE-1 STATUS-AREA ALL-ITEMS DB-DEVICES
+        IF IMAGE-ERRORS Perform Database-Error.
+
+     CALL "DBCLOSE" USING Secdb-Database DUMMY MODE-1 STATUS-AREA.
+ SAVE-WINDOW-GEOMETRY-EXIT.
+     EXIT.
+*>----------------------------------------------------
+ Database-Error.
+     CALL "DBEXPLAIN" USING Status-Area.
