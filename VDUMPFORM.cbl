@@ -1,4 +1,4 @@
->>source format free.
+>>source format free
 *>*_________________________________________________________________
 *>******************************************************************
 *>*                     V D U M P F O R M                      *
@@ -11,6 +11,7 @@
  WORKING-STORAGE SECTION.
     COPY "vplus/SP250".
  01 GLOBAL-ADDRESS1       USAGE POINTER.
+ 01 DUMP-FILE-NAME-WRK    PIC X(32) VALUE SPACES.
 *>*########################################################
  LINKAGE SECTION.
     COPY "vplus/COMAREA".
@@ -18,22 +19,36 @@
 *>*########################################################
  PROCEDURE DIVISION USING COMAREA.
 *>*---------------------------------------------------------*
- 0000-BEGIN-VFINISHFORM.
+ 0000-BEGIN-VDUMPFORM.
      CALL "GetPtrVplusBlock1" USING GLOBAL-ADDRESS1.
      SET ADDRESS OF VPLUSMEM TO GLOBAL-ADDRESS1.
+     MOVE 0                  TO CSTATUS.
+
+*>*-------------- VALIDATE THE REQUESTED PANEL, IF ONE WAS GIVEN.
+     IF DUMP-PANEL-NAME NOT = SPACES
+      AND DUMP-PANEL-NAME NOT = HPAN-PAN-NAME
+       MOVE 60                TO CSTATUS
+       GO TO RETURN-TO-CALLER.
+
+*>*-------------- DEFAULT THE TARGET FILENAME WHEN NOT SUPPLIED.
+     MOVE "DUMPFORM"          TO DUMP-FILE-NAME-WRK.
+     IF DUMP-FILE-NAME NOT = SPACES
+      MOVE DUMP-FILE-NAME     TO DUMP-FILE-NAME-WRK.
+
      MOVE LOW-VALUES         TO SP2-FI-DATA.
      MOVE "w" TO SP2-FI-MODE.
-     STRING "DUMPFORM" DELIMITED BY SIZE
+     STRING DUMP-FILE-NAME-WRK DELIMITED BY SPACE
       ".pan" DELIMITED BY SIZE INTO SP2-FI-NAME.
      CALL "SP2" USING SP2-CREATE-FILE SP2-FILE-DEF.
      CALL "SP2" USING SP2-CLOSE-FILE SP2-NULL-PARM.
      MOVE LOW-VALUES TO SP2-FI-DATA.
      MOVE "w" TO SP2-FI-MODE.
-     STRING "DUMPFORM" DELIMITED BY SIZE
+     STRING DUMP-FILE-NAME-WRK DELIMITED BY SPACE
       ".pan" DELIMITED BY SIZE INTO SP2-FI-NAME.
      CALL "SP2" USING SP2-OPEN-FILE SP2-FILE-DEF.
      CALL "SP2" USING SP2-WRITE-PANEL SP2-NULL-PARM.
      CALL "SP2" USING SP2-CLOSE-FILE SP2-NULL-PARM.
-     CALL "SP2" USING SP2-CLOSE-WINDOW SP2-NULL-PARM.
-     CALL "SP2" USING SP2-END-SESSION SP2-NULL-PARM.
-     STOP RUN.
\ No newline at end of file
+     MOVE SP2-FI-RET-CODE     TO CSTATUS.
+
+ RETURN-TO-CALLER.
+     GOBACK.
