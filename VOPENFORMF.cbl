@@ -1,4 +1,4 @@
->>source format free.
+>>source format free
 *>******************************************************************
 *>*                      V O P E N F O R M F                       *
 *>******************************************************************
@@ -6,7 +6,32 @@
  PROGRAM-ID. VOPENFORMF.
  AUTHOR.     MICHAEL ANDERSON.
  ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+
+*> FFSNAP-FILE holds one forms-file/version's worth of loaded-table
+*> content (IFILE/IPD-TEMPLATE/IPAN-TABLE/IFD-TABLE/ISF-GROUP), used
+*> by SAVE-FORMSFILE-SNAPSHOT/RESTORE-FORMSFILE-SNAPSHOT below so a
+*> "*PRIOR" rollback can put back what was really there before,
+*> instead of just reopening whatever the name currently resolves to.
+*> This is plain (not LINE) SEQUENTIAL on purpose - the records carry
+*> raw COMP-5 binary fields, and LINE SEQUENTIAL's text handling would
+*> mangle embedded line-delimiter bytes and trailing-space trimming.
+     SELECT FFSNAP-FILE
+        ASSIGN TO FFSNAP-FILENAME-WRK
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS FFSNAP-STATUS1.
+
  DATA DIVISION.
+ FILE SECTION.
+*>
+*>--------- F O R M S - F I L E   S N A P S H O T   R E C O R D
+ FD  FFSNAP-FILE.
+ 01  FFSNAP-RECORD.
+     05  FFSNAP-REC-TYPE           PIC X(14).
+     05  FFSNAP-REC-LEN            PIC S9(8) COMP-5.
+     05  FFSNAP-REC-DATA           PIC X(160000).
+
  WORKING-STORAGE SECTION.
 *>*****************************************************************
 
@@ -45,6 +70,7 @@
        10 ARG-ITEM10            Pic X(64).
  01 LINK1             PIC S9(4) Comp-5 value 0.
  01 LINK2             PIC S9(4) Comp-5 value 0.
+ 01 LINK3             PIC X(01) value space.
  01  MY-MESSAGE-DATA.
      05  MY-MS-RET-CODE         PIC S9(4) COMP-5.
      05  MY-MS-LENS.
@@ -71,6 +97,7 @@
   01 DISP-NUMBER.
      02 DISP-ERR        PIC ----9.
      02 DISP-ERR-X REDEFINES DISP-ERR PIC X(5).
+  01 DISP-AMBIG-CNT     PIC ----9.
 
   01 VIEW-FILE-PATH     PIC X(132) VALUE SPACES.
   01 NUM1               PIC X(14)  VALUE SPACES.
@@ -90,6 +117,20 @@
  01 errno             PIC S9(9) COMP-5 EXTERNAL.
  01  THE-PROGRAM-NAME       PIC X(36).
  01 DebugBUF     pic x(256)  VALUE SPACES.
+ 01 IDX               PIC S9(4) COMP-5 VALUE 0.
+ 01 AMBIG-IDX          PIC S9(4) COMP-5 VALUE 0.
+
+*>---------- FORMS-FILE SNAPSHOT (SAVE-FORMSFILE-SNAPSHOT /
+*>---------- RESTORE-FORMSFILE-SNAPSHOT) WORKING STORAGE.
+ 01 FFSNAP-STATUS1         PIC XX.
+ 01 FFSNAP-SW              PIC X VALUE "N".
+    88 FFSNAP-AT-EOF             VALUE "Y".
+ 01 FFSNAP-DIR-WRK         PIC X(64) VALUE SPACES.
+ 01 FFSNAP-NAME-WRK        PIC X(64) VALUE SPACES.
+ 01 FFSNAP-VERSION-WRK     PIC S9(8) COMP-5 VALUE 0.
+ 01 FFSNAP-VERSION-DISP    PIC 9(08) VALUE 0.
+ 01 FFSNAP-FILENAME-WRK    PIC X(132) VALUE SPACES.
+ 01 FFH-SHIFT-IDX          PIC S9(4) COMP-5 VALUE 0.
 
 *>*########################################################
  LINKAGE SECTION.
@@ -107,14 +148,6 @@
      IF NOT OPENTERM-CALLED
         INITIALIZE VPLUSMEM.
 
-     IF VOPENFORMF-SW = "Y"
-        Move LOW-VALUES to DebugBUF
-        String
-         "VOPENFORMF: Called once already." DELIMITED BY size into DebugBUF
-        End-String
-        CALL "LogDebug" USING DebugBUF
-        GO TO Return-To-Caller.
-
 *>*-------------- INITIALIZATION AND PARM-EDITS.
      move LOW-VALUES to DebugBUF.
      string "VOPENFORMF: " FORM-FILE DELIMITED BY size into DebugBUF.
@@ -126,6 +159,59 @@
      IF CSTATUS NOT = 0
       GO TO RETURN-TO-CALLER.
 
+*> A caller that wants to undo its most recent forms-file switch can
+*> pass "*PRIOR" instead of a real forms-file name. RESTORE-FORMSFILE-
+*> SNAPSHOT reads back the actual content that was resident just
+*> before that switch (see SAVE-FORMSFILE-SNAPSHOT) and writes the
+*> resolved name back into FORM-FILE so the caller can see what
+*> actually got loaded - it does NOT just reopen whatever the popped
+*> name currently resolves to, since that may be the very redeploy
+*> we are trying to undo.
+     IF FORM-FILE = "*PRIOR"
+        IF FFH-CNT > 0
+           Move LOW-VALUES to DebugBUF
+           String
+            "VOPENFORMF: rolling back to prior forms file "
+             DELIMITED BY SIZE
+            FFH-FORMSFILE-NAME(FFH-CNT) DELIMITED BY SPACE
+            into DebugBUF
+           End-String
+           CALL "LogDebug" USING DebugBUF
+           PERFORM RESTORE-FORMSFILE-SNAPSHOT
+           IF CSTATUS = 0
+              GO TO FORMSFILE-CACHED
+           END-IF
+        ELSE
+           MOVE 55 TO CSTATUS
+        END-IF
+        GO TO RETURN-TO-CALLER.
+
+     PERFORM TCL-INIT.
+     PERFORM RUN-VFILE-QUERY.
+     IF IFILE-LEN > 0
+      MOVE VFILE TO IFILE
+     ELSE
+      GO TO Return-To-Caller.
+
+*> FFC-FORMSFILE-NAME/FFC-VERSION describe whatever file the load
+*> tables below (IFILE, IPD-TEMPLATE, IPAN-TABLE, IFD-TABLE, ISF-
+*> GROUP) currently hold - that stays true across a close (VCLOSEFORMF
+*> only flips VOPENFORMF-SW back to "N", it never calls LOAD-REMAINING-
+*> FILE-DATA or touches these tables), so the cache test below must
+*> not require VOPENFORMF-SW = "Y" or a same-file reopen after a close
+*> can never hit. The version is checked here too (via the cheap
+*> RUN-VFILE-QUERY just above) and not just the name, so a forms file
+*> redeployed over itself with a new version is correctly treated as
+*> a miss rather than a false cache hit.
+     IF FFC-IS-LOADED AND FFC-FORMSFILE-NAME = FORM-FILE
+        AND FFC-VERSION = IFILE-VERSION
+        Move LOW-VALUES to DebugBUF
+        String
+         "VOPENFORMF: " FORM-FILE DELIMITED BY SPACE
+         " already cached, skipping reload." DELIMITED BY size into DebugBUF
+        End-String
+        CALL "LogDebug" USING DebugBUF
+        GO TO FORMSFILE-CACHED.
 
      MOVE LOW-VALUES         TO SP2-FI-DATA.
      INITIALIZE SP2-FI-NAME.
@@ -150,9 +236,36 @@
      CALL "SP2" USING SP2-OPEN-FILE SP2-FILE-DEF.
      MOVE SP2-FI-RET-CODE TO CSTATUS.
 
-     PERFORM TCL-INIT.
-     PERFORM LOAD-FILE-DATA.
+*> The tables below are about to be overwritten, either by a load of a
+*> different forms file or a new version of this SAME forms file (a
+*> redeploy) - both cases got past the cache check above, so both must
+*> snapshot whatever is currently resident before it is gone, and push
+*> the replaced name/version onto FORMSFILE-HISTORY so "*PRIOR" can
+*> find it again. FORMSFILE-HISTORY is a 10-deep ring, not a one-shot
+*> table that stops recording once full - when it is already at
+*> capacity, SHIFT-FORMSFILE-HISTORY drops the oldest entry first so
+*> the most recent 10 switches are always what "*PRIOR" can reach,
+*> instead of freezing forever on whichever 10 happened to fill it.
+     IF FFC-IS-LOADED
+      IF FFH-CNT >= 10
+       PERFORM SHIFT-FORMSFILE-HISTORY
+      ELSE
+       ADD 1 TO FFH-CNT
+      END-IF
+      PERFORM SAVE-FORMSFILE-SNAPSHOT
+      MOVE FFC-FORMSFILE-NAME TO FFH-FORMSFILE-NAME(FFH-CNT)
+      MOVE FFC-VERSION        TO FFH-VERSION(FFH-CNT)
+     END-IF.
+
+     PERFORM LOAD-REMAINING-FILE-DATA.
+     IF CSTATUS NOT = 0
+      GO TO RETURN-TO-CALLER.
+
+     MOVE "Y"              TO FFC-LOADED.
+     MOVE FORM-FILE         TO FFC-FORMSFILE-NAME.
+     MOVE IFILE-VERSION     TO FFC-VERSION.
 
+ FORMSFILE-CACHED.
 *>*-------------- SUCCESS RETURN TO CALLER
 *>* VOPENFORMF sets the following comarea items:
      Move 0               To CSTATUS.
@@ -163,7 +276,9 @@
      MOVE 0               TO cmode.
      MOVE 0               TO repeatapp.
      MOVE 0               TO freezapp.
-     MOVE 0               TO printfilnum.
+*> printfilnum numbers successive print jobs across the whole session
+*> and must NOT be reset here - doing so used to restart the print-job
+*> sequence every time an operator switched forms files mid-session.
      MOVE 0               TO deleteflag.
      MOVE SPACES          TO cfname.
      MOVE IFILE-HEAD-FRM  TO nfname.
@@ -196,7 +311,7 @@
       Move 1 to link1
       Compute link2 = Function Length(MY-MS-TEXT) END-COMPUTE
       MOVE MY-MS-TEXT TO TEMP-TEXT
-      Call "TrimString" USING TEMP-TEXT link1 link2 END-CALL
+      Call "TrimString" USING TEMP-TEXT link1 link2 link3 END-CALL
       Move link2 to MY-MS-LINE-LEN
       CALL "SP2" USING SP2-DISPLAY-MESSAGE MY-MESSAGE-DATA
       If MY-MS-REPLY = "c"
@@ -226,6 +341,8 @@
 *>051 The file is not a VPLUS Forms File.
 *>052 Forms File FGETINFO failed. (FSERR !)
 *>053 Forms File probably hasn't been compiled. (FSERR !)
+*>054 Forms File snapshot could not be saved or restored. (FSERR !)
+*>055 No prior forms file version is available for rollback.
 *>060 The program supplied COMAREA extension is too small.
 *>061 Failure to obtain required PASCAL Heap area.
 *>062 Failure to return PASCAL Heap area.
@@ -260,13 +377,138 @@
 
  PARMCHECK-EXIT. EXIT.
 *>---------------------------------------------------------------
- LOAD-FILE-DATA.
-     PERFORM RUN-VFILE-QUERY.
-     IF IFILE-LEN > 0
-      MOVE VFILE TO IFILE
-     ELSE
-      GO TO Return-To-Caller.
-
+ SAVE-FORMSFILE-SNAPSHOT.
+*> Snapshot whatever LOAD-REMAINING-FILE-DATA previously populated
+*> (IFILE/IPD-TEMPLATE/IPAN-TABLE/IFD-TABLE/ISF-GROUP) out to its own
+*> on-disk file, keyed by the forms-file name and version it belongs
+*> to, before it gets overwritten by the load that is about to
+*> happen. A later "*PRIOR" reads this back directly instead of
+*> re-querying the forms database, which may already hold whatever
+*> got redeployed OVER the version being rolled back to.
+     MOVE FFC-FORMSFILE-NAME TO FFSNAP-NAME-WRK.
+     MOVE FFC-VERSION        TO FFSNAP-VERSION-WRK.
+     PERFORM BUILD-SNAPSHOT-FILENAME.
+
+     OPEN OUTPUT FFSNAP-FILE.
+     IF FFSNAP-STATUS1 NOT = "00"
+      GO TO SAVE-FORMSFILE-SNAPSHOT-EXIT.
+
+     MOVE "IFILE"         TO FFSNAP-REC-TYPE
+     MOVE FUNCTION LENGTH(IFILE) TO FFSNAP-REC-LEN
+     MOVE SPACES TO FFSNAP-REC-DATA
+     MOVE IFILE TO FFSNAP-REC-DATA(1:FFSNAP-REC-LEN)
+     WRITE FFSNAP-RECORD.
+
+     MOVE "IPD-TEMPLATE"  TO FFSNAP-REC-TYPE
+     MOVE FUNCTION LENGTH(IPD-TEMPLATE) TO FFSNAP-REC-LEN
+     MOVE SPACES TO FFSNAP-REC-DATA
+     MOVE IPD-TEMPLATE TO FFSNAP-REC-DATA(1:FFSNAP-REC-LEN)
+     WRITE FFSNAP-RECORD.
+
+     MOVE "IPAN-TABLE"    TO FFSNAP-REC-TYPE
+     MOVE FUNCTION LENGTH(IPAN-TABLE) TO FFSNAP-REC-LEN
+     MOVE SPACES TO FFSNAP-REC-DATA
+     MOVE IPAN-TABLE TO FFSNAP-REC-DATA(1:FFSNAP-REC-LEN)
+     WRITE FFSNAP-RECORD.
+
+     MOVE "IFD-TABLE"     TO FFSNAP-REC-TYPE
+     MOVE FUNCTION LENGTH(IFD-TABLE) TO FFSNAP-REC-LEN
+     MOVE SPACES TO FFSNAP-REC-DATA
+     MOVE IFD-TABLE TO FFSNAP-REC-DATA(1:FFSNAP-REC-LEN)
+     WRITE FFSNAP-RECORD.
+
+     MOVE "ISF-GROUP"     TO FFSNAP-REC-TYPE
+     MOVE FUNCTION LENGTH(ISF-GROUP) TO FFSNAP-REC-LEN
+     MOVE SPACES TO FFSNAP-REC-DATA
+     MOVE ISF-GROUP TO FFSNAP-REC-DATA(1:FFSNAP-REC-LEN)
+     WRITE FFSNAP-RECORD.
+
+     CLOSE FFSNAP-FILE.
+ SAVE-FORMSFILE-SNAPSHOT-EXIT. EXIT.
+*>---------------------------------------------------------------
+ RESTORE-FORMSFILE-SNAPSHOT.
+*> Reopen the on-disk snapshot for the forms-file/version popped off
+*> FORMSFILE-HISTORY by the caller and read its content straight back
+*> into the live load tables, restoring exactly what was resident
+*> before the switch being undone - not whatever the forms database
+*> happens to resolve that name to right now.
+     MOVE FFH-FORMSFILE-NAME(FFH-CNT) TO FFSNAP-NAME-WRK.
+     MOVE FFH-VERSION(FFH-CNT)        TO FFSNAP-VERSION-WRK.
+     SUBTRACT 1 FROM FFH-CNT.
+     PERFORM BUILD-SNAPSHOT-FILENAME.
+
+     MOVE "N" TO FFSNAP-SW.
+     OPEN INPUT FFSNAP-FILE.
+     IF FFSNAP-STATUS1 NOT = "00"
+      MOVE 54 TO CSTATUS
+      GO TO RESTORE-FORMSFILE-SNAPSHOT-EXIT.
+
+     PERFORM UNTIL FFSNAP-AT-EOF
+      READ FFSNAP-FILE
+       AT END
+        SET FFSNAP-AT-EOF TO TRUE
+       NOT AT END
+        EVALUATE FFSNAP-REC-TYPE
+         WHEN "IFILE"
+          MOVE FFSNAP-REC-DATA(1:FFSNAP-REC-LEN) TO IFILE
+         WHEN "IPD-TEMPLATE"
+          MOVE FFSNAP-REC-DATA(1:FFSNAP-REC-LEN) TO IPD-TEMPLATE
+         WHEN "IPAN-TABLE"
+          MOVE FFSNAP-REC-DATA(1:FFSNAP-REC-LEN) TO IPAN-TABLE
+         WHEN "IFD-TABLE"
+          MOVE FFSNAP-REC-DATA(1:FFSNAP-REC-LEN) TO IFD-TABLE
+         WHEN "ISF-GROUP"
+          MOVE FFSNAP-REC-DATA(1:FFSNAP-REC-LEN) TO ISF-GROUP
+        END-EVALUATE
+      END-READ
+     END-PERFORM.
+     CLOSE FFSNAP-FILE.
+
+     MOVE FFSNAP-NAME-WRK    TO FORM-FILE.
+     MOVE FFSNAP-NAME-WRK    TO FFC-FORMSFILE-NAME.
+     MOVE FFSNAP-VERSION-WRK TO FFC-VERSION.
+     MOVE "Y"                TO FFC-LOADED.
+     MOVE 0                  TO CSTATUS.
+ RESTORE-FORMSFILE-SNAPSHOT-EXIT. EXIT.
+*>---------------------------------------------------------------
+ BUILD-SNAPSHOT-FILENAME.
+*> The snapshot directory is site-configurable via the VFORMSNAP_PATH
+*> environment variable, the same convention VGETERRMSG uses for its
+*> message-file directory, defaulting to a fixed volume when the site
+*> hasn't set one.
+     MOVE SPACES TO FFSNAP-DIR-WRK.
+     ACCEPT FFSNAP-DIR-WRK FROM ENVIRONMENT "VFORMSNAP_PATH".
+     IF FFSNAP-DIR-WRK = SPACES
+      MOVE "/volume1/panels/vformsnap/" TO FFSNAP-DIR-WRK.
+
+     MOVE FFSNAP-VERSION-WRK TO FFSNAP-VERSION-DISP.
+
+     MOVE LOW-VALUES TO FFSNAP-FILENAME-WRK.
+     STRING FFSNAP-DIR-WRK DELIMITED BY SPACE
+            FFSNAP-NAME-WRK DELIMITED BY SPACE
+            "." DELIMITED BY SIZE
+            FFSNAP-VERSION-DISP DELIMITED BY SIZE
+            ".SNP" DELIMITED BY SIZE
+      INTO FFSNAP-FILENAME-WRK.
+*>---------------------------------------------------------------
+ SHIFT-FORMSFILE-HISTORY.
+*> FORMSFILE-HISTORY is already full (FFH-CNT = 10) - drop the oldest
+*> entry (slot 1) by sliding every other entry down one slot, so the
+*> new entry can still be appended at slot 10 below. This keeps
+*> "*PRIOR" reaching the true most-recent 10 replaced forms files
+*> instead of the table silently refusing new entries once it fills.
+     PERFORM VARYING FFH-SHIFT-IDX FROM 1 BY 1 UNTIL FFH-SHIFT-IDX > 9
+      MOVE FFH-FORMSFILE-NAME(FFH-SHIFT-IDX + 1)
+        TO FFH-FORMSFILE-NAME(FFH-SHIFT-IDX)
+      MOVE FFH-VERSION(FFH-SHIFT-IDX + 1)
+        TO FFH-VERSION(FFH-SHIFT-IDX)
+     END-PERFORM.
+*>---------------------------------------------------------------
+ LOAD-REMAINING-FILE-DATA.
+*> IFILE itself is already populated by the RUN-VFILE-QUERY the caller
+*> ran up front (both to load it and to compare IFILE-VERSION against
+*> FFC-VERSION for the cache check) - this paragraph only chases down
+*> everything else that goes with it.
 *> GET PANEL TEMPLATE ASSOCIATED TO THE FILE TYPE
      PERFORM FIND-PD-TEMPLATE-BYNAME.
      IF TCL-ROWCOUNT > 0
@@ -280,6 +522,7 @@
 
 *> GET ALL SAVE FIELDS (AKA GLOBAL FIELDS)
      INITIALIZE ISF-GLOBALS.
+     INITIALIZE IFILE-SAVE-FIELD-TABLE.
      PERFORM FIND-VSAVFLD-SERIAL.
      IF TCL-ROWCOUNT > 0
       PERFORM VARYING ISF-IDX FROM 1 BY 1 UNTIL ISF-IDX > TCL-ROWCOUNT
@@ -287,6 +530,13 @@
        IF ISF-LEN > 0
         ADD 1 TO ISF-CNT
         MOVE VSAVFLD TO ISF-ENTRY(ISF-CNT)
+*> Keep the save field's name and value in their own correctly-sized
+*> slots too - ISF-ENTRY above is a flat 64-byte snapshot of the raw
+*> VSAVFLD row (kept for VOPENFORMF's own bookkeeping) and is too
+*> short to hold VSAVFLD-NAME and VSAVFLD-VALUE without truncating
+*> VALUE, so VGETFILEINFO reads the name/value pair from here instead.
+        MOVE VSAVFLD-NAME  TO IFILE-SAVE-FIELD-NAME(ISF-CNT)
+        MOVE VSAVFLD-VALUE TO IFILE-SAVE-FIELD-VALUE(ISF-CNT)
        END-IF
       END-PERFORM
      END-IF.
@@ -378,7 +628,35 @@
       MOVE 52 TO CSTATUS
       MOVE 0 TO IFILE-LEN
       INITIALIZE IFILE
+      PERFORM REPORT-AMBIGUOUS-VFILE-NAMES
      END-IF.
+*>----------------------------------------------------------------
+ REPORT-AMBIGUOUS-VFILE-NAMES.
+*>* VFILE:BYUNIQUE returned 10 or more rows for what should be a
+*>* single unique forms file.  Walk the result set and hand the
+*>* caller back the colliding names/keys instead of leaving them
+*>* to hand-query the forms database themselves.
+     MOVE 0 TO AMBIG-NAME-CNT.
+     PERFORM VARYING AMBIG-IDX FROM 1 BY 1
+       UNTIL AMBIG-IDX > TCL-ROWCOUNT OR AMBIG-IDX > 10
+      CALL "SQLGetNext" USING MY-TCL, TCL-RESULTSET-PTR,
+                              TCL-BUFFER-PTR, TCL-BUFFERLEN,
+                              TCL-RESULT, TCL-ERROR
+      END-CALL
+      IF TCL-BUFFERLEN > 0
+       SET ADDRESS OF VFILE TO TCL-BUFFER-PTR
+       ADD 1 TO AMBIG-NAME-CNT
+       MOVE VFILE-UNIQUE TO AMBIG-NAME-LIST(AMBIG-NAME-CNT)
+      END-IF
+     END-PERFORM.
+     MOVE AMBIG-NAME-CNT TO DISP-AMBIG-CNT.
+     Move LOW-VALUES to DebugBUF
+     String
+      "VOPENFORMF: ambiguous VFILE lookup, " DISP-AMBIG-CNT
+      " colliding name(s) returned to caller."
+      DELIMITED BY size into DebugBUF
+     End-String
+     CALL "LogDebug" USING DebugBUF.
 *>----------------------------------------------------------------
  FIND-VFILE-BYUNIQUE.
      MOVE LOW-VALUES TO VPLUS-DB.
