@@ -0,0 +1,70 @@
+>>source format free
+*>******************************************************************
+*>*                 V P U T F I E L D B U F F E R                  *
+*>******************************************************************
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. VPUTFIELDBUFFER.
+ AUTHOR.     MICHAEL ANDERSON.
+ ENVIRONMENT DIVISION.
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01 disp-err pic ----9.
+ 01  MYLEN PIC S9(4) COMP-5.
+ 01  MYBUFLEN PIC S9(4) COMP-5.
+ 01 X PIC S9(4) COMP-5 VALUE 0.
+ 01 FLD-FOUND-SW PIC X VALUE "0".
+    88 FIELD-FOUND VALUE "1".
+ 01 GLOBAL-ADDRESS1   USAGE POINTER.
+ 01 DebugBUF     pic x(256)  VALUE SPACES.
+
+*>*########################################################
+ LINKAGE SECTION.
+    COPY "vplus/COMAREA".
+ 01 FIELDNAME PIC X(16).
+    COPY "vplus/VPLUSMEM".
+ 01  BUFFER.
+     02 BUFSIZ PIC X OCCURS 1 TO 3000 DEPENDING ON BUFFER-LEN.
+ 01  BUFFER-LEN PIC S9(4) COMP-5.
+*>*########################################################
+ PROCEDURE DIVISION USING COMAREA FIELDNAME BUFFER, BUFFER-LEN.
+ 0000-BEGIN-VPUTFIELDBUFFER.
+
+     CALL "GetPtrVplusBlock1" USING GLOBAL-ADDRESS1.
+     SET ADDRESS OF VPLUSMEM TO GLOBAL-ADDRESS1.
+     move LOW-VALUES TO INTR-CALLNAME
+     string "VPUTFIELDBUFFER "
+      delimited by "  " into INTR-CALLNAME.
+
+     MOVE 0 TO CSTATUS.
+     MOVE "0" TO FLD-FOUND-SW.
+     Compute MYBUFLEN = function length (Buffer).
+
+*> Same by-name lookup against HFLD-NAME that VGETFIELDBUFFER and
+*> VPLACECURSOR use.
+     PERFORM VARYING X FROM 1 BY 1 UNTIL FIELD-FOUND OR X > AF-AppFld-Cnt
+      IF FIELDNAME = HFLD-NAME(X)
+       MOVE "1" TO FLD-FOUND-SW
+      END-IF
+     END-PERFORM.
+
+     If NOT FIELD-FOUND
+      Move 501 To CSTATUS
+      Go To VPUTFIELDBUFFER-RETURN.
+
+     If Buffer-Len < 1
+      Move -3 To cstatus
+      Go To VPUTFIELDBUFFER-RETURN.
+
+     Move HFLD-LENGTH(X) To mylen.
+     If mylen > Buffer-Len
+      Move Buffer-Len To mylen.
+     If mylen > MYBUFLEN
+      Move MYBUFLEN To mylen.
+
+     MOVE SPACES TO MM-CD-DATABUFFER(HFLD-BUFSTART(X):HFLD-LENGTH(X)).
+     Move Buffer(1:mylen) To MM-CD-DATABUFFER(HFLD-BUFSTART(X):mylen).
+     MOVE MM-CD-DATABUFFER(HFLD-BUFSTART(X):HFLD-LENGTH(X))
+      TO LAST-BUFFER(HFLD-BUFSTART(X):HFLD-LENGTH(X)).
+*>-----------------------------------------------------------
+ VPUTFIELDBUFFER-RETURN.
+     Goback.
