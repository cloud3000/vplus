@@ -1,4 +1,4 @@
->>source format free.
+>>source format free
 *>*****************************************************************
 *>                   V C L O S E F O R M F                        *
 *>*****************************************************************
@@ -14,14 +14,25 @@
 *>########################################################
  LINKAGE SECTION.
     COPY "vplus/COMAREA".
+*>-----------------------------------------------------------
+*> Optional confirm-before-close step - same FIELD-CHANGE-LOG check
+*> VCLOSETERM uses. Pass "Y" once the operator has agreed to close
+*> with pending, unsaved VCHANGEFIELD changes still outstanding.
+ 01  CLOSE-CONFIRM PIC X.
+    88 CLOSE-IS-CONFIRMED VALUE "Y".
     COPY "vplus/VPLUSMEM".
 *>########################################################
- PROCEDURE DIVISION USING COMAREA.
+ PROCEDURE DIVISION USING COMAREA CLOSE-CONFIRM.
  0000-BEGIN-VCLOSEFORMF.
 *>-------------- INITIALIZATION AND PARM-EDITS.
      CALL "GetPtrVplusBlock1" USING GLOBAL-ADDRESS1.
      SET ADDRESS OF VPLUSMEM TO GLOBAL-ADDRESS1.
 
+     MOVE 0 TO CSTATUS.
+     IF FCL-CNT > 0 AND NOT CLOSE-IS-CONFIRMED
+      MOVE 150 TO CSTATUS
+      GO TO VCLOSEFORMF-RETURN.
+
      move LOW-VALUES to DebugBUF.
      string "VCLOSEFORMF: " MPE-FORMS-FILE DELIMITED BY size into DebugBUF.
      CALL "LogDebug" USING DebugBUF.
@@ -29,4 +40,12 @@
      IF VOPENFORMF-SW NOT = "N"
       CALL "SP2" USING SP2-CLOSE-FILE SP2-NULL-PARM.
      MOVE "N"             To VOPENFORMF-SW.
+
+*> The close actually went through (either there was nothing pending,
+*> or the operator just confirmed it) - clear FIELD-CHANGE-LOG so an
+*> unrelated forms file closed later this session doesn't inherit a
+*> stale FCL-CNT and demand confirmation for changes that were already
+*> dealt with here.
+     MOVE 0               To FCL-CNT.
+ VCLOSEFORMF-RETURN.
      Goback.
