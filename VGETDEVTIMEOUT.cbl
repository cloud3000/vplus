@@ -0,0 +1,75 @@
+>>source format free
+*>******************************************************************
+*>*                    V G E T D E V T I M E O U T                 *
+*>******************************************************************
+*>* Reads a single device's DEV-TIMEOUT from DS-DEVICES, keyed by
+*>* workstation ID, without anyone having to go into SECDB directly.
+*>* Paired with VPUTDEVTIMEOUT for the update side - together these
+*>* are what an operator-facing device-timeout maintenance screen
+*>* calls to view/update a device's timeout itself.
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. VGETDEVTIMEOUT.
+ AUTHOR.     MICHAEL ANDERSON.
+ ENVIRONMENT DIVISION.
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01 GLOBAL-ADDRESS1   USAGE POINTER.
+ 01 DebugBUF     pic x(256)  VALUE SPACES.
+
+ 01  Secdb-Database.
+     10  Sec-IMAGE-WORD           PIC X(02) VALUE SPACES.
+     10  Sec-DBNAME               PIC X(26) VALUE SPACES.
+     COPY "comlib/SECDBS".
+ 01  DB-PASSWORD          Pic X(8)  Value spaces.
+ 01  DUMMY                Pic X(8)  Value spaces.
+ 01  DS-DEVICES           Pic X(16) Value "DEVICES".
+ 01  STATUS-AREA.
+     03  CONDITION-WORD    PIC S9(4) COMP.
+         88  NO-IMAGE-ERRORS         VALUE 0.
+         88  IMAGE-ERRORS  VALUES ARE -9999 THRU -1, 1 THRU  9999.
+         88  NO-ENTRY                VALUE 17.
+     03  RECORD-LENGTH     PIC S9(4) COMP.
+     03  RECORD-NUMBER     PIC S9(9) COMP.
+     03  ENTRIES-IN-CHAIN  PIC S9(9) COMP.
+     03  PREV-RECORD-NO    PIC S9(9) COMP.
+     03  NEXT-RECORD-NO    PIC S9(9) COMP.
+ 01  MODE-1               PIC S9(4) COMP SYNC VALUE 1.
+ 01  KEYED                PIC S9(4) COMP SYNC VALUE 7.
+ 01  ALL-ITEMS            PIC XX VALUE "@;".
+ 01  SEARCH-KEY           PIC X(32).
+*>########################################################
+ LINKAGE SECTION.
+    COPY "vplus/COMAREA".
+ 01  DEV-ID-PARM       PIC X(15).
+ 01  DEV-TIMEOUT-PARM  PIC S9(8) COMP-5.
+    COPY "vplus/VPLUSMEM".
+*>########################################################
+ PROCEDURE DIVISION USING COMAREA DEV-ID-PARM DEV-TIMEOUT-PARM.
+ 0000-BEGIN-VGETDEVTIMEOUT.
+     CALL "GetPtrVplusBlock1" USING GLOBAL-ADDRESS1.
+     SET ADDRESS OF VPLUSMEM TO GLOBAL-ADDRESS1.
+     move LOW-VALUES TO INTR-CALLNAME
+     string "VGETDEVTIMEOUT "
+      delimited by "  " into INTR-CALLNAME.
+
+     MOVE 0 TO CSTATUS.
+     MOVE 0 TO DEV-TIMEOUT-PARM.
+
+     MOVE "  SECDB.SECURE.SYS;" TO Secdb-Database.
+     CALL "DBOPEN" USING Secdb-Database DB-PASSWORD Mode-1 Status-Area.
+     IF NOT NO-IMAGE-ERRORS
+        MOVE 9 TO CSTATUS
+        GO TO VGETDEVTIMEOUT-RETURN.
+
+     MOVE DEV-ID-PARM TO Search-Key.
+     CALL "DBGET" USING Secdb-Database DS-DEVICES KEYED
+         STATUS-AREA ALL-ITEMS DB-DEVICES SEARCH-KEY.
+
+     IF No-Entry
+        MOVE 801 TO CSTATUS
+     ELSE
+        MOVE DEV-TIMEOUT TO DEV-TIMEOUT-PARM.
+
+     CALL "DBCLOSE" USING Secdb-Database DUMMY MODE-1 STATUS-AREA.
+ VGETDEVTIMEOUT-RETURN.
+     Goback.
