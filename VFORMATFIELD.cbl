@@ -0,0 +1,72 @@
+>>source format free
+*>_________________________________________________________________
+*>*****************************************************************
+*>                     V F O R M A T F I E L D                    *
+*>*****************************************************************
+*>* Runs a field's own data through a named sequence of the single-
+*>* purpose formatting utilities - VJUSTLEFT, VJUSTRIGHT,
+*>* VFILLLEADING, VFILLTRAILING, VSTRIPLEADING, VXDBLSPACE - in the
+*>* order given by FMT-SPEC, instead of the calling program having to
+*>* CALL each of them by hand in whatever order it chooses. FMT-SPEC
+*>* is a space-delimited list of two-letter op codes:
+*>*   JL  VJUSTLEFT      JR  VJUSTRIGHT
+*>*   FL  VFILLLEADING   FT  VFILLTRAILING
+*>*   SL  VSTRIPLEADING  DS  VXDBLSPACE
+*>* FL/FT/SL use JCHAR as the fill/strip character; DS accumulates
+*>* the number of collapsed spaces into JSPACES.
+*>* EXAMPLE: CALL "VFORMATFIELD" USING JSTRING JLEN JCHAR
+*>*           "SL JL FL" JSPACES.
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. VFORMATFIELD.
+ AUTHOR.     MICHAEL ANDERSON.
+ ENVIRONMENT DIVISION.
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01 X           PIC S9(4) COMP-5.
+ 01 SPEC-PTR    PIC S9(4) COMP-5.
+ 01 OP-CODE     PIC X(02) VALUE SPACES.
+ 01 SPEC-SW     PIC X VALUE "0".
+    88 SPEC-DONE    VALUE "1".
+ LINKAGE SECTION.
+ 01 JCHAR       PIC X.
+ 01 JSTRING.
+    02 JSTR     PIC X OCCURS 1 TO 80 DEPENDING ON JLEN.
+ 01 JLEN        PIC S9(4) COMP-5.
+ 01 FMT-SPEC    PIC X(32).
+ 01 JSPACES     PIC S9(4) COMP-5.
+ PROCEDURE DIVISION USING JSTRING JLEN JCHAR FMT-SPEC JSPACES.
+ 0000-BEGIN.
+     MOVE 1 TO SPEC-PTR.
+     MOVE "0" TO SPEC-SW.
+     PERFORM VARYING X FROM 1 BY 1
+       UNTIL SPEC-DONE OR SPEC-PTR > FUNCTION LENGTH(FMT-SPEC)
+      MOVE SPACES TO OP-CODE
+      UNSTRING FMT-SPEC DELIMITED BY ALL SPACE
+       INTO OP-CODE
+       WITH POINTER SPEC-PTR
+      END-UNSTRING
+      IF OP-CODE = SPACES
+       MOVE "1" TO SPEC-SW
+      ELSE
+       PERFORM RUN-ONE-OP
+      END-IF
+     END-PERFORM.
+     Goback.
+*>----------------------------------------------------
+ RUN-ONE-OP.
+     EVALUATE OP-CODE
+      WHEN "JL"
+       CALL "VJUSTLEFT" USING JSTRING JLEN
+      WHEN "JR"
+       CALL "VJUSTRIGHT" USING JSTRING JLEN
+      WHEN "FL"
+       CALL "VFILLLEADING" USING JCHAR JSTRING JLEN
+      WHEN "FT"
+       CALL "VFILLTRAILING" USING JCHAR JSTRING JLEN
+      WHEN "SL"
+       CALL "VSTRIPLEADING" USING JCHAR JSTRING JLEN
+      WHEN "DS"
+       CALL "VXDBLSPACE" USING JSTRING JLEN JSPACES
+      WHEN OTHER
+       CONTINUE
+     END-EVALUATE.
