@@ -1,4 +1,4 @@
->>source format free.
+>>source format free
 *>_________________________________________________________________
 *>*****************************************************************
 *>                  V G E T F I L E I N F O                       *
@@ -13,6 +13,7 @@
  01 disp-DBL pic ----9.
  01 GLOBAL-ADDRESS1       USAGE POINTER.
  01 DebugBUF     pic x(256)  VALUE SPACES.
+ 01 X             PIC S9(4) COMP-5.
 *>########################################################
  LINKAGE SECTION.
     COPY "vplus/COMAREA".
@@ -31,9 +32,20 @@
        10 fl-WINDOW-ENH       PIC X(4).
        10 fl-WINDOW-POSITION  PIC S9(4)  COMP-5.
  01 infobuflen   PIC S9(4) COMP-5.
+*>---------------------------------------------------------------
+*> Save-fields (aka global fields) list for the open forms file -
+*> name and current value of each, one entry per save field.
+ 01 SAVEFLD-linkage.
+    05 sfl-BUFFENTRIES   PIC S9(4)  COMP-5.
+    05 sfl-ENTRYLEN      PIC S9(4)  COMP-5.
+    05 sfl-ENTRYTABLE OCCURS 64 TIMES.
+       10 sfl-NAME          PIC X(15).
+       10 sfl-VALUE         PIC X(64).
+ 01 savefldbuflen   PIC S9(4) COMP-5.
     COPY "vplus/VPLUSMEM".
 *>########################################################
- PROCEDURE DIVISION USING COMAREA FILE-linkage infobuflen.
+ PROCEDURE DIVISION USING COMAREA FILE-linkage infobuflen
+      SAVEFLD-linkage savefldbuflen.
 *>---------------------------------------------------------*
  0000-BEGIN-VGETFILEINFO.
      CALL "GetPtrVplusBlock1" USING GLOBAL-ADDRESS1.
@@ -60,5 +72,12 @@
      MOVE  IFILE-WIN-POS       TO fl-WINDOW-POSITION(1).
      MOVE  IFILE-MAX-FLDS      TO fl-MAX-FIELDS(1).
      MOVE  IFILE-MAX-BUF       TO fl-MAX-BUFFSIZE(1).
+
+     COMPUTE sfl-ENTRYLEN = FUNCTION LENGTH(sfl-ENTRYTABLE(1))
+     MOVE  ISF-CNT             TO sfl-BUFFENTRIES.
+     PERFORM VARYING X FROM 1 BY 1 UNTIL X > ISF-CNT OR X > 64
+      MOVE IFILE-SAVE-FIELD-NAME(X)  TO sfl-NAME(X)
+      MOVE IFILE-SAVE-FIELD-VALUE(X) TO sfl-VALUE(X)
+     END-PERFORM.
  VGETFILEINFO-RETURN.
      Goback.
