@@ -0,0 +1,227 @@
+>>source format free
+*>*****************************************************************
+*>*                     V S E S S A D M I N                        *
+*>*****************************************************************
+*>   Help-desk maintenance over DB-AUTH-SESSION (SECDB/AUTHSESS).
+*>   Lists active sessions to a report file, and lets an authorized
+*>   operator force-unlock or terminate a session stuck with a bad
+*>   AUTHSESS-LOCK value, without anyone having to go edit SECDB by
+*>   hand. Uses the same DBOPEN/DBFIND/DBGET/DBLOCK/DBUPDATE/DBUNLOCK
+*>   calling sequence VREADFIELDS already uses against this dataset.
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. VSESSADMIN.
+ AUTHOR.     MICHAEL ANDERSON.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+
+     SELECT SESSADMIN-FILE
+        ASSIGN TO SESSADMIN-FILE-NAME-WRK
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS SESA-STATUS1.
+
+ DATA DIVISION.
+ FILE SECTION.
+*>
+*>--------- F I L E   D A T A   R E C O R D
+ FD  SESSADMIN-FILE.
+ 01  SESSADMIN-RECORD             PIC X(132).
+ WORKING-STORAGE SECTION.
+ 01 SESA-STATUS1            PIC XX.
+ 01 SESA-SW                 PIC X VALUE "0".
+    88 SESA-FILE-NEW              VALUE "0".
+    88 SESA-FILE-EXISTS           VALUE "1".
+ 01 SESSADMIN-FILE-NAME-WRK PIC X(64) VALUE SPACES.
+ 01 GLOBAL-ADDRESS1         USAGE POINTER.
+ 01 DebugBUF                PIC X(256) VALUE SPACES.
+ 01 disp-read-time          PIC -(14)9.
+ 01 disp-expire             PIC -(14)9.
+
+ 01  Secdb-Database.
+     05  Sec-IMAGE-WORD          PIC X(02) VALUE SPACES.
+     05  Sec-DBNAME              PIC X(26) VALUE SPACES.
+     COPY "comlib/SECDBS".
+ 01 DB-PASSWORD             Pic X(8)  Value spaces.
+ 01 DUMMY                   Pic X(8)  Value spaces.
+ 01 DS-AUTH-SESSION         Pic X(16) Value "AUTHSESS".
+
+ 01  STATUS-AREA.
+     03  CONDITION-WORD    PIC S9(4) COMP.
+         88  NO-IMAGE-ERRORS         VALUE 0.
+         88  IMAGE-ERRORS  VALUES ARE -9999 THRU -1, 1 THRU  9999.
+         88  END-OF-FILE             VALUE 11.
+         88  BEG-OF-FILE             VALUE 12.
+         88  NO-ENTRY                VALUE 17.
+     03  RECORD-LENGTH     PIC S9(4) COMP.
+     03  RECORD-NUMBER     PIC S9(9) COMP.
+     03  ENTRIES-IN-CHAIN  PIC S9(9) COMP.
+     03  PREV-RECORD-NO    PIC S9(9) COMP.
+     03  NEXT-RECORD-NO    PIC S9(9) COMP.
+
+ 01  MODE-1                PIC S9(4) COMP SYNC VALUE 1.
+ 01  MODE-3                PIC S9(4) COMP SYNC VALUE 3.
+ 01  SERIAL                PIC S9(4) COMP SYNC VALUE 2.
+ 01  CHAINED               PIC S9(4) COMP SYNC VALUE 5.
+ 01  NULL-ITEM             PIC XX VALUE "; ".
+ 01  ALL-ITEMS             PIC XX VALUE "@;".
+ 01  SEARCH-ITEM           PIC X(18).
+ 01  SEARCH-KEY            PIC X(32).
+*>########################################################
+ LINKAGE SECTION.
+    COPY "vplus/COMAREA".
+    COPY "vplus/VPLUSMEM".
+*>########################################################
+ PROCEDURE DIVISION USING COMAREA.
+*>*---------------------------------------------------------*
+ 0000-BEGIN-VSESSADMIN.
+     CALL "GetPtrVplusBlock1" USING GLOBAL-ADDRESS1.
+     SET ADDRESS OF VPLUSMEM TO GLOBAL-ADDRESS1.
+     MOVE 0 TO CSTATUS.
+
+     move LOW-VALUES TO INTR-CALLNAME
+     string "VSESSADMIN "
+      delimited by "  " into INTR-CALLNAME.
+
+     MOVE "  SECDB.SECURE.SYS;" TO Secdb-Database.
+     CALL "DBOPEN" USING Secdb-Database DB-PASSWORD MODE-1 STATUS-AREA.
+     IF NOT NO-IMAGE-ERRORS
+      CALL "DBEXPLAIN" USING STATUS-AREA
+      MOVE "VSESSADMIN" TO INTR-ERRNAME
+      MOVE 50            TO INTR-ERRNUM
+      MOVE 50            TO CSTATUS
+      GO TO VSESSADMIN-RETURN.
+
+     EVALUATE TRUE
+      WHEN SESSADMIN-UNLOCK
+       PERFORM UNLOCK-SESSION
+      WHEN SESSADMIN-TERMINATE
+       PERFORM TERMINATE-SESSION
+      WHEN OTHER
+       PERFORM LIST-SESSIONS
+     END-EVALUATE.
+
+     CALL "DBCLOSE" USING Secdb-Database DUMMY MODE-1 STATUS-AREA.
+
+ VSESSADMIN-RETURN.
+     Goback.
+*>-----------------------------------------------------------------
+*> Writes one CSV line per active AUTHSESS row to the report file,
+*> scanning the whole dataset serially the way an ad-hoc query of
+*> SECDB would - there is no narrower search key for "every session".
+ LIST-SESSIONS.
+     MOVE "AUTHCONSOLE.RPT" TO SESSADMIN-FILE-NAME-WRK.
+     IF SESSADMIN-FILE-NAME NOT = SPACES
+      MOVE SESSADMIN-FILE-NAME TO SESSADMIN-FILE-NAME-WRK.
+
+     OPEN EXTEND SESSADMIN-FILE.
+     IF SESA-STATUS1 = "35"
+      OPEN OUTPUT SESSADMIN-FILE
+      SET SESA-FILE-NEW TO TRUE
+     ELSE
+      SET SESA-FILE-EXISTS TO TRUE.
+
+     IF SESA-STATUS1 NOT = "00"
+      MOVE "VSESSADMIN" TO INTR-ERRNAME
+      MOVE 35            TO INTR-ERRNUM
+      MOVE 35            TO CSTATUS
+      GO TO LIST-SESSIONS-EXIT.
+
+     IF SESA-FILE-NEW
+      MOVE SPACES TO SESSADMIN-RECORD
+      STRING "AUTHKEY,USER,SCREEN,PROGNAME,IPADDR,LOCK,READTIME,EXPIRE"
+       DELIMITED BY SIZE INTO SESSADMIN-RECORD
+      WRITE SESSADMIN-RECORD.
+
+     MOVE LOW-VALUES TO DB-AUTH-SESSION.
+     CALL "DBGET" USING Secdb-Database DS-AUTH-SESSION SERIAL
+         STATUS-AREA ALL-ITEMS DB-AUTH-SESSION NULL-ITEM.
+     IF IMAGE-ERRORS AND NOT END-OF-FILE
+      CALL "DBEXPLAIN" USING STATUS-AREA.
+
+     PERFORM UNTIL END-OF-FILE
+      MOVE AUTHSESS-READ-TIME TO disp-read-time
+      MOVE AUTHSESS-EXPIRE    TO disp-expire
+      MOVE SPACES TO SESSADMIN-RECORD
+      STRING AUTHSESS-AUTHKEY   DELIMITED BY SPACE ","
+             AUTHSESS-USER      DELIMITED BY SPACE ","
+             AUTHSESS-SCREEN    DELIMITED BY SPACE ","
+             AUTHSESS-PROGNAME  DELIMITED BY SPACE ","
+             AUTHSESS-IPADDR    DELIMITED BY SPACE ","
+             AUTHSESS-LOCK      DELIMITED BY SIZE  ","
+             disp-read-time     DELIMITED BY SIZE  ","
+             disp-expire
+       DELIMITED BY SIZE INTO SESSADMIN-RECORD
+      WRITE SESSADMIN-RECORD
+
+      CALL "DBGET" USING Secdb-Database DS-AUTH-SESSION SERIAL
+          STATUS-AREA ALL-ITEMS DB-AUTH-SESSION NULL-ITEM
+      IF IMAGE-ERRORS AND NOT END-OF-FILE
+       CALL "DBEXPLAIN" USING STATUS-AREA
+     END-PERFORM.
+
+     CLOSE SESSADMIN-FILE.
+ LIST-SESSIONS-EXIT.
+     EXIT.
+*>-----------------------------------------------------------------
+*> Clears a stuck lock so the session's own next VREADFIELDS pass
+*> treats it as healthy again - AUTHSESS-OK is the same "OK" value
+*> VREADFIELDS expects when it checks AUTHSESS-LOCK on every read.
+ UNLOCK-SESSION.
+     PERFORM FIND-SESSION.
+     IF NO-ENTRY
+      MOVE "VSESSADMIN" TO INTR-ERRNAME
+      MOVE 17            TO INTR-ERRNUM
+      MOVE 17            TO CSTATUS
+     ELSE
+      MOVE "OK"          TO AUTHSESS-LOCK
+      PERFORM LOCK-AUTHSES
+      PERFORM UPDATE-AUTHSES
+      PERFORM UNLOCK-AUTHSES
+      MOVE 0              TO CSTATUS.
+*>-----------------------------------------------------------------
+*> Marks the session Aborted-by-System-Management. VREADFIELDS
+*> already recognizes AUTHSESS-LOCK = "AB" as Reason-Aborted and
+*> shuts the session down cleanly the next time it touches that
+*> AUTHKEY, so setting this here is enough to terminate it.
+ TERMINATE-SESSION.
+     PERFORM FIND-SESSION.
+     IF NO-ENTRY
+      MOVE "VSESSADMIN" TO INTR-ERRNAME
+      MOVE 17            TO INTR-ERRNUM
+      MOVE 17            TO CSTATUS
+     ELSE
+      MOVE "AB"          TO AUTHSESS-LOCK
+      PERFORM LOCK-AUTHSES
+      PERFORM UPDATE-AUTHSES
+      PERFORM UNLOCK-AUTHSES
+      MOVE 0              TO CSTATUS.
+*>-----------------------------------------------------------------
+ FIND-SESSION.
+     MOVE "AUTHKEY;" TO SEARCH-ITEM.
+     MOVE SESSADMIN-AUTHKEY TO SEARCH-KEY.
+     CALL "DBFIND" USING Secdb-Database DS-AUTH-SESSION
+         MODE-1 STATUS-AREA SEARCH-ITEM SEARCH-KEY.
+     IF IMAGE-ERRORS AND NOT NO-ENTRY
+      CALL "DBEXPLAIN" USING STATUS-AREA.
+     IF ENTRIES-IN-CHAIN = ZERO
+      MOVE 17 TO CONDITION-WORD
+     ELSE
+      CALL "DBGET" USING Secdb-Database DS-AUTH-SESSION CHAINED
+          STATUS-AREA ALL-ITEMS DB-AUTH-SESSION NULL-ITEM
+      IF IMAGE-ERRORS AND NOT NO-ENTRY
+       CALL "DBEXPLAIN" USING STATUS-AREA.
+*>-----------------------------------------------------------------
+ LOCK-AUTHSES.
+     CALL "DBLOCK" USING Secdb-Database DS-AUTH-SESSION
+         MODE-3 STATUS-AREA.
+     IF IMAGE-ERRORS CALL "DBEXPLAIN" USING STATUS-AREA.
+*>-----------------------------------------------------------------
+ UNLOCK-AUTHSES.
+     CALL "DBUNLOCK" USING Secdb-Database DS-AUTH-SESSION
+         MODE-1 STATUS-AREA.
+     IF IMAGE-ERRORS CALL "DBEXPLAIN" USING STATUS-AREA.
+*>-----------------------------------------------------------------
+ UPDATE-AUTHSES.
+     CALL "DBUPDATE" USING Secdb-Database DS-AUTH-SESSION
+         MODE-1 STATUS-AREA ALL-ITEMS DB-AUTH-SESSION.
+     IF IMAGE-ERRORS CALL "DBEXPLAIN" USING STATUS-AREA.
