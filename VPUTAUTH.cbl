@@ -1,32 +1,208 @@
->>source format free.
-*>******************************************************************
-*>*                      V P U T A U T H                           *
-*>******************************************************************
- IDENTIFICATION DIVISION.
- PROGRAM-ID. VPUTAUTH.
- AUTHOR.     MICHAEL ANDERSON.
- ENVIRONMENT DIVISION.
- DATA DIVISION.
- WORKING-STORAGE SECTION.
- 01 GLOBAL-ADDRESS1   USAGE POINTER.
- 01 DebugBUF     pic x(256)  VALUE SPACES.
-
-*>*########################################################
- LINKAGE SECTION.
-    COPY "vplus/COMAREA".
-    COPY "vplus/VPLUSMEM".
- 01 Link-Auth.
-    05 LF-Auth-ID                       Pic X(48).
-    05 LF-IPADDR                        Pic X(16).
-*>*########################################################
- PROCEDURE DIVISION USING COMAREA Link-Auth.
- 0000-BEGIN-VPUTAUTH.
-     CALL "GetPtrVplusBlock1" USING GLOBAL-ADDRESS1.
-     SET ADDRESS OF VPLUSMEM To GLOBAL-ADDRESS1.
-
-     Move LF-Auth-ID         To AF-Auth-ID.
-     Move LF-IPADDR          To AF-IPADDR.
-     Move 0                  To AF-Status.
-     Move "OK"               To AF-Lockcode.
-     Move 0                  To CSTATUS.
-     Goback.
+>>source format free
+*>******************************************************************
+*>*                      V P U T A U T H                           *
+*>******************************************************************
+*>   Sets the Auth-Fields group in COMAREA for whatever Auth-ID and
+*>   IP address it's handed. Layered on top of the plain AUTHKEY
+*>   check, a caller can also pass a short-lived token and/or a
+*>   second-factor value - when a token is supplied, VPUTAUTH looks
+*>   up that session's AUTHSESS record (SECDB/AUTHSESS) and only
+*>   grants OK status if the token matches, any second factor
+*>   supplied matches, and the token hasn't passed AUTHSESS-TOKEN-
+*>   EXPIRE. Higher-sensitivity web-client screens opt into this by
+*>   passing a token; callers that don't care still get the original
+*>   AUTHKEY-only behavior by leaving LF-Token blank.
+*>   Before any of that, every call is run through Validate-Auth-Input,
+*>   which rejects a malformed Auth-ID or IP address, or an Auth-ID
+*>   with a known lockout recorded against it in AUTHSESS, before
+*>   AF-Status/AF-Lockcode is ever allowed to come back OK.
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. VPUTAUTH.
+ AUTHOR.     MICHAEL ANDERSON.
+ ENVIRONMENT DIVISION.
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01 GLOBAL-ADDRESS1   USAGE POINTER.
+ 01 DebugBUF     pic x(256)  VALUE SPACES.
+
+ 01  Secdb-Database.
+     05  Sec-IMAGE-WORD          PIC X(02) VALUE SPACES.
+     05  Sec-DBNAME              PIC X(26) VALUE SPACES.
+     COPY "comlib/SECDBS".
+ 01 DB-PASSWORD             Pic X(8)  Value spaces.
+ 01 DUMMY                   Pic X(8)  Value spaces.
+ 01 DS-AUTH-SESSION         Pic X(16) Value "AUTHSESS".
+
+ 01  STATUS-AREA.
+     03  CONDITION-WORD    PIC S9(4) COMP.
+         88  NO-IMAGE-ERRORS         VALUE 0.
+         88  IMAGE-ERRORS  VALUES ARE -9999 THRU -1, 1 THRU  9999.
+         88  END-OF-FILE             VALUE 11.
+         88  BEG-OF-FILE             VALUE 12.
+         88  NO-ENTRY                VALUE 17.
+     03  RECORD-LENGTH     PIC S9(4) COMP.
+     03  RECORD-NUMBER     PIC S9(9) COMP.
+     03  ENTRIES-IN-CHAIN  PIC S9(9) COMP.
+     03  PREV-RECORD-NO    PIC S9(9) COMP.
+     03  NEXT-RECORD-NO    PIC S9(9) COMP.
+
+ 01  MODE-1                PIC S9(4) COMP SYNC VALUE 1.
+ 01  CHAINED               PIC S9(4) COMP SYNC VALUE 5.
+ 01  NULL-ITEM             PIC XX VALUE "; ".
+ 01  ALL-ITEMS             PIC XX VALUE "@;".
+ 01  SEARCH-ITEM           PIC X(18).
+ 01  SEARCH-KEY            PIC X(32).
+ 01  ClockSeconds          PIC S9(18) COMP-5 VALUE 0.
+ 01  TOKEN-SW              PIC X VALUE "0".
+     88  TOKEN-OK                VALUE "1".
+ 01  IPIDX                 PIC S9(4) COMP-5 VALUE 0.
+ 01  IPCHAR                PIC X     VALUE SPACE.
+ 01  IP-DIGIT-CNT          PIC S9(4) COMP-5 VALUE 0.
+ 01  IP-DOT-CNT            PIC S9(4) COMP-5 VALUE 0.
+ 01  IP-BAD-CHAR-SW        PIC X     VALUE "0".
+     88  IP-BAD-CHAR              VALUE "1".
+
+*>*########################################################
+ LINKAGE SECTION.
+    COPY "vplus/COMAREA".
+    COPY "vplus/VPLUSMEM".
+ 01 Link-Auth.
+    05 LF-Auth-ID                       Pic X(48).
+    05 LF-IPADDR                        Pic X(16).
+    05 LF-Token                         Pic X(32).
+    05 LF-Second-Factor                 Pic X(08).
+*>*########################################################
+ PROCEDURE DIVISION USING COMAREA Link-Auth.
+ 0000-BEGIN-VPUTAUTH.
+     CALL "GetPtrVplusBlock1" USING GLOBAL-ADDRESS1.
+     SET ADDRESS OF VPLUSMEM To GLOBAL-ADDRESS1.
+
+     Move LF-Auth-ID         To AF-Auth-ID.
+     Move LF-IPADDR          To AF-IPADDR.
+     Move LF-Token           To AF-Token.
+     Move LF-Second-Factor   To AF-Second-Factor.
+     Move 0                  To AF-Status.
+     Move "OK"               To AF-Lockcode.
+     Move 0                  To CSTATUS.
+
+     Perform Validate-Auth-Input.
+
+     If AF-Status = 0 AND LF-Token NOT = SPACES
+        Perform Check-Auth-Token.
+
+     Goback.
+*>-----------------------------------------------------------------
+*> Basic sanity checks on the incoming Auth-ID and IP address, plus a
+*> check for a known lockout already recorded against this Auth-ID in
+*> AUTHSESS - run unconditionally, ahead of the token check above, so
+*> a malformed or disallowed value never sails through as OK.
+ Validate-Auth-Input.
+     IF LF-Auth-ID = SPACES OR LF-Auth-ID = LOW-VALUES
+        Move 1    To AF-Status
+        Move "FA" To AF-Lockcode
+        GO TO VALIDATE-AUTH-INPUT-EXIT.
+
+     IF LF-IPADDR = SPACES
+        Move 1    To AF-Status
+        Move "FI" To AF-Lockcode
+        GO TO VALIDATE-AUTH-INPUT-EXIT.
+
+     MOVE 0   TO IP-DIGIT-CNT IP-DOT-CNT.
+     MOVE "0" TO IP-BAD-CHAR-SW.
+     PERFORM VARYING IPIDX FROM 1 BY 1 UNTIL IPIDX > 16
+        MOVE LF-IPADDR(IPIDX:1) TO IPCHAR
+        IF IPCHAR = " "
+           CONTINUE
+        ELSE
+           IF IPCHAR IS NUMERIC
+              ADD 1 TO IP-DIGIT-CNT
+           ELSE
+              IF IPCHAR = "."
+                 ADD 1 TO IP-DOT-CNT
+              ELSE
+                 MOVE "1" TO IP-BAD-CHAR-SW
+              END-IF
+           END-IF
+        END-IF
+     END-PERFORM.
+
+     IF IP-BAD-CHAR OR IP-DIGIT-CNT = 0 OR IP-DOT-CNT NOT = 3
+        Move 1    To AF-Status
+        Move "FI" To AF-Lockcode
+        GO TO VALIDATE-AUTH-INPUT-EXIT.
+
+     Perform Check-Known-Lockout.
+ VALIDATE-AUTH-INPUT-EXIT.
+     EXIT.
+*>-----------------------------------------------------------------
+*> Look up any AUTHSESS record already on file for this Auth-ID and
+*> deny if it's carrying a known lockout reason - a missing record is
+*> not itself a failure here since the AUTHKEY record isn't written
+*> until the Launcher starts a session for it.
+ Check-Known-Lockout.
+     MOVE "  SECDB.SECURE.SYS;" TO Secdb-Database.
+     CALL "DBOPEN" USING Secdb-Database DB-PASSWORD MODE-1 STATUS-AREA.
+     IF NOT NO-IMAGE-ERRORS
+        GO TO CHECK-KNOWN-LOCKOUT-EXIT.
+
+     MOVE "AUTHKEY;" TO SEARCH-ITEM.
+     MOVE LF-Auth-ID TO SEARCH-KEY.
+     CALL "DBFIND" USING Secdb-Database DS-AUTH-SESSION
+         MODE-1 STATUS-AREA SEARCH-ITEM SEARCH-KEY.
+     IF ENTRIES-IN-CHAIN NOT = ZERO
+        CALL "DBGET" USING Secdb-Database DS-AUTH-SESSION CHAINED
+            STATUS-AREA ALL-ITEMS DB-AUTH-SESSION NULL-ITEM
+        IF NOT AUTHSESS-OK
+           Move 1    To AF-Status
+           Move "LK" To AF-Lockcode
+        END-IF
+     END-IF.
+
+     CALL "DBCLOSE" USING Secdb-Database DUMMY MODE-1 STATUS-AREA.
+ CHECK-KNOWN-LOCKOUT-EXIT.
+     EXIT.
+*>-----------------------------------------------------------------
+*> A token was supplied, so this is a higher-sensitivity request -
+*> look up the session's AUTHSESS record and only leave AF-Status/
+*> AF-Lockcode at OK if the token (and any second factor) matches
+*> and the token hasn't expired.
+ Check-Auth-Token.
+     Move "0" To TOKEN-SW.
+     MOVE "  SECDB.SECURE.SYS;" TO Secdb-Database.
+     CALL "DBOPEN" USING Secdb-Database DB-PASSWORD MODE-1 STATUS-AREA.
+     IF NOT NO-IMAGE-ERRORS
+        Move 1    To AF-Status
+        Move "TK" To AF-Lockcode
+        GO TO CHECK-AUTH-TOKEN-EXIT.
+
+     MOVE "AUTHKEY;" TO SEARCH-ITEM.
+     MOVE LF-Auth-ID TO SEARCH-KEY.
+     CALL "DBFIND" USING Secdb-Database DS-AUTH-SESSION
+         MODE-1 STATUS-AREA SEARCH-ITEM SEARCH-KEY.
+     IF ENTRIES-IN-CHAIN = ZERO
+        Move 1    To AF-Status
+        Move "TK" To AF-Lockcode
+     ELSE
+        CALL "DBGET" USING Secdb-Database DS-AUTH-SESSION CHAINED
+            STATUS-AREA ALL-ITEMS DB-AUTH-SESSION NULL-ITEM
+        IF AUTHSESS-TOKEN = LF-Token
+           AND (LF-Second-Factor = SPACES
+                OR AUTHSESS-SECOND-FACTOR = LF-Second-Factor)
+           Move "1" To TOKEN-SW
+        ELSE
+           Move 1    To AF-Status
+           Move "TK" To AF-Lockcode
+        END-IF
+     END-IF.
+
+     IF TOKEN-OK
+        CALL "VGETCLOCK" USING COMAREA ClockSeconds
+        IF ClockSeconds > AUTHSESS-TOKEN-EXPIRE
+           Move 1    To AF-Status
+           Move "TX" To AF-Lockcode
+        END-IF
+     END-IF.
+
+     CALL "DBCLOSE" USING Secdb-Database DUMMY MODE-1 STATUS-AREA.
+ CHECK-AUTH-TOKEN-EXIT.
+     EXIT.
