@@ -0,0 +1,93 @@
+>>source format free
+*>******************************************************************
+*>*                    V P U T D E V T I M E O U T                 *
+*>******************************************************************
+*>* Updates a single device's DEV-TIMEOUT in DS-DEVICES, keyed by
+*>* workstation ID - the update side of VGETDEVTIMEOUT. Creates the
+*>* device's record if one doesn't exist yet, the same way VOPENTERM's
+*>* Save-Window-Geometry does for that record's other fields.
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. VPUTDEVTIMEOUT.
+ AUTHOR.     MICHAEL ANDERSON.
+ ENVIRONMENT DIVISION.
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01 GLOBAL-ADDRESS1   USAGE POINTER.
+ 01 DebugBUF     pic x(256)  VALUE SPACES.
+
+ 01  Secdb-Database.
+     10  Sec-IMAGE-WORD           PIC X(02) VALUE SPACES.
+     10  Sec-DBNAME               PIC X(26) VALUE SPACES.
+     COPY "comlib/SECDBS".
+ 01  DB-PASSWORD          Pic X(8)  Value spaces.
+ 01  DUMMY                Pic X(8)  Value spaces.
+ 01  DS-DEVICES           Pic X(16) Value "DEVICES".
+ 01  STATUS-AREA.
+     03  CONDITION-WORD    PIC S9(4) COMP.
+         88  NO-IMAGE-ERRORS         VALUE 0.
+         88  IMAGE-ERRORS  VALUES ARE -9999 THRU -1, 1 THRU  9999.
+         88  NO-ENTRY                VALUE 17.
+     03  RECORD-LENGTH     PIC S9(4) COMP.
+     03  RECORD-NUMBER     PIC S9(9) COMP.
+     03  ENTRIES-IN-CHAIN  PIC S9(9) COMP.
+     03  PREV-RECORD-NO    PIC S9(9) COMP.
+     03  NEXT-RECORD-NO    PIC S9(9) COMP.
+ 01  MODE-1               PIC S9(4) COMP SYNC VALUE 1.
+ 01  KEYED                PIC S9(4) COMP SYNC VALUE 7.
+ 01  ALL-ITEMS            PIC XX VALUE "@;".
+ 01  SEARCH-KEY           PIC X(32).
+*>########################################################
+ LINKAGE SECTION.
+    COPY "vplus/COMAREA".
+ 01  DEV-ID-PARM       PIC X(15).
+ 01  DEV-TIMEOUT-PARM  PIC S9(8) COMP-5.
+    COPY "vplus/VPLUSMEM".
+*>########################################################
+ PROCEDURE DIVISION USING COMAREA DEV-ID-PARM DEV-TIMEOUT-PARM.
+ 0000-BEGIN-VPUTDEVTIMEOUT.
+     CALL "GetPtrVplusBlock1" USING GLOBAL-ADDRESS1.
+     SET ADDRESS OF VPLUSMEM TO GLOBAL-ADDRESS1.
+     move LOW-VALUES TO INTR-CALLNAME
+     string "VPUTDEVTIMEOUT "
+      delimited by "  " into INTR-CALLNAME.
+
+     MOVE 0 TO CSTATUS.
+
+     IF DEV-TIMEOUT-PARM < 1
+        MOVE 802 TO CSTATUS
+        GO TO VPUTDEVTIMEOUT-RETURN.
+
+     MOVE "  SECDB.SECURE.SYS;" TO Secdb-Database.
+     CALL "DBOPEN" USING Secdb-Database DB-PASSWORD Mode-1 Status-Area.
+     IF NOT NO-IMAGE-ERRORS
+        MOVE 9 TO CSTATUS
+        GO TO VPUTDEVTIMEOUT-RETURN.
+
+     MOVE DEV-ID-PARM TO Search-Key.
+     CALL "DBGET" USING Secdb-Database DS-DEVICES KEYED
+         STATUS-AREA ALL-ITEMS DB-DEVICES SEARCH-KEY.
+
+     MOVE DEV-TIMEOUT-PARM TO DEV-TIMEOUT.
+
+     IF No-Entry
+        Move DEV-ID-PARM To DBD-SLDEV
+        CALL "DBPUT" USING Secdb-Database DS-DEVICES
+            MODE-1 STATUS-AREA ALL-ITEMS DB-DEVICES
+        IF IMAGE-ERRORS
+           MOVE 9 TO CSTATUS
+           Perform Database-Error
+        END-IF
+     ELSE
+        CALL "DBUPDATE" USING Secdb-Database DS-DEVICES
+            MODE-1 STATUS-AREA ALL-ITEMS DB-DEVICES
+        IF IMAGE-ERRORS
+           MOVE 9 TO CSTATUS
+           Perform Database-Error
+        END-IF.
+
+     CALL "DBCLOSE" USING Secdb-Database DUMMY MODE-1 STATUS-AREA.
+ VPUTDEVTIMEOUT-RETURN.
+     Goback.
+*>----------------------------------------------------
+ Database-Error.
+     CALL "DBEXPLAIN" USING Status-Area.
