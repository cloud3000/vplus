@@ -1,4 +1,4 @@
->>source format free.
+>>source format free
 *>_________________________________________________________________
 *>*****************************************************************
 *>                     V F I N I S H F O R M                      *
@@ -74,6 +74,13 @@
      IF TCL-RESULT NOT = 0
       DISPLAY "TCLEVAL returned: " TCL-RESULT
       MOVE "ERROR TCL calling VFIELDEDITS" TO END-MSG
+*> Used to stop at the DISPLAY/END-MSG above with nothing telling the
+*> calling program anything had gone wrong - return it as a real
+*> CSTATUS error so the operator actually sees the failed finish-time
+*> edit instead of moving on as if it had succeeded.
+      MOVE "VFINISHFORM"   TO INTR-ERRNAME
+      MOVE 133             TO INTR-ERRNUM
+      MOVE 133             TO CSTATUS
      else
       MOVE LOW-VALUES TO TCL-VARNAME
       STRING "VPLUSBUFFER" DELIMITED BY SIZE INTO TCL-VARNAME end-string
