@@ -0,0 +1,183 @@
+>>source format free
+*>*****************************************************************
+*>*                   V U S A G E R E P O R T                      *
+*>*****************************************************************
+*>   Summarizes DB-USER-USAGE (SECDB/USERUSAGE), the dataset
+*>   VREADFIELDS's Log-Usage paragraph already writes an entry to
+*>   on every keystroke, into a per-username/program/screen activity
+*>   count suitable for capacity planning and audit review. Scans
+*>   the whole dataset serially the same way VSESSADMIN's session
+*>   listing does - there is no narrower search key for "all usage".
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. VUSAGEREPORT.
+ AUTHOR.     MICHAEL ANDERSON.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+
+     SELECT USAGE-RPT-FILE
+        ASSIGN TO USAGE-RPT-FILE-NAME-WRK
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS USGR-STATUS1.
+
+ DATA DIVISION.
+ FILE SECTION.
+*>
+*>--------- F I L E   D A T A   R E C O R D
+ FD  USAGE-RPT-FILE.
+ 01  USAGE-RPT-RECORD            PIC X(132).
+ WORKING-STORAGE SECTION.
+ 01 USGR-STATUS1            PIC XX.
+ 01 USGR-SW                 PIC X VALUE "0".
+    88 USGR-FILE-NEW              VALUE "0".
+    88 USGR-FILE-EXISTS           VALUE "1".
+ 01 USAGE-RPT-FILE-NAME-WRK PIC X(64) VALUE SPACES.
+ 01 GLOBAL-ADDRESS1         USAGE POINTER.
+ 01 DebugBUF                PIC X(256) VALUE SPACES.
+ 01 disp-count               PIC ZZZZZZ9.
+
+ 01  Secdb-Database.
+     05  Sec-IMAGE-WORD          PIC X(02) VALUE SPACES.
+     05  Sec-DBNAME              PIC X(26) VALUE SPACES.
+     COPY "comlib/SECDBS".
+ 01 DB-PASSWORD             Pic X(8)  Value spaces.
+ 01 DUMMY                   Pic X(8)  Value spaces.
+ 01 DS-USER-USAGE           Pic X(16) Value "USERUSAGE".
+
+ 01  STATUS-AREA.
+     03  CONDITION-WORD    PIC S9(4) COMP.
+         88  NO-IMAGE-ERRORS         VALUE 0.
+         88  IMAGE-ERRORS  VALUES ARE -9999 THRU -1, 1 THRU  9999.
+         88  END-OF-FILE             VALUE 11.
+     03  RECORD-LENGTH     PIC S9(4) COMP.
+     03  RECORD-NUMBER     PIC S9(9) COMP.
+     03  ENTRIES-IN-CHAIN  PIC S9(9) COMP.
+     03  PREV-RECORD-NO    PIC S9(9) COMP.
+     03  NEXT-RECORD-NO    PIC S9(9) COMP.
+
+ 01  MODE-1                PIC S9(4) COMP SYNC VALUE 1.
+ 01  SERIAL                PIC S9(4) COMP SYNC VALUE 2.
+ 01  NULL-ITEM             PIC XX VALUE "; ".
+ 01  ALL-ITEMS             PIC XX VALUE "@;".
+
+*>---------------------------------------------------------------
+*> Activity tally, one row per distinct username/progname/screen
+*> combination seen in the dataset.
+ 01  USG-TABLE.
+     05  USG-ENTRY OCCURS 2000 TIMES.
+         10  USG-USERNAME        PIC X(32).
+         10  USG-PROGNAME        PIC X(15).
+         10  USG-SCREEN          PIC X(15).
+         10  USG-COUNT           PIC S9(8) COMP-5.
+ 01  USG-CNT                 PIC S9(4) COMP-5 VALUE 0.
+ 01  USG-IDX                 PIC S9(4) COMP-5.
+ 01  USG-FOUND-SW             PIC X VALUE "N".
+     88  USG-FOUND                   VALUE "Y".
+*>########################################################
+ LINKAGE SECTION.
+    COPY "vplus/COMAREA".
+    COPY "vplus/VPLUSMEM".
+*>########################################################
+ PROCEDURE DIVISION USING COMAREA.
+*>*---------------------------------------------------------*
+ 0000-BEGIN-VUSAGEREPORT.
+     CALL "GetPtrVplusBlock1" USING GLOBAL-ADDRESS1.
+     SET ADDRESS OF VPLUSMEM TO GLOBAL-ADDRESS1.
+     MOVE 0 TO CSTATUS.
+
+     move LOW-VALUES TO INTR-CALLNAME
+     string "VUSAGEREPORT "
+      delimited by "  " into INTR-CALLNAME.
+
+     MOVE "  SECDB.SECURE.SYS;" TO Secdb-Database.
+     CALL "DBOPEN" USING Secdb-Database DB-PASSWORD MODE-1 STATUS-AREA.
+     IF NOT NO-IMAGE-ERRORS
+      CALL "DBEXPLAIN" USING STATUS-AREA
+      MOVE "VUSAGEREPORT" TO INTR-ERRNAME
+      MOVE 50             TO INTR-ERRNUM
+      MOVE 50             TO CSTATUS
+      GO TO VUSAGEREPORT-RETURN.
+
+     PERFORM TALLY-USAGE.
+
+     CALL "DBCLOSE" USING Secdb-Database DUMMY MODE-1 STATUS-AREA.
+
+     PERFORM WRITE-USAGE-REPORT.
+
+ VUSAGEREPORT-RETURN.
+     Goback.
+*>-----------------------------------------------------------------
+ TALLY-USAGE.
+     MOVE 0 TO USG-CNT.
+     MOVE LOW-VALUES TO DB-USER-USAGE.
+     CALL "DBGET" USING Secdb-Database DS-USER-USAGE SERIAL
+         STATUS-AREA ALL-ITEMS DB-USER-USAGE NULL-ITEM.
+     IF IMAGE-ERRORS AND NOT END-OF-FILE
+      CALL "DBEXPLAIN" USING STATUS-AREA.
+
+     PERFORM UNTIL END-OF-FILE
+      PERFORM ADD-USAGE-ENTRY
+      CALL "DBGET" USING Secdb-Database DS-USER-USAGE SERIAL
+          STATUS-AREA ALL-ITEMS DB-USER-USAGE NULL-ITEM
+      IF IMAGE-ERRORS AND NOT END-OF-FILE
+       CALL "DBEXPLAIN" USING STATUS-AREA
+     END-PERFORM.
+*>-----------------------------------------------------------------
+*> Finds the existing tally row for this username/progname/screen,
+*> or appends a new one, then adds one to its count.
+ ADD-USAGE-ENTRY.
+     MOVE "N" TO USG-FOUND-SW.
+     PERFORM VARYING USG-IDX FROM 1 BY 1 UNTIL USG-IDX > USG-CNT
+      IF USG-USERNAME(USG-IDX) = Usage-Username
+      AND USG-PROGNAME(USG-IDX) = Usage-Last-Progname
+      AND USG-SCREEN(USG-IDX)   = Usage-Last-Screen
+       ADD 1 TO USG-COUNT(USG-IDX)
+       MOVE "Y" TO USG-FOUND-SW
+      END-IF
+     END-PERFORM.
+
+     IF NOT USG-FOUND AND USG-CNT < 2000
+      ADD 1 TO USG-CNT
+      MOVE Usage-Username      TO USG-USERNAME(USG-CNT)
+      MOVE Usage-Last-Progname TO USG-PROGNAME(USG-CNT)
+      MOVE Usage-Last-Screen   TO USG-SCREEN(USG-CNT)
+      MOVE 1                   TO USG-COUNT(USG-CNT).
+*>-----------------------------------------------------------------
+ WRITE-USAGE-REPORT.
+     MOVE "USAGEREPORT.RPT" TO USAGE-RPT-FILE-NAME-WRK.
+     IF USAGE-RPT-FILE-NAME NOT = SPACES
+      MOVE USAGE-RPT-FILE-NAME TO USAGE-RPT-FILE-NAME-WRK.
+
+     OPEN EXTEND USAGE-RPT-FILE.
+     IF USGR-STATUS1 = "35"
+      OPEN OUTPUT USAGE-RPT-FILE
+      SET USGR-FILE-NEW TO TRUE
+     ELSE
+      SET USGR-FILE-EXISTS TO TRUE.
+
+     IF USGR-STATUS1 NOT = "00"
+      MOVE "VUSAGEREPORT" TO INTR-ERRNAME
+      MOVE 35             TO INTR-ERRNUM
+      MOVE 35             TO CSTATUS
+      GO TO WRITE-USAGE-REPORT-EXIT.
+
+     IF USGR-FILE-NEW
+      MOVE SPACES TO USAGE-RPT-RECORD
+      STRING "USERNAME,PROGNAME,SCREEN,COUNT"
+       DELIMITED BY SIZE INTO USAGE-RPT-RECORD
+      WRITE USAGE-RPT-RECORD.
+
+     PERFORM VARYING USG-IDX FROM 1 BY 1 UNTIL USG-IDX > USG-CNT
+      MOVE USG-COUNT(USG-IDX) TO disp-count
+      MOVE SPACES TO USAGE-RPT-RECORD
+      STRING USG-USERNAME(USG-IDX) DELIMITED BY SPACE ","
+             USG-PROGNAME(USG-IDX) DELIMITED BY SPACE ","
+             USG-SCREEN(USG-IDX)   DELIMITED BY SPACE ","
+             disp-count
+       DELIMITED BY SIZE INTO USAGE-RPT-RECORD
+      WRITE USAGE-RPT-RECORD
+     END-PERFORM.
+
+     CLOSE USAGE-RPT-FILE.
+ WRITE-USAGE-REPORT-EXIT.
+     EXIT.
