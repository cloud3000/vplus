@@ -1,4 +1,4 @@
->>source format free.
+>>source format free
 *>vvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvv
 *> vvvvv vvvvv vvvvv vvvvv vvvvv vvvvv vvvvv vvvvv vvvvv vvvvv vvvv
 *>  vvv   vvv   vvv   vvv   vvv   vvv   vvv   vvv   vvv   vvv   vvv
@@ -420,7 +420,7 @@
        PERFORM VARYING IFLD-IDX FROM 1 BY 1 UNTIL IFLD-IDX > TCL-ROWCOUNT
         PERFORM GET-VFIELD
         IF IFLD-LEN > 0
-         IF FLD-TYPE = "FK" AND FKEY-CNT < 8
+         IF FLD-TYPE = "FK" AND FKEY-CNT < 32
           ADD 1 TO FKEY-CNT
           MOVE FLD-FD-TEMPLATE-ID TO PANEL-KEY-TEMPLATE-ID(FKEY-CNT)
           MOVE FLD-INITVAL        TO PANEL-KEY-LABEL(FKEY-CNT)
