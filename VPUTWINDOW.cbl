@@ -1,4 +1,4 @@
->>source format free.
+>>source format free
 *>******************************************************************
 *>*                      V P U T W I N D O W                       *
 *>******************************************************************
@@ -8,16 +8,10 @@
  ENVIRONMENT DIVISION.
  DATA DIVISION.
  WORKING-STORAGE SECTION.
- 01  PutBufEscCnt      PIC S9(4) COMP-5 Value 0.
- 01  PutBufNumCnt      PIC S9(4) COMP-5 Value 0.
- 01  PutBufAlphaCnt    PIC S9(4) COMP-5 Value 0.
- 01  PutBufSpaceCnt    PIC S9(4) COMP-5 Value 0.
- 01  BUFIDX   PIC S9(4) COMP-5 Value 0.
  01  MYLEN    PIC S9(4) COMP-5 Value 0.
  01  MYBUFLEN PIC S9(4) COMP-5 Value 0.
  01  MYBUF    PIC X(102) VALUE SPACES.
  01  DebugBUF    PIC X(256) VALUE SPACES.
- 01  CharTest Pic X Value Space.
  01 GLOBAL-ADDRESS1       USAGE POINTER.
 *>*########################################################
  LINKAGE SECTION.
@@ -26,9 +20,11 @@
  01 BUFFER.
     05 BUFFERARRAY PIC X OCCURS 1 TO 100 DEPENDING ON BUFLEN.
  01 BUFLEN      PIC S9(4) COMP-5.
+ 01 LDEV-MARKER PIC X(01).
+    88 LDEV-BUFFER VALUE "Y".
 *>*########################################################
 
- PROCEDURE DIVISION USING COMAREA Buffer Buflen.
+ PROCEDURE DIVISION USING COMAREA Buffer Buflen LDEV-MARKER.
  0000-VPUTWINDOW.
      CALL "GetPtrVplusBlock1" USING GLOBAL-ADDRESS1.
      SET ADDRESS OF VPLUSMEM TO GLOBAL-ADDRESS1.
@@ -52,26 +48,11 @@
      MOVE MYBUFLEN TO BUFLEN.
      MOVE BUFFER(1:MYBUFLEN) TO MYBUF.
 
-     PERFORM VARYING BUFIDX FROM 1 BY 1 UNTIL (BUFIDX >= MYBUFLEN)
-
-        Move mybuf(BUFIDX:1) To CharTest
-        If CharTest is Numeric
-           Add 1 To PutBufNumCnt
-        End-If
-        If CharTest is ALPHABETIC
-           Add 1 To PutBufAlphaCnt
-        End-If
-        If CharTest = " "
-           Add 1 To PutBufSpaceCnt
-        End-If
-        If CharTest = X"1B"
-           Add 1 To PutBufEscCnt
-        End-If
-
-     End-Perform.
-
-     If PutBufEscCnt = 0 and PutBufNumCnt = 4
-         and PutBufAlphaCnt = PutBufSpaceCnt
+*> The caller now flags an LDEV buffer explicitly via LDEV-MARKER
+*> rather than this program guessing from the buffer's character
+*> mix (digit/letter/space/escape counts), which could misfire on
+*> an ordinary window buffer that happened to look LDEV-shaped.
+     If LDEV-BUFFER
         move LOW-VALUES to DebugBUF
         String "VPUTWINDOW Warning: "
            "Extranious LDEV found in VPUTWINDOW Buffer, IGNORED"
