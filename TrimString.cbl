@@ -13,10 +13,21 @@
  01 LINKSTRING        PIC X(512).
  01 LINK1             PIC S9(4) Comp-5.
  01 LINK2             PIC S9(4) Comp-5.
- Procedure Division Using LINKSTRING LINK1 LINK2.
+*> Trim side - Space or "B" trims both ends (the original behavior),
+*> "L" trims only the leading blanks, "T" trims only the trailing
+*> blanks.
+ 01 LINK3             PIC X(01).
+ Procedure Division Using LINKSTRING LINK1 LINK2 LINK3.
  0000-TrimString.
      Move LINK2 To mylength.
-     Initialize LINK1 LINK2.
-     Perform Varying LINK1 From 1 by 1 until  LINKSTRING(LINK1:1) > " "  Continue  End-Perform.
-     Perform Varying LINK2 From mylength by -1 until  LINKSTRING(LINK2:1) > " " Continue End-Perform.
+     Move 1        To LINK1.
+     Move mylength To LINK2.
+     If LINK3 NOT = "T"
+        Perform Varying LINK1 From 1 by 1
+          until  LINKSTRING(LINK1:1) > " "  Continue  End-Perform
+     End-If.
+     If LINK3 NOT = "L"
+        Perform Varying LINK2 From mylength by -1
+          until  LINKSTRING(LINK2:1) > " " Continue End-Perform
+     End-If.
      Goback.
