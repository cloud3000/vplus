@@ -0,0 +1,220 @@
+>>source format free
+*>*****************************************************************
+*>*                   V W H O S O N R P T                          *
+*>*****************************************************************
+*>   "Who's on" dashboard: joins DB-AUTH-SESSION (SECDB/AUTHSESS)
+*>   with the matching JOBDB.PUB.SYS JOBNUM record, so an operator
+*>   can see the application-level session and its underlying OS
+*>   job/session together instead of cross-referencing them by hand.
+*>   The join key is AUTHSESS-PIN, the same OS-unique job number
+*>   VREADFIELDS's own Get-Session-Number paragraph already looks
+*>   JOBNUM up by.
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. VWHOSONRPT.
+ AUTHOR.     MICHAEL ANDERSON.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+
+     SELECT WHOSON-FILE
+        ASSIGN TO WHOSON-FILE-NAME-WRK
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WHOSON-STATUS1.
+
+ DATA DIVISION.
+ FILE SECTION.
+*>
+*>--------- F I L E   D A T A   R E C O R D
+ FD  WHOSON-FILE.
+ 01  WHOSON-RECORD              PIC X(160).
+ WORKING-STORAGE SECTION.
+ 01 WHOSON-STATUS1            PIC XX.
+ 01 WHOSON-SW                 PIC X VALUE "0".
+    88 WHOSON-FILE-NEW              VALUE "0".
+    88 WHOSON-FILE-EXISTS           VALUE "1".
+ 01 WHOSON-FILE-NAME-WRK      PIC X(64) VALUE SPACES.
+ 01 GLOBAL-ADDRESS1           USAGE POINTER.
+ 01 DebugBUF                  PIC X(256) VALUE SPACES.
+ 01 disp-read-time            PIC -(14)9.
+ 01 disp-jsnum                PIC -(08)9.
+ 01 disp-start-time           PIC -(17)9.
+ 01 disp-end-time             PIC -(17)9.
+ 01 disp-elapsed-time         PIC -(17)9.
+ 01 disp-cpu-time             PIC -(17)9.
+
+ 01  Secdb-Database.
+     05  Sec-IMAGE-WORD          PIC X(02) VALUE SPACES.
+     05  Sec-DBNAME              PIC X(26) VALUE SPACES.
+     COPY "comlib/SECDBS".
+ 01 Search-Key-ULong        Usage is UnSigned-Long.
+ 01 Dbvariable.
+    02 Dbv-bytes               Pic X(2)  Value spaces.
+    02 Dbv-Name                Pic X(34) Value spaces.
+ 01 Dbvarpass                Pic X(8)  Value spaces.
+ 01 DB-PASSWORD              Pic X(8)  Value spaces.
+ 01 DUMMY                    Pic X(8)  Value spaces.
+ 01 DS-AUTH-SESSION          Pic X(16) Value "AUTHSESS".
+
+ 01 JOBNUM         Pic X(16) Value "JOBNUMS".
+ 01 JOBNUM-Buffer.
+    02 JOBNUM-OS-UNIQUE-NUM              Usage is UnSigned-Long Value 0.
+    02 JOBNUM-JSNUM                      Pic S9(09) Comp Value 0.
+    02 JOBNUM-JOBSESS                    Pic X(002) Value Spaces.
+    02 JOBNUM-JOBNAME                    Pic X(032) Value Spaces.
+    02 JOBNUM-START-TIME                 Pic S9(18) Comp Value 0.
+    02 JOBNUM-END-TIME                   Pic S9(18) Comp Value 0.
+    02 JOBNUM-ELAPSED-TIME               Pic S9(18) Comp Value 0.
+    02 JOBNUM-CPU-TIME                   Pic S9(18) Comp Value 0.
+    02 JOBNUM-JOBSTATUS                  Pic X(004) Value Spaces.
+    02 JOBNUM-MESSAGE                    Pic X(80)  Value Spaces.
+
+ 01  STATUS-AREA.
+     03  CONDITION-WORD    PIC S9(4) COMP.
+         88  NO-IMAGE-ERRORS         VALUE 0.
+         88  IMAGE-ERRORS  VALUES ARE -9999 THRU -1, 1 THRU  9999.
+         88  END-OF-FILE             VALUE 11.
+         88  END-OF-CHAIN            VALUE 15.
+         88  NO-ENTRY                VALUE 17.
+     03  RECORD-LENGTH     PIC S9(4) COMP.
+     03  RECORD-NUMBER     PIC S9(9) COMP.
+     03  ENTRIES-IN-CHAIN  PIC S9(9) COMP.
+     03  PREV-RECORD-NO    PIC S9(9) COMP.
+     03  NEXT-RECORD-NO    PIC S9(9) COMP.
+
+ 01  MODE-1                PIC S9(4) COMP SYNC VALUE 1.
+ 01  SERIAL                PIC S9(4) COMP SYNC VALUE 2.
+ 01  CHAINED               PIC S9(4) COMP SYNC VALUE 5.
+ 01  NULL-ITEM             PIC XX VALUE "; ".
+ 01  ALL-ITEMS             PIC XX VALUE "@;".
+ 01  SEARCH-ITEM           PIC X(18).
+*>########################################################
+ LINKAGE SECTION.
+    COPY "vplus/COMAREA".
+    COPY "vplus/VPLUSMEM".
+*>########################################################
+ PROCEDURE DIVISION USING COMAREA.
+*>*---------------------------------------------------------*
+ 0000-BEGIN-VWHOSONRPT.
+     CALL "GetPtrVplusBlock1" USING GLOBAL-ADDRESS1.
+     SET ADDRESS OF VPLUSMEM TO GLOBAL-ADDRESS1.
+     MOVE 0 TO CSTATUS.
+
+     move LOW-VALUES TO INTR-CALLNAME
+     string "VWHOSONRPT "
+      delimited by "  " into INTR-CALLNAME.
+
+     MOVE "  SECDB.SECURE.SYS;" TO Secdb-Database.
+     CALL "DBOPEN" USING Secdb-Database DB-PASSWORD MODE-1 STATUS-AREA.
+     IF NOT NO-IMAGE-ERRORS
+      CALL "DBEXPLAIN" USING STATUS-AREA
+      MOVE "VWHOSONRPT" TO INTR-ERRNAME
+      MOVE 50            TO INTR-ERRNUM
+      MOVE 50            TO CSTATUS
+      GO TO VWHOSONRPT-RETURN.
+
+     Move "JOBDB.PUB.SYS" To Dbv-Name.
+     Move ";"             To Dbvarpass.
+     CALL "DBOPEN" USING Dbvariable Dbvarpass MODE-1 STATUS-AREA.
+     IF NOT NO-IMAGE-ERRORS
+      CALL "DBEXPLAIN" USING STATUS-AREA
+      MOVE "VWHOSONRPT" TO INTR-ERRNAME
+      MOVE 51            TO INTR-ERRNUM
+      MOVE 51            TO CSTATUS
+      CALL "DBCLOSE" USING Secdb-Database DUMMY MODE-1 STATUS-AREA
+      GO TO VWHOSONRPT-RETURN.
+
+     PERFORM LIST-WHOSON.
+
+     CALL "DBCLOSE" USING Dbvariable DUMMY MODE-1 STATUS-AREA.
+     CALL "DBCLOSE" USING Secdb-Database DUMMY MODE-1 STATUS-AREA.
+
+ VWHOSONRPT-RETURN.
+     Goback.
+*>-----------------------------------------------------------------
+*> Writes one CSV line per active AUTHSESS row, with the matching
+*> JOBDB job information appended (blank/zero when no JOBNUM row
+*> is found for that session's PIN). Scans AUTHSESS serially the
+*> same way VSESSADMIN's session listing does.
+ LIST-WHOSON.
+     MOVE "WHOSON.RPT" TO WHOSON-FILE-NAME-WRK.
+     IF WHOSON-FILE-NAME NOT = SPACES
+      MOVE WHOSON-FILE-NAME TO WHOSON-FILE-NAME-WRK.
+
+     OPEN EXTEND WHOSON-FILE.
+     IF WHOSON-STATUS1 = "35"
+      OPEN OUTPUT WHOSON-FILE
+      SET WHOSON-FILE-NEW TO TRUE
+     ELSE
+      SET WHOSON-FILE-EXISTS TO TRUE.
+
+     IF WHOSON-STATUS1 NOT = "00"
+      MOVE "VWHOSONRPT" TO INTR-ERRNAME
+      MOVE 35            TO INTR-ERRNUM
+      MOVE 35            TO CSTATUS
+      GO TO LIST-WHOSON-EXIT.
+
+     IF WHOSON-FILE-NEW
+      MOVE SPACES TO WHOSON-RECORD
+      STRING "AUTHKEY,USER,SCREEN,PROGNAME,READTIME,JSNUM,JOBSESS,"
+             "JOBNAME,STARTTIME,ENDTIME,ELAPSED,CPUTIME,JOBSTATUS"
+       DELIMITED BY SIZE INTO WHOSON-RECORD
+      WRITE WHOSON-RECORD.
+
+     MOVE LOW-VALUES TO DB-AUTH-SESSION.
+     CALL "DBGET" USING Secdb-Database DS-AUTH-SESSION SERIAL
+         STATUS-AREA ALL-ITEMS DB-AUTH-SESSION NULL-ITEM.
+     IF IMAGE-ERRORS AND NOT END-OF-FILE
+      CALL "DBEXPLAIN" USING STATUS-AREA.
+
+     PERFORM UNTIL END-OF-FILE
+      PERFORM FIND-JOB-FOR-SESSION
+      MOVE AUTHSESS-READ-TIME     TO disp-read-time
+      MOVE JOBNUM-JSNUM           TO disp-jsnum
+      MOVE JOBNUM-START-TIME      TO disp-start-time
+      MOVE JOBNUM-END-TIME        TO disp-end-time
+      MOVE JOBNUM-ELAPSED-TIME    TO disp-elapsed-time
+      MOVE JOBNUM-CPU-TIME        TO disp-cpu-time
+      MOVE SPACES TO WHOSON-RECORD
+      STRING AUTHSESS-AUTHKEY   DELIMITED BY SPACE ","
+             AUTHSESS-USER      DELIMITED BY SPACE ","
+             AUTHSESS-SCREEN    DELIMITED BY SPACE ","
+             AUTHSESS-PROGNAME  DELIMITED BY SPACE ","
+             disp-read-time     DELIMITED BY SIZE  ","
+             disp-jsnum         DELIMITED BY SIZE  ","
+             JOBNUM-JOBSESS     DELIMITED BY SPACE ","
+             JOBNUM-JOBNAME     DELIMITED BY SPACE ","
+             disp-start-time    DELIMITED BY SIZE  ","
+             disp-end-time      DELIMITED BY SIZE  ","
+             disp-elapsed-time  DELIMITED BY SIZE  ","
+             disp-cpu-time      DELIMITED BY SIZE  ","
+             JOBNUM-JOBSTATUS
+       DELIMITED BY SIZE INTO WHOSON-RECORD
+      WRITE WHOSON-RECORD
+
+      CALL "DBGET" USING Secdb-Database DS-AUTH-SESSION SERIAL
+          STATUS-AREA ALL-ITEMS DB-AUTH-SESSION NULL-ITEM
+      IF IMAGE-ERRORS AND NOT END-OF-FILE
+       CALL "DBEXPLAIN" USING STATUS-AREA
+     END-PERFORM.
+
+     CLOSE WHOSON-FILE.
+ LIST-WHOSON-EXIT.
+     EXIT.
+*>-----------------------------------------------------------------
+*> Looks up the JOBNUM row whose OS-UNIQUE-NUM matches this
+*> session's AUTHSESS-PIN, the same join VREADFIELDS's own
+*> Get-Session-Number paragraph performs. Leaves JOBNUM-Buffer
+*> spaces/zero-filled when no matching job is found.
+ FIND-JOB-FOR-SESSION.
+     INITIALIZE JOBNUM-Buffer.
+     Move "OS-UNIQUE-NUM;" To Search-Item.
+     Move AUTHSESS-PIN     To Search-Key-ULong.
+     CALL "DBFIND" USING Dbvariable JOBNUM
+         MODE-1 STATUS-AREA SEARCH-ITEM Search-Key-ULong.
+     IF IMAGE-ERRORS AND NOT NO-ENTRY
+      CALL "DBEXPLAIN" USING STATUS-AREA.
+     IF ENTRIES-IN-CHAIN NOT = ZERO
+      CALL "DBGET" USING Dbvariable JOBNUM CHAINED
+          STATUS-AREA ALL-ITEMS JOBNUM-Buffer NULL-ITEM
+      IF IMAGE-ERRORS AND NOT END-OF-CHAIN
+       CALL "DBEXPLAIN" USING STATUS-AREA.
