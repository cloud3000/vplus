@@ -1,4 +1,4 @@
->>source format free.
+>>source format free
 *>******************************************************************
 *>*                  V P L A C E C U R S O R                       *
 *>******************************************************************
@@ -20,9 +20,10 @@
  LINKAGE SECTION.
     COPY "vplus/COMAREA".
  01 FIELDNUM PIC S9(4) COMP-5.
+ 01 FIELDNAME PIC X(16).
     COPY "vplus/VPLUSMEM".
 *>*########################################################
- PROCEDURE DIVISION USING COMAREA FIELDNUM.
+ PROCEDURE DIVISION USING COMAREA FIELDNUM FIELDNAME.
  0000-BEGIN-VPLACECURSOR.
      CALL "GetPtrVplusBlock1" USING GLOBAL-ADDRESS1.
      SET ADDRESS OF VPLUSMEM TO GLOBAL-ADDRESS1.
@@ -50,17 +51,33 @@
          MOVE 801 TO CSTATUS
       End-If
      Else
+      IF FIELDNUM = 0 AND FIELDNAME NOT = SPACES
+*> FIELDNUM of zero plus a supplied FIELDNAME means position by the
+*> field's name instead of its number - same lookup shape as the
+*> field-number loop below, matched against HFLD-NAME instead.
+       PERFORM VARYING X FROM 1 BY 1 UNTIL FIELD-FOUND OR X > AF-AppFld-Cnt
+        IF FIELDNAME = HFLD-NAME(X)
+         MOVE "1" TO FLD-FOUND-SW
+         IF HFLD-TYPE(X) NOT = "D "
+          MOVE HFLD-NUMBER(X) TO CURSOR-POS-FIELD
+         ELSE
+          MOVE 800 TO CSTATUS
+         END-IF
+        END-IF
+       END-PERFORM
+      ELSE
 *> FIELDNUM is positive, it must match a field number on the form!
-      PERFORM VARYING X FROM 1 BY 1 UNTIL FIELD-FOUND OR  X > AF-AppFld-Cnt
-       IF FIELDNUM = HFLD-NUMBER(X)
-        MOVE "1" TO FLD-FOUND-SW
-        IF HFLD-TYPE(X) NOT = "D "
-         MOVE HFLD-NUMBER(X) TO CURSOR-POS-FIELD
-        ELSE
-         MOVE 800 TO CSTATUS
+       PERFORM VARYING X FROM 1 BY 1 UNTIL FIELD-FOUND OR  X > AF-AppFld-Cnt
+        IF FIELDNUM = HFLD-NUMBER(X)
+         MOVE "1" TO FLD-FOUND-SW
+         IF HFLD-TYPE(X) NOT = "D "
+          MOVE HFLD-NUMBER(X) TO CURSOR-POS-FIELD
+         ELSE
+          MOVE 800 TO CSTATUS
+         END-IF
         END-IF
-       END-IF
-      END-PERFORM
+       END-PERFORM
+      END-IF
      End-IF.
 
      IF NOT FIELD-FOUND
