@@ -1,4 +1,4 @@
->>source format free.
+>>source format free
 *>******************************************************************
 *>*                       V O P E N U R L                          *
 *>******************************************************************
@@ -6,7 +6,20 @@
  PROGRAM-ID. VOPENURL.
  AUTHOR.     MICHAEL ANDERSON.
  ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+
+     SELECT ALLOWLIST-FILE
+        ASSIGN TO ALLOWFILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ALLOW-STATUS1.
+
  DATA DIVISION.
+ FILE SECTION.
+*>
+*>--------- F I L E   D A T A   R E C O R D
+ FD  ALLOWLIST-FILE.
+ 01  ALLOWLIST-RECORD               PIC X(80).
  WORKING-STORAGE SECTION.
 *>>>>>>>>>>>>>>>> 01  SP2-THIN-CLIENT-CODES.
  01  SP2-EXECUTE-PROGRAM     PIC S9(4) COMP-5 VALUE +97.
@@ -117,8 +130,46 @@
  01 Session-Type  Pic XX Value Spaces.
     88 Web-Client     Value "WC".
     88 Thin-Client    Value "TC".
+ 01 Client-OS-Type   Pic X(08) Value Spaces.
+    88 Client-Is-Linux    Value "LINUX" "UNIX".
+    88 Client-Is-Mac      Value "MACOS" "DARWIN".
+ 01 Client-Launch-Cmd Pic X(20) Value Spaces.
  01 DebugBUF     pic x(256)  VALUE SPACES.
  01 GLOBAL-ADDRESS1       USAGE POINTER.
+*>-----------------------------------------------------------
+*> Allow-list of outbound domains/schemes - site-configurable via
+*> the VOPENURL_ALLOWLIST environment variable, defaulting to the
+*> same /volume1/panels/ volume the other site-config files use.
+*> A SCHEME: line allows a URL scheme (HTTP, HTTPS, ...); any other
+*> non-blank line is a domain, matched exactly or as a subdomain.
+*> Missing file means no site restriction has been configured, so
+*> every link is allowed - the same "fall back to old behavior"
+*> default used for the message-file path in VGETERRMSG.
+ 01 ALLOWFILE-DIR     PIC X(64) VALUE SPACES.
+ 01 ALLOWFILE-NAME    PIC X(64) VALUE SPACES.
+ 01 ALLOW-STATUS1     PIC XX.
+ 01 ALLOW-SW          PIC X VALUE "0".
+    88 ALLOW-EOF            VALUE "4".
+ 01 ALLOWLIST-CONFIGURED-SW PIC X VALUE "N".
+    88 ALLOWLIST-CONFIGURED      VALUE "Y".
+ 01 ALLOW-SCHEME-CNT  PIC S9(4) COMP-5 VALUE 0.
+ 01 ALLOW-DOMAIN-CNT  PIC S9(4) COMP-5 VALUE 0.
+ 01 ALLOWED-SCHEME-TABLE.
+    05 ALLOWED-SCHEME  OCCURS 10 TIMES PIC X(10).
+ 01 ALLOWED-DOMAIN-TABLE.
+    05 ALLOWED-DOMAIN  OCCURS 50 TIMES PIC X(64).
+ 01 ALLOW-IDX          PIC S9(4) COMP-5 VALUE 0.
+ 01 URL-SCHEME         PIC X(10) VALUE SPACES.
+ 01 URL-HOST           PIC X(64) VALUE SPACES.
+ 01 URL-SEP-POS        PIC S9(4) COMP-5 VALUE 0.
+ 01 URL-HOST-LEN       PIC S9(4) COMP-5 VALUE 0.
+ 01 DOMAIN-MATCH-START PIC S9(4) COMP-5 VALUE 0.
+ 01 SCHEME-ALLOWED-SW  PIC X VALUE "N".
+    88 SCHEME-IS-ALLOWED   VALUE "Y".
+ 01 DOMAIN-ALLOWED-SW  PIC X VALUE "N".
+    88 DOMAIN-IS-ALLOWED   VALUE "Y".
+ 01 URL-ALLOWED-SW     PIC X VALUE "Y".
+    88 URL-IS-ALLOWED       VALUE "Y".
 *>########################################################
  LINKAGE SECTION.
     COPY "vplus/COMAREA".
@@ -130,20 +181,151 @@
  0000-BEGIN-VOPENURL.
      CALL "GetPtrVplusBlock1" USING GLOBAL-ADDRESS1.
      SET ADDRESS OF VPLUSMEM TO GLOBAL-ADDRESS1.
-     Perform GET-XDS-CONNTYPE.
+     MOVE 0 TO CSTATUS.
+     Perform LOAD-URL-ALLOWLIST.
+     Perform CHECK-URL-ALLOWED.
+     If NOT URL-IS-ALLOWED
+        move LOW-VALUES to DebugBUF
+        string "VOPENURL: blocked - not on allow-list: " VURL
+         DELIMITED BY size into DebugBUF
+        CALL "LogDebug" USING DebugBUF
+        MOVE 140 TO CSTATUS
+        GO TO END-VOPENURL.
+
+     Perform GET-XDS-CONNTYPE THRU BUILD-LAUNCH-CMD.
 
      If Web-Client
         Perform URL-FROM-WEB
      Else
         Perform URL-FROM-THINCLIENT.
 
+ END-VOPENURL.
      Goback.
+*>----------------------------------------------------------------
+*> Loads the site's outbound allow-list, if one has been configured.
+*> Lines of the form "SCHEME:xxx" allow a URL scheme; any other
+*> non-blank line is an allowed domain (matched exactly or as a
+*> subdomain). No file present means the site hasn't opted into
+*> this restriction, so every link is allowed as before.
+ LOAD-URL-ALLOWLIST.
+     MOVE "N" TO ALLOWLIST-CONFIGURED-SW.
+     MOVE 0   TO ALLOW-SCHEME-CNT ALLOW-DOMAIN-CNT.
+     INITIALIZE ALLOWED-SCHEME-TABLE ALLOWED-DOMAIN-TABLE.
+
+     MOVE SPACES TO ALLOWFILE-DIR.
+     ACCEPT ALLOWFILE-DIR FROM ENVIRONMENT "VOPENURL_ALLOWLIST_DIR".
+     IF ALLOWFILE-DIR = SPACES
+      MOVE "/volume1/panels/" TO ALLOWFILE-DIR.
+
+     MOVE LOW-VALUE TO ALLOWFILE-NAME.
+     STRING ALLOWFILE-DIR DELIMITED BY SPACE
+            "VURLALLOW.DAT" DELIMITED BY SIZE
+      INTO ALLOWFILE-NAME.
+
+     OPEN INPUT ALLOWLIST-FILE.
+     IF ALLOW-STATUS1 NOT = "00"
+      GO TO LOAD-URL-ALLOWLIST-EXIT.
+
+     MOVE "Y" TO ALLOWLIST-CONFIGURED-SW.
+     MOVE "00" TO ALLOW-STATUS1.
+     MOVE "0"  TO ALLOW-SW.
+     PERFORM UNTIL ALLOW-EOF
+      INITIALIZE ALLOWLIST-RECORD
+      READ ALLOWLIST-FILE
+       AT END
+        MOVE "4" TO ALLOW-SW
+       NOT AT END
+        IF ALLOWLIST-RECORD(1:7) = "SCHEME:"
+         IF ALLOW-SCHEME-CNT < 10
+          ADD 1 TO ALLOW-SCHEME-CNT
+          MOVE FUNCTION UPPER-CASE(ALLOWLIST-RECORD(8:10))
+           TO ALLOWED-SCHEME(ALLOW-SCHEME-CNT)
+         END-IF
+        ELSE
+         IF ALLOWLIST-RECORD NOT = SPACES AND ALLOW-DOMAIN-CNT < 50
+          ADD 1 TO ALLOW-DOMAIN-CNT
+          MOVE FUNCTION UPPER-CASE(ALLOWLIST-RECORD(1:64))
+           TO ALLOWED-DOMAIN(ALLOW-DOMAIN-CNT)
+         END-IF
+        END-IF
+      END-READ
+     END-PERFORM.
+     CLOSE ALLOWLIST-FILE.
+ LOAD-URL-ALLOWLIST-EXIT.
+     EXIT.
+*>----------------------------------------------------------------
+*> Splits VURL into scheme and host, then checks both against the
+*> allow-list loaded above. A local client-side file reference (no
+*> "://" found) is treated as scheme FILE.
+ CHECK-URL-ALLOWED.
+     MOVE "Y" TO URL-ALLOWED-SW.
+     IF NOT ALLOWLIST-CONFIGURED
+      GO TO CHECK-URL-ALLOWED-EXIT.
+
+     MOVE SPACES TO URL-SCHEME URL-HOST.
+     MOVE 0 TO URL-SEP-POS.
+     INSPECT VURL TALLYING URL-SEP-POS
+      FOR CHARACTERS BEFORE INITIAL "://".
+     IF URL-SEP-POS < FUNCTION LENGTH(VURL)
+      MOVE VURL(1:URL-SEP-POS) TO URL-SCHEME
+      MOVE 0 TO URL-HOST-LEN
+      INSPECT VURL(URL-SEP-POS + 4:) TALLYING URL-HOST-LEN
+       FOR CHARACTERS BEFORE INITIAL "/"
+      MOVE VURL(URL-SEP-POS + 4:URL-HOST-LEN) TO URL-HOST
+     ELSE
+      MOVE "FILE" TO URL-SCHEME.
+
+     MOVE "N" TO SCHEME-ALLOWED-SW.
+     PERFORM VARYING ALLOW-IDX FROM 1 BY 1
+       UNTIL ALLOW-IDX > ALLOW-SCHEME-CNT
+      IF FUNCTION UPPER-CASE(URL-SCHEME) = ALLOWED-SCHEME(ALLOW-IDX)
+       MOVE "Y" TO SCHEME-ALLOWED-SW
+      END-IF
+     END-PERFORM.
+
+     MOVE "N" TO DOMAIN-ALLOWED-SW.
+     IF URL-HOST = SPACES
+      MOVE "Y" TO DOMAIN-ALLOWED-SW
+     ELSE
+      PERFORM VARYING ALLOW-IDX FROM 1 BY 1
+        UNTIL ALLOW-IDX > ALLOW-DOMAIN-CNT
+       IF FUNCTION UPPER-CASE(URL-HOST) = ALLOWED-DOMAIN(ALLOW-IDX)
+        MOVE "Y" TO DOMAIN-ALLOWED-SW
+       ELSE
+        COMPUTE DOMAIN-MATCH-START =
+         URL-HOST-LEN - FUNCTION LENGTH
+          (FUNCTION TRIM(ALLOWED-DOMAIN(ALLOW-IDX)))
+        IF DOMAIN-MATCH-START > 0
+         AND URL-HOST(DOMAIN-MATCH-START:1) = "."
+         AND FUNCTION UPPER-CASE(URL-HOST(DOMAIN-MATCH-START + 1:))
+             = FUNCTION TRIM(ALLOWED-DOMAIN(ALLOW-IDX))
+         MOVE "Y" TO DOMAIN-ALLOWED-SW
+        END-IF
+       END-IF
+      END-PERFORM.
+
+     IF NOT SCHEME-IS-ALLOWED OR NOT DOMAIN-IS-ALLOWED
+      MOVE "N" TO URL-ALLOWED-SW.
+ CHECK-URL-ALLOWED-EXIT.
+     EXIT.
 *>----------------------------------------------------------------
  GET-XDS-CONNTYPE.
      CALL "VPLUSSDEV" USING SLDEV CONNTYPE RETURN-ERROR.
      MOVE SLDEV TO SD-TERMINAL-NUMBER.
      CALL "GETXDS-HEADER" USING DRIVER-AREA, USER-AREA.
      Move XDS-CONNTYPE To Session-Type.
+     Move XDS-CLIENT-OS To Client-OS-Type.
+
+*>-----------------------------------------------------------
+*> Build the client-side launch prefix for the thin-client's
+*> shell - "CMD.exe /C start" only works on Windows, so non-
+*> Windows thin clients get the native open command instead.
+ BUILD-LAUNCH-CMD.
+     Move "CMD.exe /C start " To Client-Launch-Cmd.
+     If Client-Is-Linux
+        Move "xdg-open "        To Client-Launch-Cmd
+     Else If Client-Is-Mac
+        Move "open "            To Client-Launch-Cmd.
 
 *>-----------------------------------------------------------
  URL-FROM-THINCLIENT.
@@ -160,8 +342,9 @@
 
      Move LOW-VALUES To SP2-BUFFER.
      String
-        "CMD.exe /C start " Delimited by Size
-        VURL      Delimited by Space
+        Client-Launch-Cmd Delimited by Space
+        " "               Delimited by Size
+        VURL              Delimited by Space
       InTo SP2-BF-DATA.
 
      Move 80 To SP2-BF-LEN.
