@@ -1,314 +1,550 @@
->>source format free.
-*>******************************************************************
-*>*                       V P R I N T F O R M                      *
-*>******************************************************************
- IDENTIFICATION DIVISION.
- PROGRAM-ID. VPRINTFORM.
- AUTHOR.     MICHAEL ANDERSON.
- ENVIRONMENT DIVISION.
- DATA DIVISION.
- WORKING-STORAGE SECTION.
-*>*>>>>>>>>>>>>>>> 01  SP2-THIN-CLIENT-CODES.
- 01  SP2-EXECUTE-PROGRAM     PIC S9(4) COMP-5 VALUE +97.
- 01  SP2-EXECUTE-CLIENT-PROG PIC S9(4) COMP-5 VALUE +107.
- 01  SP2-COPY-FILE-TO-CLIENT PIC S9(4) COMP-5 VALUE +108.
- 01  SP2-COPY-FILE-TO-SERVER PIC S9(4) COMP-5 VALUE +112.
- 01  SP2-GET-COMMAND-LINE    PIC S9(4) COMP-5 VALUE +113.
- 01  SP2-GET-CLIENT-IP       PIC S9(4) COMP-5 VALUE +119.
- 01  QPR-END-SESSION         PIC S9(4) COMP-5 VALUE +16.
-
- 01  TCL-COMMAND                 PIC X(2048)      value LOW-VALUES.
- 01  TCL-buffer                  PIC X(2048)      value LOW-VALUES.
- 01  TCL-RESULT                  PIC S9(9) COMP-5 Value 0.
- 01  TCL-ERROR                   PIC X(2048)      VALUE SPACES.
- 01  Pdf-Name                    Pic X(24)        Value Spaces.
- 01  PDF-ROW                     Pic ZZZ9         Value Zero.
- 01  PDF-COL                     Pic ZZZ9         Value Zero.
- 01  PDF-TEXT                    Pic X(128)       Value Spaces.
- 01  PDF-ENH                     Pic X(4)         Value Spaces.
- 01  Pdf-Width                   Pic s9(4) Comp-5 Value 0.
- 01  StrIdx                      PIC S9(4) COMP-5 Value 0.
- 01  url-Offset                  PIC S9(4) COMP-5 Value 0.
- 01  hostname                    Pic X(20) Value Spaces.
- 01  jobnum                      Pic X(14) Value Spaces.
- 01  jobnum-disp                 Pic 9(8) Value Zero.
-
- 01  TheURL-String               Pic X(160) Value Spaces.
-
- 01  NUM1.
-     02  NUMX1                   PIC X  OCCURS 14 TIMES.
-
- 01  NUM2.
-     02  NUMX2                   PIC X  OCCURS 14 TIMES.
- 01  FILLER REDEFINES NUM2.
-     02  NUM2N                   PIC S9(14).
-
- 01  NUMDEC                      PIC 9(4) COMP-5.
- 01  NUMERR                      PIC 9(4) COMP-5.
-
- 01 MY-CONVERSE-DATA.
-      05  MY-CD-RET-CODE         PIC S9(4) COMP-5.
-      05  MY-CD-LENS.
-          10  MY-CD-LEN-LEN      PIC S9(4) COMP-5.
-          10  MY-CD-IP-NUM-LEN   PIC S9(4) COMP-5.
-          10  MY-CD-IP-CHAR-LEN  PIC S9(4) COMP-5.
-          10  MY-CD-OP-NUM-LEN   PIC S9(4) COMP-5.
-          10  MY-CD-OP-CHAR-LEN  PIC S9(4) COMP-5.
-          10  MY-CD-FIELD-LEN    PIC S9(4) COMP-5.
-          10  MY-CD-COLR-LEN     PIC S9(4) COMP-5.
-          10  MY-CD-TYPE-LEN     PIC S9(4) COMP-5.
-          10  FILLER             PIC S9(4) COMP-5.
-          10  FILLER             PIC S9(4) COMP-5.
-      05  MY-CD-DATA.
-        06  MY-CD-IP-NUM-DATA.
-          10  MY-CD-KEY          PIC S9(4) COMP-5.
-          10  MY-CD-NEXT-FLD-ID  PIC S9(4) COMP-5.
-          10  MY-CD-NEXT-FLD-NUM PIC S9(4) COMP-5.
-          10  MY-CD-NEXT-TAB-NUM PIC S9(4) COMP-5.
-          10  MY-CD-NEXT-OCCURS  PIC S9(4) COMP-5.
-          10  MY-CD-LAST-FLD-ID  PIC S9(4) COMP-5.
-          10  MY-CD-LAST-FLD-NUM PIC S9(4) COMP-5.
-          10  MY-CD-LAST-TAB-NUM PIC S9(4) COMP-5.
-          10  MY-CD-LAST-OCCURS  PIC S9(4) COMP-5.
-          10  MY-CD-MENU-ID      PIC S9(4) COMP-5.
-          10  MY-CD-CTRL-FIELD-KEY REDEFINES MY-CD-MENU-ID
-                                 PIC S9(4) COMP-5.
-          10  MY-CD-BUTTON-ID      REDEFINES MY-CD-MENU-ID
-                                 PIC S9(4) COMP-5.
-          10  MY-CD-ROW-COL-SW   PIC S9(4) COMP-5.
-          10  MY-CD-CURSOR-ROW   PIC S9(4) COMP-5.
-          10  MY-CD-CURSOR-COL   PIC S9(4) COMP-5.
-          10  MY-CD-LAST-ROW     PIC S9(4) COMP-5.
-          10  MY-CD-LAST-COL     PIC S9(4) COMP-5.
-          10  MY-CD-DISP-SW      PIC S9(4) COMP-5.
-          10  MY-CD-NEXT-VERT    PIC S9(4) COMP-5.
-          10  MY-CD-LAST-VERT    PIC S9(4) COMP-5.
-          10  MY-CD-NEXT-HOR     PIC S9(4) COMP-5.
-          10  MY-CD-LAST-HOR     PIC S9(4) COMP-5 SYNC.
-        06  MY-CD-IP-CHAR-DATA.
-          10  MY-CD-NEXT-PANEL   PIC X(8).
-          10  MY-CD-NEXT-FIELD   PIC X(30).
-          10  MY-CD-LAST-FIELD   PIC X(30).
-          10  MY-CD-MENU-OPTION  PIC X(30).
-          10  MY-CD-SWITCH-SW    PIC X.
-          10  MY-CD-SIZE-SW      PIC X.
-          10  MY-CD-MOUSE-SW     PIC X.
-          10  MY-CD-CAPTURE-SW   PIC X.
-          10  MY-CD-WAIT-SW      PIC X.
-          10  MY-CD-CURS-SW      PIC X.
-          10  MY-CD-CHG-SW       PIC X.
-          10  MY-CD-TIMEOUT      PIC X.
-        06  MY-CD-OP-NUM-DATA.
-          10  MY-CD-PAN-POS-SW   PIC S9(4) COMP-5.
-          10  MY-CD-PAN-ROW      PIC S9(4) COMP-5.
-          10  MY-CD-PAN-COL      PIC S9(4) COMP-5.
-        06  MY-CD-OP-CHAR-DATA.
-          10  MY-CD-NEW-WINDOW   PIC X.
-          10  MY-CD-DISPLAY-SW   PIC X.
-        06  MY-CD-DATABUFFER     PIC X(3000).
-        06  MY-CD-COLR-DATA      PIC X(512).
-        06  MY-CD-TYPE-DATA      PIC X(512).
-     COPY "vplus/SP250".
-     COPY "comlib/USERAREA".
-     COPY "comlib/DRIVAREA".
- 01 SLDEV         PIC 9(4)  value 0.
- 01 CONNTYPE      PIC X     value space.
- 01 RETURN-ERROR  PIC S9(4) COMP value 0.
- 01 Session-Type  Pic XX Value Spaces.
-    88 Web-Client     Value "WC".
-    88 Thin-Client    Value "TC".
-
- 01 DebugBUF     pic x(256)  VALUE SPACES.
- 01 GLOBAL-ADDRESS1       USAGE POINTER.
-*>*########################################################
- LINKAGE SECTION.
-    COPY "vplus/COMAREA".
- 01 numparm1 Pic S9(4) Comp-5.
- 01 numparm2 Pic S9(4) Comp-5.
-
-    COPY "vplus/VPLUSMEM".
- 01 My-Tcl             USAGE POINTER.
-*>*########################################################
- PROCEDURE DIVISION USING COMAREA numparm1 numparm2.
- 0000-BEGIN-VPRINTFORM.
-     CALL "GetPtrVplusBlock1" USING GLOBAL-ADDRESS1.
-     SET ADDRESS OF VPLUSMEM TO GLOBAL-ADDRESS1.
-     SET ADDRESS OF My-Tcl TO ADDRESS of TCL of VPLUSMEM.
-     move LOW-VALUES to DebugBUF.
-     string "VPRINTFORM: " CFNAME DELIMITED BY size into DebugBUF.
-     CALL "LogDebug" USING DebugBUF.
-
-     Move Zero To Tcl-Result.
-     Move LOW-VALUES To Tcl-Command.
-
-     String "LP2pdf_open " Delimited By Size
-            MM-CFNAME      Delimited By Space
-            " {"           Delimited By Size
-            "letter"       Delimited By Space
-            "} "           Delimited By Size
-            "l"            Delimited By Size
-      Into Tcl-Command.
-     CALL "TCLEVAL" USING MY-Tcl Tcl-Command Tcl-Result.
-
-*> The characters in the string statement
-*>     "1 colorname 1 1 1 1 1 1 1"
-*>
-*> Have the following meanning:
-*>            Bars        1=Print bars (as in GREENBAR), 0=No bars
-*>            Bars-Color  The color of the bars.
-*>            Logo        1=Include logo, 0=No logo
-*>            Reqinfo     1=Print username, 0=No userame.
-*>            Procinfo    1=Print Server & process info, 0=No process info.
-*>            Locinfo     1=Print PDF file name, 0=No file name.
-*>            Slogon      1=Print Company matto in footer, 0=No matto.
-*>            CopyRight   1=Print Coptright in footer, 0=No copyright.
-*>            URL         1=Print Company URL, 0=No URL.
-
-*> FORMFEED is first!
-     String "LP2pdf_ff  "      Delimited By Size
-            MM-CFNAME          Delimited By Space
-             " "               Delimited By Size
-             "0 lightblue 0 0 0 0 0 0 0 "
-             " {"              Delimited By Size
-            "username "        Delimited By "  "
-             "} {"             Delimited By Size
-            "programname "     Delimited By Space
-             "}"
-        Delimited By Size into  Tcl-Command.
-     CALL "TCLEVAL" USING MY-Tcl Tcl-Command Tcl-Result.
-
-*> Vue3 forms are always 80x27, so we need to relay this to the pdf.
-     Move LOW-VALUES To Tcl-Command.
-     String "LP2pdf_pagearea 80 27"
-      Delimited by Size into Tcl-Command.
-     CALL "TCLEVAL" USING MY-Tcl Tcl-Command Tcl-Result.
-
-*> Write out the Static text.
-     Perform PDF-Courier.
-     PERFORM VARYING ISTAT-IDX FROM 1 BY 1 UNTIL ISTAT-IDX > ISTAT-CNT
-      Move ISTAT-ROW(ISTAT-IDX)     To PDF-ROW
-      Move ISTAT-COL(ISTAT-IDX)     To PDF-COL
-      Move ISTAT-TEXT(ISTAT-IDX)    To PDF-TEXT
-      Move LOW-VALUES To Tcl-Command
-      Perform Get-actual-length
-      String "LP2pdf_textarea " Delimited by size
-             MM-CFNAME          Delimited By Space
-             " {" PDF-TEXT(1:StrIdx) "} "
-             PDF-COL " " PDF-ROW
-       Delimited By Size Into Tcl-Command
-      End-String
-      CALL "TCLEVAL" USING MY-Tcl Tcl-Command Tcl-Result End-Call
-     End-Perform.
-
-*> Write out the data buffer.
-     Perform PDF-Courier-Bold.
-     Perform Varying IFLD-IDX from 1 by 1  Until (IFLD-IDX > AF-AppFld-Cnt)
-      IF HFLD-TYPE(IFLD-IDX) NOT = "FK"
-       Move HFLD-ROW(IFLD-IDX)         To PDF-ROW
-       Move HFLD-COLUMN(IFLD-IDX)      To PDF-COL
-       MOVE HFLD-ENH(IFLD-IDX)         TO PDF-ENH
-       Move LOW-VALUES To Tcl-Command
-       String "LP2pdf_textarea " Delimited by size
-              MM-CFNAME          Delimited By Space
-              " {" MM-CD-DATABUFFER(HFLD-BUFSTART(IFLD-IDX):HFLD-LENGTH(IFLD-IDX)) "} "
-              PDF-COL " " PDF-ROW
-        Delimited By Size Into Tcl-Command
-       End-String
-       CALL "TCLEVAL" USING MY-Tcl Tcl-Command Tcl-Result End-Call
-      End-If
-     End-Perform.
-     Go To Vprintform-Return.
-
-*>---------------------------------------------------------------
- PDF-Courier-Bold.
-     Move LOW-VALUES To Tcl-Command.
-
-     String "LP2pdf_fontarea "  Delimited by Size
-             MM-CFNAME          Delimited By Space
-             " "                Delimited By Size
-             "Courier-Bold"     Delimited By Size
-       Into Tcl-Command
-      End-String
-     CALL "TCLEVAL" USING MY-Tcl Tcl-Command Tcl-Result.
-*>---------------------------------------------------------------
- PDF-Courier.
-     Move LOW-VALUES To Tcl-Command.
-     String "LP2pdf_fontarea "  Delimited by Size
-             MM-CFNAME          Delimited By Space
-             " "                Delimited By Size
-             "Courier"          Delimited By Size
-       Into Tcl-Command
-      End-String
-     CALL "TCLEVAL" USING MY-Tcl Tcl-Command Tcl-Result.
-*>---------------------------------------------------------------
- Get-actual-length.
-     Perform Varying StrIdx From 128 By -1 Until StrIdx < 2 or PDF-TEXT(StrIdx:1) > " "
-      Continue
-     End-Perform.
-     Add 1 To StrIdx.
-*>---------------------------------------------------------------
- Vprintform-Return.
-     Move LOW-VALUES To Tcl-Command.
-     Move Zero To Tcl-Result.
-     String "LP2pdf_close " Delimited By Size MM-CFNAME
-      Delimited By Space Into Tcl-Command.
-     CALL "TCLEVAL" USING MY-Tcl Tcl-Command Tcl-Result.
-
-     Perform GET-XDS-CONNTYPE.
-     Move Spaces To Pdf-Name.
-     STRING MM-CFNAME DELIMITED BY Space
-            ".pdf" delimited by size INTO Pdf-Name.
-
-     If Web-Client
-        Perform PDF-To-Web
-     Else
-        Perform PDF-To-TC.
-     Goback.
-*>----------------------------------------------------------------
- GET-XDS-CONNTYPE.
-     CALL "VPLUSSDEV" USING SLDEV CONNTYPE RETURN-ERROR.
-     MOVE SLDEV TO SD-TERMINAL-NUMBER.
-     CALL "GETXDS-HEADER" USING DRIVER-AREA, USER-AREA.
-     Move XDS-CONNTYPE To Session-Type.
-
-*>-----------------------------------------------------------
- PDF-To-TC.
-     Move 1 To SP2-BF-LEN.
-
-     Move LOW-VALUES To SP2-BUFFER.
-     Move  Pdf-Name  To SP2-BF-DATA.
-     Move  Pdf-Name  To SP2-BF-DATA(41:24).
-     Move 80 To SP2-BF-LEN.
-     Call "SP2" Using SP2-COPY-FILE-TO-CLIENT SP2-BUFFER.
-
-     Move LOW-VALUES To SP2-BUFFER.
-     String
-        "CMD.exe /C start " Delimited by Size
-        Pdf-Name      Delimited by Space
-      InTo SP2-BF-DATA.
-
-     Move 80 To SP2-BF-LEN.
-     Call "SP2" Using SP2-EXECUTE-CLIENT-PROG SP2-BUFFER.
-
-
-*>-------------------------------------------------------------
- PDF-To-Web.
-*>      newWindow = window.open(showURL, VPLUSAPPMENU.WindowFeatures);
-     Accept hostname from ENVIRONMENT "HPHOSTNAME".
-     Accept jobnum from ENVIRONMENT "VPLUS_MASTER".
-     Move Spaces To TheURL-String.
-     Move 1 To StrIdx.
-     Compute url-offset = AF-AppBuf-Len + 65.
-     String
-            "http://"            Delimited By Size
-            hostname             Delimited by Space
-            "/cgi-bin/showurl.cgi?auth=" Delimited By Size
-            AF-Auth-ID           Delimited By Space
-            "&jobnum="           Delimited By Size
-            Jobnum               Delimited by Space
-            "&filename="         Delimited By Size
-            Pdf-Name             Delimited by Space
-      InTo TheURL-String With pointer StrIdx.
-     Move TheURL-String To MM-CD-DATABUFFER(url-offset:StrIdx).
-     Call "VREADFIELDS" USING COMAREA.
-     Move Spaces To MM-CD-DATABUFFER(url-offset:StrIdx).
+>>source format free
+*>******************************************************************
+*>*                       V P R I N T F O R M                      *
+*>******************************************************************
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. VPRINTFORM.
+ AUTHOR.     MICHAEL ANDERSON.
+ ENVIRONMENT DIVISION.
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+*>*>>>>>>>>>>>>>>> 01  SP2-THIN-CLIENT-CODES.
+ 01  SP2-EXECUTE-PROGRAM     PIC S9(4) COMP-5 VALUE +97.
+ 01  SP2-EXECUTE-CLIENT-PROG PIC S9(4) COMP-5 VALUE +107.
+ 01  SP2-COPY-FILE-TO-CLIENT PIC S9(4) COMP-5 VALUE +108.
+ 01  SP2-COPY-FILE-TO-SERVER PIC S9(4) COMP-5 VALUE +112.
+ 01  SP2-GET-COMMAND-LINE    PIC S9(4) COMP-5 VALUE +113.
+ 01  SP2-GET-CLIENT-IP       PIC S9(4) COMP-5 VALUE +119.
+ 01  QPR-END-SESSION         PIC S9(4) COMP-5 VALUE +16.
+
+ 01  TCL-COMMAND                 PIC X(2048)      value LOW-VALUES.
+ 01  TCL-buffer                  PIC X(2048)      value LOW-VALUES.
+ 01  TCL-RESULT                  PIC S9(9) COMP-5 Value 0.
+ 01  TCL-ERROR                   PIC X(2048)      VALUE SPACES.
+ 01  Pdf-Name                    Pic X(24)        Value Spaces.
+ 01  PDF-ROW                     Pic ZZZ9         Value Zero.
+ 01  PDF-COL                     Pic ZZZ9         Value Zero.
+ 01  PDF-TEXT                    Pic X(128)       Value Spaces.
+ 01  PDF-ENH                     Pic X(4)         Value Spaces.
+ 01  Pdf-Width                   Pic s9(4) Comp-5 Value 0.
+ 01  StrIdx                      PIC S9(4) COMP-5 Value 0.
+ 01  url-Offset                  PIC S9(4) COMP-5 Value 0.
+ 01  hostname                    Pic X(20) Value Spaces.
+ 01  jobnum                      Pic X(14) Value Spaces.
+ 01  jobnum-disp                 Pic 9(8) Value Zero.
+
+ 01  TheURL-String               Pic X(160) Value Spaces.
+*> Short-lived signed token standing in for the plaintext Auth-ID on
+*> PDF-To-Web links, via VURLENCODE's existing EncodeAuth mode - a
+*> leaked or bookmarked showurl.cgi link carries no reusable
+*> credential this way.
+ 01  AUTH-TOKEN-SRC               Pic X(160) Value Spaces.
+ 01  AUTH-TOKEN                   Pic X(160) Value Spaces.
+ 01  URLENC-MODE                  Pic X      Value Space.
+ 01  Print-Bars-Parms            Pic X(64)  Value Spaces.
+ 01  PP-WIDTH-DISP                Pic ZZZ9   Value Zero.
+ 01  PP-HEIGHT-DISP               Pic ZZZ9   Value Zero.
+*> Multi-page continuation - a form/report whose static text or field
+*> rows run taller than one page's PP-HEIGHT flows onto additional
+*> pages instead of being cut off at the bottom of page one.
+ 01  CURRENT-PDF-PAGE             Pic S9(4) Comp-5 Value 0.
+ 01  PDF-PAGE-NUM                 Pic S9(4) Comp-5 Value 0.
+ 01  PDF-SRC-ROW                  Pic S9(4) Comp-5 Value 0.
+
+ 01  Secdb-Database.
+     10  Sec-IMAGE-WORD           PIC X(02) VALUE SPACES.
+     10  Sec-DBNAME               PIC X(26) VALUE SPACES.
+     COPY "comlib/SECDBS".
+ 01  DB-PASSWORD          Pic X(8)  Value spaces.
+ 01  DUMMY                Pic X(8)  Value spaces.
+ 01  DS-PRINT-PROFILE     Pic X(16) Value "PRINTPROF".
+ 01  DS-PRINT-QUEUE       Pic X(16) Value "PRINTQUEUE".
+ 01  IS-REPRINT-SW        Pic X Value "N".
+     88  IS-REPRINT              Value "Y".
+ 01  PRINT-JOB-SEQ-DISP   Pic 9(10) Value Zero.
+ 01  STATUS-AREA.
+     03  CONDITION-WORD    PIC S9(4) COMP.
+         88  NO-IMAGE-ERRORS         VALUE 0.
+         88  IMAGE-ERRORS  VALUES ARE -9999 THRU -1, 1 THRU  9999.
+         88  NO-ENTRY                VALUE 17.
+     03  RECORD-LENGTH     PIC S9(4) COMP.
+     03  RECORD-NUMBER     PIC S9(9) COMP.
+     03  ENTRIES-IN-CHAIN  PIC S9(9) COMP.
+     03  PREV-RECORD-NO    PIC S9(9) COMP.
+     03  NEXT-RECORD-NO    PIC S9(9) COMP.
+ 01  MODE-1               PIC S9(4) COMP SYNC VALUE 1.
+ 01  KEYED                PIC S9(4) COMP SYNC VALUE 7.
+ 01  ALL-ITEMS            PIC XX VALUE "@;".
+ 01  SEARCH-KEY           PIC X(32).
+
+ 01  NUM1.
+     02  NUMX1                   PIC X  OCCURS 14 TIMES.
+
+ 01  NUM2.
+     02  NUMX2                   PIC X  OCCURS 14 TIMES.
+ 01  FILLER REDEFINES NUM2.
+     02  NUM2N                   PIC S9(14).
+
+ 01  NUMDEC                      PIC 9(4) COMP-5.
+ 01  NUMERR                      PIC 9(4) COMP-5.
+
+ 01 MY-CONVERSE-DATA.
+      05  MY-CD-RET-CODE         PIC S9(4) COMP-5.
+      05  MY-CD-LENS.
+          10  MY-CD-LEN-LEN      PIC S9(4) COMP-5.
+          10  MY-CD-IP-NUM-LEN   PIC S9(4) COMP-5.
+          10  MY-CD-IP-CHAR-LEN  PIC S9(4) COMP-5.
+          10  MY-CD-OP-NUM-LEN   PIC S9(4) COMP-5.
+          10  MY-CD-OP-CHAR-LEN  PIC S9(4) COMP-5.
+          10  MY-CD-FIELD-LEN    PIC S9(4) COMP-5.
+          10  MY-CD-COLR-LEN     PIC S9(4) COMP-5.
+          10  MY-CD-TYPE-LEN     PIC S9(4) COMP-5.
+          10  FILLER             PIC S9(4) COMP-5.
+          10  FILLER             PIC S9(4) COMP-5.
+      05  MY-CD-DATA.
+        06  MY-CD-IP-NUM-DATA.
+          10  MY-CD-KEY          PIC S9(4) COMP-5.
+          10  MY-CD-NEXT-FLD-ID  PIC S9(4) COMP-5.
+          10  MY-CD-NEXT-FLD-NUM PIC S9(4) COMP-5.
+          10  MY-CD-NEXT-TAB-NUM PIC S9(4) COMP-5.
+          10  MY-CD-NEXT-OCCURS  PIC S9(4) COMP-5.
+          10  MY-CD-LAST-FLD-ID  PIC S9(4) COMP-5.
+          10  MY-CD-LAST-FLD-NUM PIC S9(4) COMP-5.
+          10  MY-CD-LAST-TAB-NUM PIC S9(4) COMP-5.
+          10  MY-CD-LAST-OCCURS  PIC S9(4) COMP-5.
+          10  MY-CD-MENU-ID      PIC S9(4) COMP-5.
+          10  MY-CD-CTRL-FIELD-KEY REDEFINES MY-CD-MENU-ID
+                                 PIC S9(4) COMP-5.
+          10  MY-CD-BUTTON-ID      REDEFINES MY-CD-MENU-ID
+                                 PIC S9(4) COMP-5.
+          10  MY-CD-ROW-COL-SW   PIC S9(4) COMP-5.
+          10  MY-CD-CURSOR-ROW   PIC S9(4) COMP-5.
+          10  MY-CD-CURSOR-COL   PIC S9(4) COMP-5.
+          10  MY-CD-LAST-ROW     PIC S9(4) COMP-5.
+          10  MY-CD-LAST-COL     PIC S9(4) COMP-5.
+          10  MY-CD-DISP-SW      PIC S9(4) COMP-5.
+          10  MY-CD-NEXT-VERT    PIC S9(4) COMP-5.
+          10  MY-CD-LAST-VERT    PIC S9(4) COMP-5.
+          10  MY-CD-NEXT-HOR     PIC S9(4) COMP-5.
+          10  MY-CD-LAST-HOR     PIC S9(4) COMP-5 SYNC.
+        06  MY-CD-IP-CHAR-DATA.
+          10  MY-CD-NEXT-PANEL   PIC X(8).
+          10  MY-CD-NEXT-FIELD   PIC X(30).
+          10  MY-CD-LAST-FIELD   PIC X(30).
+          10  MY-CD-MENU-OPTION  PIC X(30).
+          10  MY-CD-SWITCH-SW    PIC X.
+          10  MY-CD-SIZE-SW      PIC X.
+          10  MY-CD-MOUSE-SW     PIC X.
+          10  MY-CD-CAPTURE-SW   PIC X.
+          10  MY-CD-WAIT-SW      PIC X.
+          10  MY-CD-CURS-SW      PIC X.
+          10  MY-CD-CHG-SW       PIC X.
+          10  MY-CD-TIMEOUT      PIC X.
+        06  MY-CD-OP-NUM-DATA.
+          10  MY-CD-PAN-POS-SW   PIC S9(4) COMP-5.
+          10  MY-CD-PAN-ROW      PIC S9(4) COMP-5.
+          10  MY-CD-PAN-COL      PIC S9(4) COMP-5.
+        06  MY-CD-OP-CHAR-DATA.
+          10  MY-CD-NEW-WINDOW   PIC X.
+          10  MY-CD-DISPLAY-SW   PIC X.
+        06  MY-CD-DATABUFFER     PIC X(3000).
+        06  MY-CD-COLR-DATA      PIC X(512).
+        06  MY-CD-TYPE-DATA      PIC X(512).
+     COPY "vplus/SP250".
+     COPY "comlib/USERAREA".
+     COPY "comlib/DRIVAREA".
+ 01 SLDEV         PIC 9(4)  value 0.
+ 01 CONNTYPE      PIC X     value space.
+ 01 RETURN-ERROR  PIC S9(4) COMP value 0.
+ 01 Session-Type  Pic XX Value Spaces.
+    88 Web-Client     Value "WC".
+    88 Thin-Client    Value "TC".
+ 01 Client-OS-Type   Pic X(08) Value Spaces.
+    88 Client-Is-Linux    Value "LINUX" "UNIX".
+    88 Client-Is-Mac      Value "MACOS" "DARWIN".
+ 01 Client-Launch-Cmd Pic X(20) Value Spaces.
+
+ 01 DebugBUF     pic x(256)  VALUE SPACES.
+ 01 GLOBAL-ADDRESS1       USAGE POINTER.
+*>*########################################################
+ LINKAGE SECTION.
+    COPY "vplus/COMAREA".
+ 01 numparm1 Pic S9(4) Comp-5.
+ 01 numparm2 Pic S9(4) Comp-5.
+
+    COPY "vplus/VPLUSMEM".
+ 01 My-Tcl             USAGE POINTER.
+*>*########################################################
+ PROCEDURE DIVISION USING COMAREA numparm1 numparm2.
+ 0000-BEGIN-VPRINTFORM.
+     CALL "GetPtrVplusBlock1" USING GLOBAL-ADDRESS1.
+     SET ADDRESS OF VPLUSMEM TO GLOBAL-ADDRESS1.
+     SET ADDRESS OF My-Tcl TO ADDRESS of TCL of VPLUSMEM.
+     move LOW-VALUES to DebugBUF.
+     string "VPRINTFORM: " CFNAME DELIMITED BY size into DebugBUF.
+     CALL "LogDebug" USING DebugBUF.
+
+     Perform Load-Print-Profile.
+     Perform Resolve-Print-Job-Id.
+
+     Move Zero To Tcl-Result.
+     Move LOW-VALUES To Tcl-Command.
+
+     String "LP2pdf_open " Delimited By Size
+            MM-CFNAME      Delimited By Space
+            " {"           Delimited By Size
+            PP-PAGE-SIZE   Delimited By Space
+            "} "           Delimited By Size
+            PP-LAYOUT      Delimited By Space
+      Into Tcl-Command.
+     CALL "TCLEVAL" USING MY-Tcl Tcl-Command Tcl-Result.
+
+*> The characters in the string statement
+*>     "1 colorname 1 1 1 1 1 1 1"
+*>
+*> Have the following meanning:
+*>            Bars        1=Print bars (as in GREENBAR), 0=No bars
+*>            Bars-Color  The color of the bars.
+*>            Logo        1=Include logo, 0=No logo
+*>            Reqinfo     1=Print username, 0=No userame.
+*>            Procinfo    1=Print Server & process info, 0=No process info.
+*>            Locinfo     1=Print PDF file name, 0=No file name.
+*>            Slogon      1=Print Company matto in footer, 0=No matto.
+*>            CopyRight   1=Print Coptright in footer, 0=No copyright.
+*>            URL         1=Print Company URL, 0=No URL.
+*>
+*> These nine toggles come from the active print profile (PRINT-PROFILE-
+*> GROUP, loaded by Load-Print-Profile) rather than a fixed literal, so
+*> each form/report can carry its own letterhead and info-block options.
+
+*> FORMFEED is first!
+*> SPACES here, not LOW-VALUES - this buffer gets spliced whole into
+*> the middle of Start-New-Page's Tcl-Command via Delimited By Size,
+*> and a LOW-VALUES-padded tail would embed NUL bytes ahead of the
+*> username/programname arguments, truncating TCLEVAL's C-string read
+*> right there.
+     Move SPACES To Print-Bars-Parms.
+     String PP-SHOW-BARS  Delimited By Size
+            " "           Delimited By Size
+            PP-BARS-COLOR Delimited By Space
+            " "           Delimited By Size
+            PP-LOGO       Delimited By Size
+            " "           Delimited By Size
+            PP-REQINFO    Delimited By Size
+            " "           Delimited By Size
+            PP-PROCINFO   Delimited By Size
+            " "           Delimited By Size
+            PP-LOCINFO    Delimited By Size
+            " "           Delimited By Size
+            PP-SLOGON     Delimited By Size
+            " "           Delimited By Size
+            PP-COPYRIGHT  Delimited By Size
+            " "           Delimited By Size
+            PP-URL        Delimited By Size
+      Into Print-Bars-Parms.
+     Perform Start-New-Page.
+
+*> The page grid (characters wide x tall) comes from the print profile,
+*> defaulting to the 80x27 Vue3 form grid when no profile overrides it.
+     Move PP-WIDTH  To PP-WIDTH-DISP.
+     Move PP-HEIGHT To PP-HEIGHT-DISP.
+     Move LOW-VALUES To Tcl-Command.
+     String "LP2pdf_pagearea " Delimited By Size
+            PP-WIDTH-DISP      Delimited By Size
+            " "                Delimited By Size
+            PP-HEIGHT-DISP     Delimited By Size
+      Into Tcl-Command.
+     CALL "TCLEVAL" USING MY-Tcl Tcl-Command Tcl-Result.
+
+*> Write out the Static text.
+     Perform PDF-Courier.
+     PERFORM VARYING ISTAT-IDX FROM 1 BY 1 UNTIL ISTAT-IDX > ISTAT-CNT
+      Move ISTAT-ROW(ISTAT-IDX)     To PDF-SRC-ROW
+      Perform Position-On-Page
+      Move ISTAT-COL(ISTAT-IDX)     To PDF-COL
+      Move ISTAT-TEXT(ISTAT-IDX)    To PDF-TEXT
+      Move LOW-VALUES To Tcl-Command
+      Perform Get-actual-length
+      String "LP2pdf_textarea " Delimited by size
+             MM-CFNAME          Delimited By Space
+             " {" PDF-TEXT(1:StrIdx) "} "
+             PDF-COL " " PDF-ROW
+       Delimited By Size Into Tcl-Command
+      End-String
+      CALL "TCLEVAL" USING MY-Tcl Tcl-Command Tcl-Result End-Call
+     End-Perform.
+
+*> Write out the data buffer.
+     Perform PDF-Courier-Bold.
+     Perform Varying IFLD-IDX from 1 by 1  Until (IFLD-IDX > AF-AppFld-Cnt)
+      IF HFLD-TYPE(IFLD-IDX) NOT = "FK"
+       Move HFLD-ROW(IFLD-IDX)         To PDF-SRC-ROW
+       Perform Position-On-Page
+       Move HFLD-COLUMN(IFLD-IDX)      To PDF-COL
+       MOVE HFLD-ENH(IFLD-IDX)         TO PDF-ENH
+       Move LOW-VALUES To Tcl-Command
+       String "LP2pdf_textarea " Delimited by size
+              MM-CFNAME          Delimited By Space
+              " {" MM-CD-DATABUFFER(HFLD-BUFSTART(IFLD-IDX):HFLD-LENGTH(IFLD-IDX)) "} "
+              PDF-COL " " PDF-ROW
+        Delimited By Size Into Tcl-Command
+       End-String
+       CALL "TCLEVAL" USING MY-Tcl Tcl-Command Tcl-Result End-Call
+      End-If
+     End-Perform.
+     Go To Vprintform-Return.
+
+*>---------------------------------------------------------------
+*> Issues a form feed to LP2pdf, starting a fresh page with the same
+*> bars/info letterhead options as the first page. Called once before
+*> any content is written, and again whenever Position-On-Page finds
+*> the next row belongs beyond the current page.
+ Start-New-Page.
+     String "LP2pdf_ff  "      Delimited By Size
+            MM-CFNAME          Delimited By Space
+             " "               Delimited By Size
+            Print-Bars-Parms   Delimited By Size
+             " {"              Delimited By Size
+            "username "        Delimited By "  "
+             "} {"             Delimited By Size
+            "programname "     Delimited By Space
+             "}"
+        Delimited By Size into  Tcl-Command.
+     CALL "TCLEVAL" USING MY-Tcl Tcl-Command Tcl-Result.
+     Add 1 To Current-Pdf-Page.
+*>---------------------------------------------------------------
+*> Works out which page PDF-SRC-ROW falls on, given the page's
+*> PP-HEIGHT, starting as many additional pages as needed to reach
+*> it, then sets PDF-ROW to that row's position within its own page.
+ Position-On-Page.
+     COMPUTE PDF-PAGE-NUM = ((PDF-SRC-ROW - 1) / PP-HEIGHT) + 1.
+     PERFORM UNTIL CURRENT-PDF-PAGE >= PDF-PAGE-NUM
+      Perform Start-New-Page
+     END-PERFORM.
+     COMPUTE PDF-ROW = PDF-SRC-ROW - ((PDF-PAGE-NUM - 1) * PP-HEIGHT).
+*>---------------------------------------------------------------
+ PDF-Courier-Bold.
+     Move LOW-VALUES To Tcl-Command.
+
+     String "LP2pdf_fontarea "  Delimited by Size
+             MM-CFNAME          Delimited By Space
+             " "                Delimited By Size
+             "Courier-Bold"     Delimited By Size
+       Into Tcl-Command
+      End-String
+     CALL "TCLEVAL" USING MY-Tcl Tcl-Command Tcl-Result.
+*>---------------------------------------------------------------
+ PDF-Courier.
+     Move LOW-VALUES To Tcl-Command.
+     String "LP2pdf_fontarea "  Delimited by Size
+             MM-CFNAME          Delimited By Space
+             " "                Delimited By Size
+             "Courier"          Delimited By Size
+       Into Tcl-Command
+      End-String
+     CALL "TCLEVAL" USING MY-Tcl Tcl-Command Tcl-Result.
+*>---------------------------------------------------------------
+ Load-Print-Profile.
+*> Look up the named print profile (PRINT-PROFILE, falling back to the
+*> form name when no profile was requested) in the PRINTPROF dataset.
+*> When no matching profile is found, default to the long-standing
+*> letter/landscape/80x27/no-bars layout every form used to get.
+     Move "letter"    To PP-PAGE-SIZE.
+     Move "l"         To PP-LAYOUT.
+     Move 80          To PP-WIDTH.
+     Move 27          To PP-HEIGHT.
+     Move "0"         To PP-SHOW-BARS.
+     Move "lightblue" To PP-BARS-COLOR.
+     Move "0"         To PP-LOGO.
+     Move "0"         To PP-REQINFO.
+     Move "0"         To PP-PROCINFO.
+     Move "0"         To PP-LOCINFO.
+     Move "0"         To PP-SLOGON.
+     Move "0"         To PP-COPYRIGHT.
+     Move "0"         To PP-URL.
+
+     Move PRINT-PROFILE  To PP-NAME.
+     If PP-NAME = Spaces
+        Move MM-CFNAME   To PP-NAME.
+
+     MOVE "  SECDB.SECURE.SYS;" TO Secdb-Database.
+     CALL "DBOPEN" USING Secdb-Database DB-PASSWORD Mode-1 Status-Area.
+     IF NOT NO-IMAGE-ERRORS
+        GO TO LOAD-PRINT-PROFILE-EXIT.
+
+     Move PP-NAME To Search-Key.
+     CALL "DBGET" USING Secdb-Database DS-PRINT-PROFILE KEYED
+         STATUS-AREA ALL-ITEMS DB-PRINT-PROFILE SEARCH-KEY.
+
+     If Not NO-ENTRY
+        Move PRF-PAGE-SIZE    To PP-PAGE-SIZE
+        Move PRF-ORIENTATION  To PP-LAYOUT
+        Move PRF-WIDTH        To PP-WIDTH
+        Move PRF-HEIGHT       To PP-HEIGHT
+        Move PRF-BARS         To PP-SHOW-BARS
+        Move PRF-BARS-COLOR   To PP-BARS-COLOR
+        Move PRF-LOGO         To PP-LOGO
+        Move PRF-REQINFO      To PP-REQINFO
+        Move PRF-PROCINFO     To PP-PROCINFO
+        Move PRF-LOCINFO      To PP-LOCINFO
+        Move PRF-SLOGON       To PP-SLOGON
+        Move PRF-COPYRIGHT    To PP-COPYRIGHT
+        Move PRF-URL          To PP-URL.
+
+     CALL "DBCLOSE" USING Secdb-Database DUMMY MODE-1 STATUS-AREA.
+ LOAD-PRINT-PROFILE-EXIT.
+     EXIT.
+*>---------------------------------------------------------------
+*> A caller leaves PRINT-JOB-ID blank to get a freshly-minted one
+*> (host-wide sequence counter, zero-padded) for a new print job, or
+*> passes back an ID it was handed by an earlier call to request a
+*> reprint of that same job - either way the resolved ID is left in
+*> COMAREA for the caller to keep.
+ Resolve-Print-Job-Id.
+     Move "N" To IS-REPRINT-SW.
+     If PRINT-JOB-ID NOT = Spaces
+        Move "Y" To IS-REPRINT-SW
+     Else
+        Add 1 To PRINT-JOB-SEQ-CTR
+        Move PRINT-JOB-SEQ-CTR To PRINT-JOB-SEQ-DISP
+        Move Spaces To PRINT-JOB-ID
+        String "PJ" Delimited By Size
+               PRINT-JOB-SEQ-DISP Delimited By Size
+         Into PRINT-JOB-ID.
+*>---------------------------------------------------------------
+*> Appends (new job) or updates (reprint) the PRINTQUEUE dataset entry
+*> for this job, once the PDF it refers to has actually been built, so
+*> a status report can tell a queued/printed/reprinted job apart and
+*> show which PDF it produced.
+ Log-Print-Queue.
+     MOVE "  SECDB.SECURE.SYS;" TO Secdb-Database.
+     CALL "DBOPEN" USING Secdb-Database DB-PASSWORD Mode-1 Status-Area.
+     IF NOT NO-IMAGE-ERRORS
+        GO TO LOG-PRINT-QUEUE-EXIT.
+
+     Move "N" To IS-REPRINT-SW.
+     If PRINT-JOB-ID NOT = Spaces
+        Move PRINT-JOB-ID To Search-Key
+        CALL "DBGET" USING Secdb-Database DS-PRINT-QUEUE KEYED
+            STATUS-AREA ALL-ITEMS DB-PRINT-QUEUE SEARCH-KEY
+        If Not NO-ENTRY
+           Move "Y" To IS-REPRINT-SW.
+
+     If IS-REPRINT
+        Add 1 To PRTQ-REPRINT-CNT
+        Set PRTQ-REPRINTED To True
+        Move Pdf-Name To PRTQ-PDF-NAME
+        CALL "DBUPDATE" USING Secdb-Database DS-PRINT-QUEUE
+            STATUS-AREA ALL-ITEMS DB-PRINT-QUEUE
+     Else
+        INITIALIZE DB-PRINT-QUEUE
+        Move PRINT-JOB-ID     To PRTQ-JOB-ID
+        Move MM-CFNAME        To PRTQ-CFNAME
+        Move AF-PROGNAME      To PRTQ-PROGNAME
+        Move AF-Auth-ID       To PRTQ-AUTH-ID
+        Move FUNCTION CURRENT-DATE To PRTQ-SUBMIT-TIME
+        Move Pdf-Name         To PRTQ-PDF-NAME
+        Set PRTQ-PRINTED      To True
+        Move 0                To PRTQ-REPRINT-CNT
+        CALL "DBPUT" USING Secdb-Database DS-PRINT-QUEUE
+            MODE-1 STATUS-AREA ALL-ITEMS DB-PRINT-QUEUE
+     End-If.
+     If IMAGE-ERRORS
+        CALL "DBEXPLAIN" USING STATUS-AREA.
+
+     CALL "DBCLOSE" USING Secdb-Database DUMMY MODE-1 STATUS-AREA.
+ LOG-PRINT-QUEUE-EXIT.
+     EXIT.
+*>---------------------------------------------------------------
+ Get-actual-length.
+     Perform Varying StrIdx From 128 By -1 Until StrIdx < 2 or PDF-TEXT(StrIdx:1) > " "
+      Continue
+     End-Perform.
+     Add 1 To StrIdx.
+*>---------------------------------------------------------------
+ Vprintform-Return.
+     Move LOW-VALUES To Tcl-Command.
+     Move Zero To Tcl-Result.
+     String "LP2pdf_close " Delimited By Size MM-CFNAME
+      Delimited By Space Into Tcl-Command.
+     CALL "TCLEVAL" USING MY-Tcl Tcl-Command Tcl-Result.
+
+     Perform GET-XDS-CONNTYPE THRU BUILD-LAUNCH-CMD.
+     Move Spaces To Pdf-Name.
+     STRING MM-CFNAME DELIMITED BY Space
+            ".pdf" delimited by size INTO Pdf-Name.
+
+     Perform Log-Print-Queue.
+
+     If Web-Client
+        Perform PDF-To-Web
+     Else
+        Perform PDF-To-TC.
+     Goback.
+*>----------------------------------------------------------------
+ GET-XDS-CONNTYPE.
+     CALL "VPLUSSDEV" USING SLDEV CONNTYPE RETURN-ERROR.
+     MOVE SLDEV TO SD-TERMINAL-NUMBER.
+     CALL "GETXDS-HEADER" USING DRIVER-AREA, USER-AREA.
+     Move XDS-CONNTYPE To Session-Type.
+     Move XDS-CLIENT-OS To Client-OS-Type.
+
+*>-----------------------------------------------------------
+*> Build the client-side launch prefix for the thin-client's
+*> shell - "CMD.exe /C start" only works on Windows, so non-
+*> Windows thin clients get the native open command instead.
+ BUILD-LAUNCH-CMD.
+     Move "CMD.exe /C start " To Client-Launch-Cmd.
+     If Client-Is-Linux
+        Move "xdg-open "        To Client-Launch-Cmd
+     Else If Client-Is-Mac
+        Move "open "            To Client-Launch-Cmd.
+
+*>-----------------------------------------------------------
+ PDF-To-TC.
+     Move 1 To SP2-BF-LEN.
+
+     Move LOW-VALUES To SP2-BUFFER.
+     Move  Pdf-Name  To SP2-BF-DATA.
+     Move  Pdf-Name  To SP2-BF-DATA(41:24).
+     Move 80 To SP2-BF-LEN.
+     Call "SP2" Using SP2-COPY-FILE-TO-CLIENT SP2-BUFFER.
+
+     Move LOW-VALUES To SP2-BUFFER.
+     String
+        Client-Launch-Cmd Delimited by Space
+        " "                Delimited by Size
+        Pdf-Name           Delimited by Space
+      InTo SP2-BF-DATA.
+
+     Move 80 To SP2-BF-LEN.
+     Call "SP2" Using SP2-EXECUTE-CLIENT-PROG SP2-BUFFER.
+
+
+*>-------------------------------------------------------------
+ PDF-To-Web.
+*>      newWindow = window.open(showURL, VPLUSAPPMENU.WindowFeatures);
+     Accept hostname from ENVIRONMENT "HPHOSTNAME".
+     Accept jobnum from ENVIRONMENT "VPLUS_MASTER".
+
+     Move Spaces To AUTH-TOKEN-SRC AUTH-TOKEN.
+     Move AF-Auth-ID To AUTH-TOKEN-SRC.
+     Move Space      To URLENC-MODE.
+     Call "VURLENCODE" USING COMAREA AUTH-TOKEN-SRC AUTH-TOKEN URLENC-MODE.
+
+     Move Spaces To TheURL-String.
+     Move 1 To StrIdx.
+     Compute url-offset = AF-AppBuf-Len + 65.
+     String
+            "http://"            Delimited By Size
+            hostname             Delimited by Space
+            "/cgi-bin/showurl.cgi?auth=" Delimited By Size
+            AUTH-TOKEN           Delimited By Space
+            "&jobnum="           Delimited By Size
+            Jobnum               Delimited by Space
+            "&filename="         Delimited By Size
+            Pdf-Name             Delimited by Space
+      InTo TheURL-String With pointer StrIdx.
+     Move TheURL-String To MM-CD-DATABUFFER(url-offset:StrIdx).
+     Call "VREADFIELDS" USING COMAREA.
+     Move Spaces To MM-CD-DATABUFFER(url-offset:StrIdx).
