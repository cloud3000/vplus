@@ -0,0 +1,63 @@
+>>source format free
+*>*****************************************************************
+*>                    V G E T L O C A L T I M E                   *
+*>*****************************************************************
+*>   Companion to VGETCLOCK: where VGETCLOCK hands back the raw
+*>   "clock seconds" epoch value, this returns it already formatted
+*>   as a local date/time string plus the site's timezone name, so
+*>   a program that just wants to date-stamp a report doesn't have
+*>   to do its own epoch-to-calendar conversion.
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. VGETLOCALTIME.
+ AUTHOR.     MICHAEL ANDERSON.
+ ENVIRONMENT DIVISION.
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01  GLOBAL-ADDRESS1   USAGE POINTER.
+     COPY "vplus/TCLDBMEM".
+ 01 DebugBUF     pic x(256)  VALUE SPACES.
+
+*>########################################################
+ LINKAGE SECTION.
+    COPY "vplus/COMAREA".
+    COPY "vplus/VPLUSMEM".
+ 01  My-Tcl                    USAGE POINTER.
+ 01  Link-DATETIME             PIC X(32) Value Spaces.
+ 01  Link-TIMEZONE             PIC X(10) Value Spaces.
+*>########################################################
+ PROCEDURE DIVISION USING COMAREA Link-DATETIME Link-TIMEZONE.
+ 0000-BEGIN-VGETLOCALTIME.
+     CALL "GetPtrVplusBlock1" USING GLOBAL-ADDRESS1.
+     SET ADDRESS OF VPLUSMEM TO GLOBAL-ADDRESS1.
+*>-----------------------------
+     SET ADDRESS OF My-Tcl TO ADDRESS of TCL of VPLUSMEM.
+
+     MOVE SPACES TO Link-DATETIME Link-TIMEZONE.
+
+     Move LOW-VALUES TO TCL-BUFFER.
+     Move 0 To TCL-RESULT.
+     String "set SDTIME [clock format [clock seconds] "
+      "-format {%Y-%m-%d %H:%M:%S}]" delimited by size into TCL-BUFFER.
+     CALL "TCLEVAL" USING My-Tcl TCL-BUFFER TCL-RESULT.
+
+     MOVE LOW-VALUES TO TCL-VARNAME.
+     MOVE SPACES TO TCL-BUFFER.
+     STRING "SDTIME" DELIMITED BY SIZE INTO TCL-VARNAME.
+     CALL "TCLGETVAR" USING My-Tcl TCL-VARNAME TCL-BUFFER.
+     IF TCL-RESULT = 0
+      MOVE TCL-BUFFER(1:32) TO Link-DATETIME.
+
+     Move LOW-VALUES TO TCL-BUFFER.
+     Move 0 To TCL-RESULT.
+     String "set SDZONE [clock format [clock seconds] -format {%Z}]"
+      delimited by size into TCL-BUFFER.
+     CALL "TCLEVAL" USING My-Tcl TCL-BUFFER TCL-RESULT.
+
+     MOVE LOW-VALUES TO TCL-VARNAME.
+     MOVE SPACES TO TCL-BUFFER.
+     STRING "SDZONE" DELIMITED BY SIZE INTO TCL-VARNAME.
+     CALL "TCLGETVAR" USING My-Tcl TCL-VARNAME TCL-BUFFER.
+     IF TCL-RESULT = 0
+      MOVE TCL-BUFFER(1:10) TO Link-TIMEZONE.
+
+     Goback.
