@@ -0,0 +1,137 @@
+>>source format free
+*>*****************************************************************
+*>*                  V E X P O R T F I E L D S                     *
+*>*****************************************************************
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. VEXPORTFIELDS.
+ AUTHOR.     MICHAEL ANDERSON.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+
+     SELECT EXPORT-FILE
+        ASSIGN TO EXPORT-FILE-NAME-WRK
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS EXP-STATUS1.
+
+ DATA DIVISION.
+ FILE SECTION.
+*>
+*>--------- F I L E   D A T A   R E C O R D
+ FD  EXPORT-FILE.
+ 01  EXPORT-RECORD                PIC X(132).
+ WORKING-STORAGE SECTION.
+ 01 EXP-STATUS1             PIC XX.
+ 01 EXP-SW                  PIC X VALUE "0".
+    88 EXP-FILE-NEW              VALUE "0".
+    88 EXP-FILE-EXISTS            VALUE "1".
+ 01 EXPORT-FILE-NAME-WRK    PIC X(64) VALUE SPACES.
+ 01 GLOBAL-ADDRESS1         USAGE POINTER.
+ 01 DebugBUF                PIC X(256) VALUE SPACES.
+ 01 disp-n1                 PIC ----9.
+ 01 disp-n2                 PIC ----9.
+ 01 disp-n3                 PIC ----9.
+ 01 disp-n4                 PIC ----9.
+
+*>---------------------------------------------------------------
+*> Linkage buffer matching VGETFIELDINFO's FLDLINK, used the same
+*> way VFORMCATALOG's CAT-FLDINFO uses it - field-level detail is
+*> only ever available for whichever panel the session currently
+*> has loaded, so each run of this program exports one panel's
+*> worth of fields, appending a fresh block to the CSV file.
+ 01  EXP-FLDINFO.
+     05  EFD-NUMOFENTRIES   PIC S9(4) COMP-5.
+     05  EFD-ENTRYLENGTH    PIC S9(4) COMP-5.
+     05  EFD-FORM           PIC X(16).
+     05  EFD-TABLE.
+         10  EFD-ENTRY OCCURS 1 TO 256 DEPENDING ON EFD-NUMOFENTRIES.
+             15  EFD-FIELDNAME PIC X(16).
+             15  EFD-FIELD     PIC S9(4) COMP-5.
+             15  EFD-ORDER     PIC S9(4) COMP-5.
+             15  EFD-FIELD-LEN PIC S9(4) COMP-5.
+             15  EFD-OFFSET    PIC S9(4) COMP-5.
+             15  EFD-ENH       PIC X(4).
+             15  EFD-DATA-TYPE PIC X(4).
+             15  EFD-TYPE      PIC XX.
+ 01  EFD-LEN                PIC S9(4) COMP-5.
+ 01  EFD-IDX                PIC S9(4) COMP-5 VALUE 0.
+*> Blank - this export always wants the whole panel's field table,
+*> never just one field by name.
+ 01  EFD-LOOKUP             PIC X(16) VALUE SPACES.
+*>########################################################
+ LINKAGE SECTION.
+    COPY "vplus/COMAREA".
+    COPY "vplus/VPLUSMEM".
+*>########################################################
+ PROCEDURE DIVISION USING COMAREA.
+*>*---------------------------------------------------------*
+ 0000-BEGIN-VEXPORTFIELDS.
+     CALL "GetPtrVplusBlock1" USING GLOBAL-ADDRESS1.
+     SET ADDRESS OF VPLUSMEM TO GLOBAL-ADDRESS1.
+     MOVE 0 TO CSTATUS.
+
+     move LOW-VALUES TO INTR-CALLNAME
+     string "VEXPORTFIELDS "
+      delimited by "  " into INTR-CALLNAME.
+
+     IF NOT GETNEXTFORM-CALLED
+      MOVE "VEXPORTFIELDS" TO INTR-ERRNAME
+      Move 132            to INTR-ERRNUM
+      Move 132 to CSTATUS
+      GO TO VEXPORTFIELDS-RETURN.
+
+*>*-------------- DEFAULT THE TARGET FILENAME WHEN NOT SUPPLIED.
+     MOVE "FIELDEXPORT.CSV" TO EXPORT-FILE-NAME-WRK.
+     IF EXPORT-FILE-NAME NOT = SPACES
+      MOVE EXPORT-FILE-NAME TO EXPORT-FILE-NAME-WRK.
+
+     OPEN EXTEND EXPORT-FILE.
+     IF EXP-STATUS1 = "35"
+      OPEN OUTPUT EXPORT-FILE
+      SET EXP-FILE-NEW TO TRUE
+     ELSE
+      SET EXP-FILE-EXISTS TO TRUE.
+
+     IF EXP-STATUS1 NOT = "00"
+      MOVE "VEXPORTFIELDS" TO INTR-ERRNAME
+      MOVE 35              TO INTR-ERRNUM
+      MOVE 35              TO CSTATUS
+      GO TO VEXPORTFIELDS-RETURN.
+
+     IF EXP-FILE-NEW
+      PERFORM WRITE-CSV-HEADING.
+
+     PERFORM WRITE-CSV-FIELDS.
+
+     CLOSE EXPORT-FILE.
+
+ VEXPORTFIELDS-RETURN.
+     Goback.
+*>-----------------------------------------------------------------
+ WRITE-CSV-HEADING.
+     MOVE SPACES TO EXPORT-RECORD.
+     STRING "PANEL,FIELDNAME,FIELD,ORDER,OFFSET,LENGTH,ENH,DTYPE,TYPE"
+      DELIMITED BY SIZE INTO EXPORT-RECORD.
+     WRITE EXPORT-RECORD.
+*>-----------------------------------------------------------------
+ WRITE-CSV-FIELDS.
+     MOVE 256 TO EFD-NUMOFENTRIES.
+     MOVE 17  TO EFD-ENTRYLENGTH.
+     MOVE CFNAME TO EFD-FORM.
+     COMPUTE EFD-LEN = FUNCTION LENGTH(EXP-FLDINFO) / 2.
+     CALL "VGETFIELDINFO" USING COMAREA EXP-FLDINFO EFD-LEN EFD-LOOKUP.
+
+     PERFORM VARYING EFD-IDX FROM 1 BY 1 UNTIL EFD-IDX > AF-AppFld-Cnt
+      MOVE SPACES TO EXPORT-RECORD
+      MOVE EFD-FIELD(EFD-IDX) TO disp-n1
+      MOVE EFD-ORDER(EFD-IDX) TO disp-n2
+      MOVE EFD-OFFSET(EFD-IDX) TO disp-n3
+      MOVE EFD-FIELD-LEN(EFD-IDX) TO disp-n4
+      STRING CFNAME DELIMITED BY SPACE "," EFD-FIELDNAME(EFD-IDX)
+             DELIMITED BY SPACE "," disp-n1 "," disp-n2 "," disp-n3
+             "," disp-n4 "," EFD-ENH(EFD-IDX) DELIMITED BY SPACE
+             "," EFD-DATA-TYPE(EFD-IDX) DELIMITED BY SPACE
+             "," EFD-TYPE(EFD-IDX)
+       DELIMITED BY SIZE INTO EXPORT-RECORD
+      WRITE EXPORT-RECORD
+     END-PERFORM.
